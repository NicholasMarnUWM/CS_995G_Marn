@@ -1,37 +1,621 @@
-      ******************************************************************
-      * Author:Nicholas Marn
-      * Date: 11/13/2022
-      * Purpose: This one  really displayed how far I've come with COBOL
-      * Demonstrate use of the VARYING function.
-      * Use of the ZEROS in the WORKING-STORAGE section to pre-set
-      *  ALSO FINALLY GOT PERFORMS TO WORK CORRECTLY.
-      * Demonstrate correct usage of moves.
-      * HOWEVER, WORKIS STILL NEEDED. Learn how to use 88's as BOOLEANS
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FIND-PRIMES.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 Numbers_Check    PIC 9(2).
-       01 floater PIC 9(3)V9(4) VALUE ZEROS.
-       01 res_int   PIC 9(3) VALUE ZEROS.
-       01 divisor   PIC 9(2) VALUE ZEROS.
-       01 prime   PIC 9 VALUE ZEROS.
-       PROCEDURE DIVISION.
-       SET Numbers_Check to 0.
-       PERFORM VARYING Numbers_Check FROM 1 BY 1 UNTIL
-       Numbers_Check = 99
-           MOVE 1 TO prime
-           PERFORM VARYING divisor FROM 2 BY 1 UNTIL divisor >=
-           Numbers_Check
-           COMPUTE floater = Numbers_Check/ divisor
-           MOVE floater TO res_int
-           IF res_int = floater THEN
-                MOVE 0 TO prime
-                EXIT PERFORM
-           END-IF
-       END-PERFORM
-       IF prime = 1 THEN DISPLAY Numbers_Check, " is prime." END-IF
-       END-PERFORM
-       STOP RUN.
+      ******************************************************************
+      * Author:Nicholas Marn
+      * Date: 11/13/2022
+      * Purpose: This one  really displayed how far I've come with COBOL
+      * Demonstrate use of the VARYING function.
+      * Use of the ZEROS in the WORKING-STORAGE section to pre-set
+      *  ALSO FINALLY GOT PERFORMS TO WORK CORRECTLY.
+      * Demonstrate correct usage of moves.
+      * HOWEVER, WORKIS STILL NEEDED. Learn how to use 88's as BOOLEANS
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/08/2026  NM  THE CEILING OF THE NUMBERS_CHECK RANGE IS NOW
+      *                 READ FROM THE PRIMECTL CONTROL FILE INSTEAD OF
+      *                 BEING HARD-CODED AT 99, AND NUMBERS_CHECK IS
+      *                 WIDENED TO 5 DIGITS SO THE NIGHTLY CHECK-DIGIT
+      *                 RUN CAN COVER THE FULL ACCOUNT-NUMBER RANGE AS
+      *                 IT GROWS, WITHOUT A RECOMPILE.
+      * 08/08/2026  NM  RESULTS ARE NOW WRITTEN TO THE PRIMEOUT INDEXED
+      *                 FILE INSTEAD OF JUST DISPLAYED, KEYED BY RECORD
+      *                 TYPE AND NUMBERS_CHECK, WITH A HEADER RECORD
+      *                 CARRYING THE RUN DATE AND A TRAILER RECORD
+      *                 CARRYING THE TOTAL PRIME COUNT, SO A PRIOR
+      *                 DAY'S RESULTS CAN BE LOOKED UP LATER.
+      * 08/08/2026  NM  ADDED THE PRIMECACHE CONTROL FILE.  THE RUN
+      *                 NOW RESUMES FROM THE LAST NUMBERS_CHECK VALUE
+      *                 CACHED THERE AND ONLY TRIAL-DIVIDES VALUES
+      *                 ADDED TO THE RANGE SINCE THE LAST RUN, INSTEAD
+      *                 OF RECHECKING THE WHOLE RANGE EVERY NIGHT.
+      * 08/09/2026  NM  RETURN-CODE IS NOW SET TO 4 WHEN PRIMECTL IS
+      *                 MISSING AND THE DEFAULT CEILING OF 99 HAD TO
+      *                 BE USED, SO THE JOB SCHEDULER CAN TELL A
+      *                 DEFAULTED RUN FROM A NORMAL ONE.
+      * 08/09/2026  NM  ADDED A REPORT WRITER LISTING OF THE PRIMES
+      *                 FOUND THIS RUN (PRIMERPT), WITH A PAGE HEADING
+      *                 CARRYING THE RUN DATE AND A FINAL CONTROL
+      *                 FOOTING CARRYING THE PRIME COUNT, SO OPERATIONS
+      *                 HAS A PRINTABLE LISTING INSTEAD OF HAVING TO
+      *                 READ PRIMEOUT DIRECTLY.
+      * 08/09/2026  NM  PRIMECTL NOW ALSO CARRIES THE EXPECTED
+      *                 CUMULATIVE PRIME COUNT FOR THIS CEILING.  THE
+      *                 CUMULATIVE COUNT CACHED IN PRIMECACHE IS
+      *                 BALANCED AGAINST IT AT END OF RUN AND THE RUN
+      *                 IS FLAGGED OUT OF BALANCE WHEN THEY DO NOT TIE.
+      *                 A ZERO EXPECTED COUNT MEANS NO CONTROL FIGURE
+      *                 WAS SUPPLIED AND THE CHECK IS SKIPPED.
+      * 08/09/2026  NM  ADDED AN ONLINE-STYLE INQUIRY PASS.  EACH
+      *                 NUMBER LISTED ON THE PRIMEINQ INQUIRY FILE IS
+      *                 LOOKED UP DIRECTLY AGAINST THE PRIMEOUT MASTER
+      *                 BY KEY (THE SAME DIRECT-ACCESS LOOKUP AN
+      *                 ONLINE INQUIRY TRANSACTION WOULD DO) AND THE
+      *                 RESULT IS WRITTEN TO PRIMEINQO, INSTEAD OF
+      *                 REQUIRING A FULL RERUN TO ANSWER "IS N PRIME".
+      * 08/09/2026  NM  PRIMECTL NOW ALSO CARRIES A RUN MODE OF "P"
+      *                 (PRODUCTION) OR "T" (TEST/WHAT-IF).  A TEST
+      *                 RUN STILL TRIAL-DIVIDES THE RANGE AND PRODUCES
+      *                 THE PRIMERPT LISTING, BUT DOES NOT WRITE TO
+      *                 THE PRIMEOUT MASTER OR ADVANCE THE PRIMECACHE
+      *                 CHECKPOINT, SO A WHAT-IF CEILING CAN BE TRIED
+      *                 WITHOUT DISTURBING PRODUCTION RESULTS OR THE
+      *                 NEXT REAL RUN'S RESUME POINT.
+      * 08/09/2026  NM  PRIMECACHE IS NOW ALSO REFRESHED EVERY 1000
+      *                 NUMBERS_CHECK VALUES DURING THE TRIAL-DIVISION
+      *                 LOOP, NOT JUST AT NORMAL END OF RUN.  IF THE
+      *                 JOB ABENDS PARTWAY THROUGH A LARGE CEILING, A
+      *                 RERUN RESUMES NEAR WHERE IT LEFT OFF INSTEAD OF
+      *                 REDOING THE WHOLE RANGE FROM THE LAST COMPLETED
+      *                 CEILING.
+      * 08/09/2026  NM  THE PRIMEOUT HEADER RECORD NOW CARRIES THE
+      *                 PROGRAM VERSION NUMBER THAT CREATED THE FILE,
+      *                 AND THE SAME NUMBER IS PRINTED ON THE PRIMERPT
+      *                 PAGE HEADING, SO A READER CAN TELL WHICH RUN OF
+      *                 THE PROGRAM'S LOGIC A GIVEN FILE OR LISTING
+      *                 CAME FROM.  BUMP WS-PROGRAM-VERSION WHENEVER
+      *                 THE OUTPUT LAYOUT OR RESULTS LOGIC CHANGES.
+      * 08/09/2026  NM  ADDED THE PRIMEMAINT CEILING-MAINTENANCE
+      *                 TRANSACTION.  WHEN PRESENT AT THE START OF THE
+      *                 RUN IT REWRITES PRIMECTL WITH A NEW CEILING,
+      *                 EXPECTED COUNT, AND RUN MODE BEFORE THE NORMAL
+      *                 CONTROL-RECORD READ, SO OPERATIONS CAN SCHEDULE
+      *                 A CEILING CHANGE WITHOUT HAND-EDITING PRIMECTL.
+      * 08/09/2026  NM  EVERY NUMBER CHECKED NOW GETS A "D" RECORD ON
+      *                 PRIMEOUT AND A PRIMERPT DETAIL LINE, CARRYING
+      *                 THE ACTUAL PRIME/NOT-PRIME RESULT, NOT JUST THE
+      *                 PRIMES.  PIO-RESULT ON A PRIMEINQ LOOKUP CAN NOW
+      *                 ACTUALLY COME BACK "NOT PRIME" INSTEAD OF
+      *                 FALLING INTO "NOT YET CHECKED" FOR A COMPOSITE.
+      * 08/09/2026  NM  EVERY PRIMEMAINT TRANSACTION APPLIED IS NOW
+      *                 LOGGED TO THE PERMANENT PRIMEAUD AUDIT FILE, AND
+      *                 PRIMEMAINT ITSELF IS CLEARED AFTER BEING APPLIED
+      *                 SO THE SAME CHANGE IS NOT REAPPLIED NEXT RUN.
+      * 08/09/2026  NM  THE PROGRAM VERSION IS NOW STAMPED ON THE "D"
+      *                 AND "T" PRIMEOUT RECORDS AS WELL AS THE "H"
+      *                 HEADER, AND EVERY RECORD ALSO CARRIES A RUN
+      *                 SEQUENCE NUMBER (KEPT IN PRIMECACHE AND
+      *                 ADVANCED ONE PER RUN) SO A FILE OR LISTING CAN
+      *                 BE TRACED BACK TO THE SPECIFIC RUN THAT
+      *                 PRODUCED IT, NOT JUST THE PROGRAM VERSION.  THE
+      *                 PRIMERPT PAGE HEADING GREW A THIRD LINE TO CARRY
+      *                 THE SEQUENCE NUMBER ALONGSIDE THE VERSION.
+      * 08/09/2026  NM  THE PRIMECTL AND PRIMECACHE READS IN
+      *                 1000-INITIALIZE NOW CHECK WS-CTL-OK/WS-CACHE-OK
+      *                 BEFORE READING.  WITH NEITHER FILE PRESENT (A
+      *                 FIRST RUN), THE OPEN FAILED BUT THE READ WAS
+      *                 STILL ATTEMPTED, SO NEITHER THE AT-END NOR
+      *                 NOT-AT-END BRANCH FIRED AND THE CEILING/CACHE
+      *                 FIELDS WERE LEFT WITH UNDEFINED FD CONTENT
+      *                 INSTEAD OF THEIR DOCUMENTED DEFAULTS.  ALSO
+      *                 CHANGED THE MAIN TRIAL-DIVISION LOOP'S UNTIL
+      *                 TEST FROM >= TO > (AND THE GUARDING IF FROM <
+      *                 TO <=) SO WS-CEILING ITSELF IS TRIAL-DIVIDED
+      *                 INSTEAD OF BEING SKIPPED ONE SHORT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIND-PRIMES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRIME-CTL-FILE ASSIGN TO "PRIMECTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+           SELECT PRIME-OUT-FILE ASSIGN TO "PRIMEOUT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PO-KEY
+               FILE STATUS IS WS-OUT-FILE-STATUS.
+           SELECT PRIME-CACHE-FILE ASSIGN TO "PRIMECACHE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CACHE-FILE-STATUS.
+           SELECT PRIME-REPORT-FILE ASSIGN TO "PRIMERPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+           SELECT PRIME-INQUIRY-FILE ASSIGN TO "PRIMEINQ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INQ-FILE-STATUS.
+           SELECT PRIME-INQUIRY-OUT-FILE ASSIGN TO "PRIMEINQO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INQO-FILE-STATUS.
+           SELECT PRIME-MAINT-FILE ASSIGN TO "PRIMEMAINT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MAINT-FILE-STATUS.
+           SELECT PRIME-AUDIT-FILE ASSIGN TO "PRIMEAUD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRIME-CTL-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 13 CHARACTERS.
+       01  PRIME-CTL-RECORD.
+           05  PC-CEILING              PIC 9(05).
+           05  PC-EXPECTED-COUNT       PIC 9(07).
+           05  PC-RUN-MODE             PIC X(01).
+
+       FD  PRIME-OUT-FILE.
+       01  PRIME-OUT-RECORD.
+           05  PO-KEY.
+               10  PO-RECORD-TYPE      PIC X(01).
+               10  PO-NUMBERS-CHECK    PIC 9(05).
+           05  PO-RUN-DATE             PIC X(08).
+           05  PO-PROGRAM-VERSION      PIC 9(04).
+           05  PO-PRIME-FLAG           PIC X(01).
+           05  PO-TOTAL-COUNT          PIC 9(07).
+           05  PO-RUN-SEQUENCE         PIC 9(05).
+
+       FD  PRIME-CACHE-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 17 CHARACTERS.
+       01  PRIME-CACHE-RECORD.
+           05  PCACHE-LAST-CHECKED     PIC 9(05).
+           05  PCACHE-PRIME-COUNT      PIC 9(07).
+           05  PCACHE-RUN-SEQUENCE     PIC 9(05).
+
+       FD  PRIME-REPORT-FILE
+           REPORT IS PRIME-LISTING.
+
+       FD  PRIME-INQUIRY-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 5 CHARACTERS.
+       01  PRIME-INQUIRY-RECORD.
+           05  PI-NUMBERS-CHECK        PIC 9(05).
+
+       FD  PRIME-INQUIRY-OUT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 20 CHARACTERS.
+       01  PRIME-INQUIRY-OUT-RECORD.
+           05  PIO-NUMBERS-CHECK       PIC 9(05).
+           05  PIO-RESULT              PIC X(15).
+
+       FD  PRIME-MAINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 13 CHARACTERS.
+       01  PRIME-MAINT-RECORD.
+           05  PM-NEW-CEILING          PIC 9(05).
+           05  PM-NEW-EXPECTED-COUNT   PIC 9(07).
+           05  PM-NEW-RUN-MODE         PIC X(01).
+
+       FD  PRIME-AUDIT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 21 CHARACTERS.
+       01  PRIME-AUDIT-RECORD.
+           05  PA-NEW-CEILING          PIC 9(05).
+           05  PA-NEW-EXPECTED-COUNT   PIC 9(07).
+           05  PA-NEW-RUN-MODE         PIC X(01).
+           05  PA-RUN-DATE             PIC X(08).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTL-FILE-STATUS          PIC X(02) VALUE SPACES.
+           88  WS-CTL-OK                         VALUE "00".
+       01  WS-OUT-FILE-STATUS          PIC X(02) VALUE SPACES.
+           88  WS-OUT-OK                         VALUE "00".
+       01  WS-CACHE-FILE-STATUS        PIC X(02) VALUE SPACES.
+           88  WS-CACHE-OK                       VALUE "00".
+       01  WS-RPT-FILE-STATUS          PIC X(02) VALUE SPACES.
+           88  WS-RPT-OK                         VALUE "00".
+       01  WS-INQ-FILE-STATUS          PIC X(02) VALUE SPACES.
+           88  WS-INQ-OK                         VALUE "00".
+           88  WS-INQ-EOF                        VALUE "10".
+       01  WS-INQO-FILE-STATUS         PIC X(02) VALUE SPACES.
+           88  WS-INQO-OK                        VALUE "00".
+       01  WS-MAINT-FILE-STATUS        PIC X(02) VALUE SPACES.
+           88  WS-MAINT-OK                       VALUE "00".
+       01  WS-AUD-FILE-STATUS          PIC X(02) VALUE SPACES.
+           88  WS-AUD-OK                         VALUE "00".
+       01  WS-MAINT-APPLIED-SWITCH     PIC X(01) VALUE "N".
+           88  WS-MAINT-APPLIED                  VALUE "Y".
+       01  WS-CEILING                  PIC 9(05) VALUE 99.
+       01  WS-RUN-DATE                 PIC X(08) VALUE SPACES.
+       01  WS-START-NUMBER             PIC 9(05) VALUE 1.
+       01  WS-LAST-CHECKED             PIC 9(05) VALUE ZERO.
+       01  WS-EXPECTED-COUNT           PIC 9(07) VALUE ZERO.
+       01  WS-BALANCE-SWITCH           PIC X(01) VALUE "Y".
+           88  WS-RUN-IN-BALANCE                 VALUE "Y".
+           88  WS-RUN-OUT-OF-BALANCE             VALUE "N".
+       01  WS-RUN-MODE                 PIC X(01) VALUE "P".
+           88  WS-PRODUCTION-MODE                VALUE "P".
+           88  WS-TEST-MODE                       VALUE "T".
+       77  WS-PRIME-COUNT              PIC 9(07) COMP VALUE ZERO.
+       77  WS-PROGRAM-VERSION          PIC 9(04) VALUE 0001.
+       01  WS-RUN-SEQUENCE             PIC 9(05) VALUE ZERO.
+       01  WS-RESULT-TEXT              PIC X(09) VALUE SPACES.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(05) VALUE 01000.
+       01  WS-CKPT-QUOTIENT            PIC 9(05) VALUE ZERO.
+       01  WS-CKPT-REMAINDER           PIC 9(05) VALUE ZERO.
+       01 Numbers_Check    PIC 9(5).
+       01 floater PIC 9(5)V9(4) VALUE ZEROS.
+       01 res_int   PIC 9(5) VALUE ZEROS.
+       01 divisor   PIC 9(5) VALUE ZEROS.
+       01 prime   PIC 9 VALUE ZEROS.
+
+       REPORT SECTION.
+       RD  PRIME-LISTING
+           PAGE LIMIT 60 LINES
+           HEADING 1
+           FIRST DETAIL 4
+           LAST DETAIL 56
+           FOOTING 58.
+       01  TYPE PAGE HEADING.
+           05  LINE 1.
+               10  COLUMN 1              PIC X(20)
+                       VALUE "PRIME NUMBER LISTING".
+               10  COLUMN 40             PIC X(14)
+                       VALUE "RUN DATE:".
+               10  COLUMN 50             PIC X(08)
+                       SOURCE IS WS-RUN-DATE.
+           05  LINE 2.
+               10  COLUMN 1              PIC X(10)
+                       VALUE "VERSION:".
+               10  COLUMN 11             PIC 9(04)
+                       SOURCE IS WS-PROGRAM-VERSION.
+               10  COLUMN 25             PIC X(11)
+                       VALUE "SEQUENCE:".
+               10  COLUMN 36             PIC 9(05)
+                       SOURCE IS WS-RUN-SEQUENCE.
+           05  LINE 3.
+               10  COLUMN 1              PIC X(20)
+                       VALUE "NUMBER    RESULT".
+       01  PRIME-DETAIL-LINE TYPE DETAIL LINE NUMBER PLUS 1.
+           05  COLUMN 3                  PIC 9(05)
+                       SOURCE IS Numbers_Check.
+           05  COLUMN 12                 PIC X(09)
+                       SOURCE IS WS-RESULT-TEXT.
+       01  TYPE CONTROL FOOTING FINAL.
+           05  LINE PLUS 2.
+               10  COLUMN 1              PIC X(19)
+                       VALUE "TOTAL PRIMES FOUND:".
+               10  COLUMN 21             PIC ZZZ,ZZ9
+                       SOURCE IS WS-PRIME-COUNT.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           IF WS-START-NUMBER <= WS-CEILING
+               PERFORM 2000-CHECK-NUMBERS
+                   THRU 2000-CHECK-NUMBERS-EXIT
+                   VARYING Numbers_Check FROM WS-START-NUMBER BY 1
+                   UNTIL Numbers_Check > WS-CEILING
+           END-IF.
+           PERFORM 8000-RECONCILE-PRIME-COUNT
+               THRU 8000-RECONCILE-PRIME-COUNT-EXIT.
+           PERFORM 7000-PROCESS-INQUIRIES
+               THRU 7000-PROCESS-INQUIRIES-EXIT.
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - READ THE CEILING FOR THIS RUN FROM THE  *
+      * PRIMECTL CONTROL RECORD, READ THE PRIMECACHE RECORD LEFT  *
+      * BY THE LAST RUN TO FIND WHERE TO RESUME, AND OPEN THE     *
+      * RESULTS FILE (WRITING THE HEADER ONLY THE FIRST TIME).    *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE 0  TO RETURN-CODE.
+           MOVE 99 TO WS-CEILING.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM 1010-APPLY-CEILING-MAINTENANCE
+               THRU 1010-APPLY-CEILING-MAINTENANCE-EXIT.
+           MOVE 99   TO PC-CEILING.
+           MOVE ZERO TO PC-EXPECTED-COUNT.
+           MOVE "P"  TO PC-RUN-MODE.
+           OPEN INPUT PRIME-CTL-FILE.
+           IF WS-CTL-OK
+               READ PRIME-CTL-FILE
+                   AT END
+                       MOVE 99   TO PC-CEILING
+                       MOVE ZERO TO PC-EXPECTED-COUNT
+                       MOVE "P"  TO PC-RUN-MODE
+                       MOVE 4    TO RETURN-CODE
+               END-READ
+               CLOSE PRIME-CTL-FILE
+           ELSE
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           MOVE PC-CEILING         TO WS-CEILING.
+           MOVE PC-EXPECTED-COUNT  TO WS-EXPECTED-COUNT.
+           MOVE PC-RUN-MODE        TO WS-RUN-MODE.
+           IF NOT WS-PRODUCTION-MODE AND NOT WS-TEST-MODE
+               MOVE "P" TO WS-RUN-MODE
+           END-IF.
+           IF WS-TEST-MODE
+               DISPLAY "FIND-PRIMES: RUNNING IN TEST/WHAT-IF MODE - ",
+                   "PRIMEOUT AND PRIMECACHE WILL NOT BE UPDATED."
+           END-IF.
+
+           MOVE ZERO TO WS-LAST-CHECKED.
+           MOVE ZERO TO WS-PRIME-COUNT.
+           MOVE ZERO TO PCACHE-LAST-CHECKED.
+           MOVE ZERO TO PCACHE-PRIME-COUNT.
+           MOVE ZERO TO PCACHE-RUN-SEQUENCE.
+           OPEN INPUT PRIME-CACHE-FILE.
+           IF WS-CACHE-OK
+               READ PRIME-CACHE-FILE
+                   AT END
+                       MOVE ZERO TO PCACHE-LAST-CHECKED
+                       MOVE ZERO TO PCACHE-PRIME-COUNT
+                       MOVE ZERO TO PCACHE-RUN-SEQUENCE
+               END-READ
+               CLOSE PRIME-CACHE-FILE
+           END-IF.
+           MOVE PCACHE-LAST-CHECKED TO WS-LAST-CHECKED.
+           MOVE PCACHE-PRIME-COUNT  TO WS-PRIME-COUNT.
+           MOVE PCACHE-RUN-SEQUENCE TO WS-RUN-SEQUENCE.
+           COMPUTE WS-RUN-SEQUENCE = WS-RUN-SEQUENCE + 1.
+           COMPUTE WS-START-NUMBER = WS-LAST-CHECKED + 1.
+
+           OPEN I-O PRIME-OUT-FILE.
+           IF NOT WS-OUT-OK AND NOT WS-TEST-MODE
+               OPEN OUTPUT PRIME-OUT-FILE
+               MOVE "H"                 TO PO-RECORD-TYPE
+               MOVE ZERO                TO PO-NUMBERS-CHECK
+               MOVE WS-RUN-DATE         TO PO-RUN-DATE
+               MOVE WS-PROGRAM-VERSION  TO PO-PROGRAM-VERSION
+               MOVE SPACE               TO PO-PRIME-FLAG
+               MOVE ZERO                TO PO-TOTAL-COUNT
+               MOVE WS-RUN-SEQUENCE     TO PO-RUN-SEQUENCE
+               WRITE PRIME-OUT-RECORD
+               CLOSE PRIME-OUT-FILE
+               OPEN I-O PRIME-OUT-FILE
+           END-IF.
+
+           OPEN OUTPUT PRIME-REPORT-FILE.
+           INITIATE PRIME-LISTING.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1010-APPLY-CEILING-MAINTENANCE - IF A PRIMEMAINT           *
+      * TRANSACTION IS WAITING, REWRITE PRIMECTL WITH ITS NEW      *
+      * CEILING, EXPECTED COUNT, AND RUN MODE BEFORE THE NORMAL    *
+      * CONTROL-RECORD READ PICKS IT UP FOR THIS RUN, LOG THE      *
+      * CHANGE TO PRIMEAUD, AND CLEAR PRIMEMAINT SO THE SAME       *
+      * TRANSACTION IS NOT REAPPLIED ON THE NEXT RUN.  NO          *
+      * PRIMEMAINT FILE MEANS NO MAINTENANCE IS PENDING.           *
+      *-----------------------------------------------------------*
+       1010-APPLY-CEILING-MAINTENANCE.
+           MOVE "N" TO WS-MAINT-APPLIED-SWITCH.
+           OPEN INPUT PRIME-MAINT-FILE.
+           IF WS-MAINT-OK
+               READ PRIME-MAINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PM-NEW-CEILING        TO PC-CEILING
+                       MOVE PM-NEW-EXPECTED-COUNT TO PC-EXPECTED-COUNT
+                       MOVE PM-NEW-RUN-MODE       TO PC-RUN-MODE
+                       OPEN OUTPUT PRIME-CTL-FILE
+                       WRITE PRIME-CTL-RECORD
+                       CLOSE PRIME-CTL-FILE
+                       PERFORM 1020-LOG-MAINTENANCE-AUDIT
+                           THRU 1020-LOG-MAINTENANCE-AUDIT-EXIT
+                       SET WS-MAINT-APPLIED TO TRUE
+                       DISPLAY "FIND-PRIMES: PRIMEMAINT APPLIED - ",
+                           "NEW CEILING = " PC-CEILING
+               END-READ
+               CLOSE PRIME-MAINT-FILE
+               IF WS-MAINT-APPLIED
+                   OPEN OUTPUT PRIME-MAINT-FILE
+                   CLOSE PRIME-MAINT-FILE
+               END-IF
+           END-IF.
+       1010-APPLY-CEILING-MAINTENANCE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1020-LOG-MAINTENANCE-AUDIT - APPEND THE APPLIED PRIMEMAINT *
+      * CHANGE TO THE PERMANENT PRIMEAUD AUDIT TRAIL.              *
+      *-----------------------------------------------------------*
+       1020-LOG-MAINTENANCE-AUDIT.
+           OPEN EXTEND PRIME-AUDIT-FILE.
+           IF NOT WS-AUD-OK
+               CLOSE PRIME-AUDIT-FILE
+               OPEN OUTPUT PRIME-AUDIT-FILE
+           END-IF.
+           MOVE PC-CEILING         TO PA-NEW-CEILING.
+           MOVE PC-EXPECTED-COUNT  TO PA-NEW-EXPECTED-COUNT.
+           MOVE PC-RUN-MODE        TO PA-NEW-RUN-MODE.
+           MOVE WS-RUN-DATE        TO PA-RUN-DATE.
+           WRITE PRIME-AUDIT-RECORD.
+           CLOSE PRIME-AUDIT-FILE.
+       1020-LOG-MAINTENANCE-AUDIT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-CHECK-NUMBERS - TEST ONE NUMBERS_CHECK VALUE FOR      *
+      * PRIMALITY BY TRIAL DIVISION.                               *
+      *-----------------------------------------------------------*
+       2000-CHECK-NUMBERS.
+           MOVE 1 TO prime.
+           PERFORM 2100-TEST-DIVISOR
+               THRU 2100-TEST-DIVISOR-EXIT
+               VARYING divisor FROM 2 BY 1
+               UNTIL divisor >= Numbers_Check OR prime = 0.
+           IF prime = 1
+               MOVE "Y" TO PO-PRIME-FLAG
+               MOVE "IS PRIME" TO WS-RESULT-TEXT
+               DISPLAY Numbers_Check, " is prime."
+               ADD 1 TO WS-PRIME-COUNT
+           ELSE
+               MOVE "N" TO PO-PRIME-FLAG
+               MOVE "NOT PRIME" TO WS-RESULT-TEXT
+               DISPLAY Numbers_Check, " is not prime."
+           END-IF.
+           IF NOT WS-TEST-MODE
+               MOVE "D"                TO PO-RECORD-TYPE
+               MOVE Numbers_Check      TO PO-NUMBERS-CHECK
+               MOVE WS-RUN-DATE        TO PO-RUN-DATE
+               MOVE WS-PROGRAM-VERSION TO PO-PROGRAM-VERSION
+               MOVE WS-RUN-SEQUENCE    TO PO-RUN-SEQUENCE
+               MOVE ZERO               TO PO-TOTAL-COUNT
+               WRITE PRIME-OUT-RECORD
+           END-IF.
+           GENERATE PRIME-DETAIL-LINE.
+           PERFORM 2200-CHECKPOINT-IF-DUE
+               THRU 2200-CHECKPOINT-IF-DUE-EXIT.
+       2000-CHECK-NUMBERS-EXIT.
+           EXIT.
+
+       2100-TEST-DIVISOR.
+           COMPUTE floater = Numbers_Check / divisor.
+           MOVE floater TO res_int.
+           IF res_int = floater
+               MOVE 0 TO prime
+           END-IF.
+       2100-TEST-DIVISOR-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2200-CHECKPOINT-IF-DUE - EVERY WS-CHECKPOINT-INTERVAL      *
+      * NUMBERS_CHECK VALUES, REFRESH PRIMECACHE SO A JOB THAT     *
+      * ABENDS BEFORE NORMAL TERMINATION CAN RESUME NEAR WHERE IT  *
+      * LEFT OFF.  SKIPPED ENTIRELY IN TEST/WHAT-IF MODE.          *
+      *-----------------------------------------------------------*
+       2200-CHECKPOINT-IF-DUE.
+           IF NOT WS-TEST-MODE
+               DIVIDE Numbers_Check BY WS-CHECKPOINT-INTERVAL
+                   GIVING WS-CKPT-QUOTIENT
+                   REMAINDER WS-CKPT-REMAINDER
+               IF WS-CKPT-REMAINDER = 0
+                   PERFORM 2210-WRITE-CHECKPOINT
+                       THRU 2210-WRITE-CHECKPOINT-EXIT
+               END-IF
+           END-IF.
+       2200-CHECKPOINT-IF-DUE-EXIT.
+           EXIT.
+
+       2210-WRITE-CHECKPOINT.
+           OPEN OUTPUT PRIME-CACHE-FILE.
+           MOVE Numbers_Check   TO PCACHE-LAST-CHECKED.
+           MOVE WS-PRIME-COUNT  TO PCACHE-PRIME-COUNT.
+           MOVE WS-RUN-SEQUENCE TO PCACHE-RUN-SEQUENCE.
+           WRITE PRIME-CACHE-RECORD.
+           CLOSE PRIME-CACHE-FILE.
+       2210-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 7000-PROCESS-INQUIRIES - FOR EACH NUMBER LISTED ON THE    *
+      * PRIMEINQ INQUIRY FILE, LOOK IT UP DIRECTLY AGAINST THE    *
+      * PRIMEOUT MASTER BY KEY AND WRITE THE RESULT TO PRIMEINQO. *
+      * IF PRIMEINQ IS NOT PRESENT THIS RUN HAS NO INQUIRIES.     *
+      *-----------------------------------------------------------*
+       7000-PROCESS-INQUIRIES.
+           OPEN INPUT PRIME-INQUIRY-FILE.
+           IF WS-INQ-OK
+               OPEN OUTPUT PRIME-INQUIRY-OUT-FILE
+               PERFORM 7100-ANSWER-ONE-INQUIRY
+                   THRU 7100-ANSWER-ONE-INQUIRY-EXIT
+                   UNTIL WS-INQ-EOF
+               CLOSE PRIME-INQUIRY-OUT-FILE
+               CLOSE PRIME-INQUIRY-FILE
+           END-IF.
+       7000-PROCESS-INQUIRIES-EXIT.
+           EXIT.
+
+       7100-ANSWER-ONE-INQUIRY.
+           READ PRIME-INQUIRY-FILE
+               AT END
+                   SET WS-INQ-EOF TO TRUE
+               NOT AT END
+                   MOVE "D"                TO PO-RECORD-TYPE
+                   MOVE PI-NUMBERS-CHECK   TO PO-NUMBERS-CHECK
+                   MOVE PI-NUMBERS-CHECK   TO PIO-NUMBERS-CHECK
+                   READ PRIME-OUT-FILE
+                       INVALID KEY
+                           MOVE "NOT YET CHECKED" TO PIO-RESULT
+                       NOT INVALID KEY
+                           IF PO-PRIME-FLAG = "Y"
+                               MOVE "PRIME"     TO PIO-RESULT
+                           ELSE
+                               MOVE "NOT PRIME" TO PIO-RESULT
+                           END-IF
+                   END-READ
+                   WRITE PRIME-INQUIRY-OUT-RECORD
+           END-READ.
+       7100-ANSWER-ONE-INQUIRY-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8000-RECONCILE-PRIME-COUNT - COMPARE THE CUMULATIVE PRIME *
+      * COUNT ACCUMULATED THROUGH THIS CEILING AGAINST THE         *
+      * EXPECTED COUNT SUPPLIED ON PRIMECTL.  A ZERO EXPECTED      *
+      * COUNT MEANS NO CONTROL FIGURE WAS SUPPLIED, SO THE CHECK   *
+      * IS SKIPPED.                                                *
+      *-----------------------------------------------------------*
+       8000-RECONCILE-PRIME-COUNT.
+           SET WS-RUN-IN-BALANCE TO TRUE.
+           IF WS-EXPECTED-COUNT > 0
+               AND WS-PRIME-COUNT NOT = WS-EXPECTED-COUNT
+               SET WS-RUN-OUT-OF-BALANCE TO TRUE
+               DISPLAY "FIND-PRIMES: *** OUT OF BALANCE *** PRIME "
+                   "COUNT = " WS-PRIME-COUNT ", EXPECTED = "
+                   WS-EXPECTED-COUNT
+           END-IF.
+       8000-RECONCILE-PRIME-COUNT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE - WRITE (OR REFRESH) THE TRAILER RECORD    *
+      * CARRYING THE CUMULATIVE PRIME COUNT, CLOSE THE RESULTS    *
+      * FILE, AND CACHE THE HIGH-WATER MARK FOR THE NEXT RUN.     *
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           IF NOT WS-TEST-MODE
+               MOVE "T"                TO PO-RECORD-TYPE
+               MOVE 99999              TO PO-NUMBERS-CHECK
+               MOVE WS-RUN-DATE        TO PO-RUN-DATE
+               MOVE WS-PROGRAM-VERSION TO PO-PROGRAM-VERSION
+               MOVE SPACE              TO PO-PRIME-FLAG
+               MOVE WS-PRIME-COUNT     TO PO-TOTAL-COUNT
+               MOVE WS-RUN-SEQUENCE    TO PO-RUN-SEQUENCE
+               WRITE PRIME-OUT-RECORD
+                   INVALID KEY
+                       REWRITE PRIME-OUT-RECORD
+               END-WRITE
+           END-IF.
+           CLOSE PRIME-OUT-FILE.
+
+           TERMINATE PRIME-LISTING.
+           CLOSE PRIME-REPORT-FILE.
+
+           IF NOT WS-TEST-MODE
+               IF WS-CEILING > 1
+                   COMPUTE WS-LAST-CHECKED = WS-CEILING - 1
+               END-IF
+               OPEN OUTPUT PRIME-CACHE-FILE
+               MOVE WS-LAST-CHECKED TO PCACHE-LAST-CHECKED
+               MOVE WS-PRIME-COUNT  TO PCACHE-PRIME-COUNT
+               MOVE WS-RUN-SEQUENCE TO PCACHE-RUN-SEQUENCE
+               WRITE PRIME-CACHE-RECORD
+               CLOSE PRIME-CACHE-FILE
+           END-IF.
+
+           IF WS-RUN-OUT-OF-BALANCE
+               MOVE 12 TO RETURN-CODE
+           END-IF.
+       9000-TERMINATE-EXIT.
+           EXIT.
+
+       END PROGRAM FIND-PRIMES.
