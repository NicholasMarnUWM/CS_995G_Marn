@@ -0,0 +1,98 @@
+      ******************************************************************
+      * Author: Nicholas Marn
+      * Installation: OPERATIONS
+      * Date-Written: 08/09/2026
+      * Date-Compiled: 08/09/2026
+      * Purpose: Shared class-condition validation subprogram, built
+      * from CLASS-CONDITION's IS ALPHABETIC / IS NUMERIC checks, so
+      * every program that needs to reject a field of the wrong class
+      * does the test the same way instead of repeating it inline.
+      * The caller passes the field to test, the class it is expected
+      * to satisfy ("N" numeric or "A" alphabetic), and a Y/N switch
+      * the caller has already set to "N".  Any field that fails its
+      * expected class is also written to the NUMREJCT reject file.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/09/2026  NM  INITIAL VERSION, FACTORED OUT OF COBOL-ADDITION'S
+      *                 TR-NUM1/TR-NUM2 VALIDATION SO THE SAME CHECK CAN
+      *                 BE REUSED BY OTHER 2-DIGIT NUMERIC-EDIT FIELDS.
+      * 08/09/2026  NM  ADDED AN IS ALPHABETIC PATH ALONGSIDE THE
+      *                 EXISTING IS NUMERIC PATH, SELECTED BY A NEW
+      *                 EXPECTED-CLASS PARAMETER, SO THE SAME SUBPROGRAM
+      *                 CAN ALSO VALIDATE A NAME-TYPE FIELD.  THE VALUE
+      *                 PARAMETER IS NOW PIC X ANY LENGTH SO A SINGLE
+      *                 SUBPROGRAM CAN SAFELY VALIDATE FIELDS OF
+      *                 DIFFERENT WIDTHS WITHOUT READING PAST THE
+      *                 CALLER'S FIELD.  A FIELD THAT FAILS ITS EXPECTED
+      *                 CLASS IS NOW ALSO WRITTEN TO A STANDARD
+      *                 REJECT-CODE RECORD ON NUMREJCT.  THIS PROGRAM'S
+      *                 LINKAGE NAMES DROPPED THE LK- PREFIX TO MATCH
+      *                 FIB-RECURSE AND FIB_SUBROUTE, THE ONLY OTHER
+      *                 CALLED SUBPROGRAMS IN THIS SUITE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUMCHECK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REJECT-FILE ASSIGN TO "NUMREJCT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJ-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REJECT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 31 CHARACTERS.
+       01  REJECT-RECORD.
+           05  NR-EXPECTED-CLASS       PIC X(01).
+           05  NR-FIELD-VALUE          PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  WS-REJ-FILE-STATUS          PIC X(02) VALUE SPACES.
+           88  WS-REJ-OK                         VALUE "00".
+       LINKAGE SECTION.
+       01  FIELD-VALUE                 PIC X ANY LENGTH.
+       01  FIELD-CLASS                 PIC X(01).
+           88  FIELD-CLASS-IS-NUMERIC             VALUE "N".
+           88  FIELD-CLASS-IS-ALPHABETIC           VALUE "A".
+       01  VALID-SWITCH                PIC X(01).
+           88  VALID-SWITCH-IS-VALID              VALUE "Y".
+       PROCEDURE DIVISION USING FIELD-VALUE, FIELD-CLASS, VALID-SWITCH.
+       0000-MAINLINE.
+           IF FIELD-CLASS-IS-NUMERIC
+               IF FIELD-VALUE IS NUMERIC
+                   SET VALID-SWITCH-IS-VALID TO TRUE
+               ELSE
+                   PERFORM 1000-LOG-REJECT
+                       THRU 1000-LOG-REJECT-EXIT
+               END-IF
+           ELSE
+               IF FIELD-VALUE IS ALPHABETIC
+                   SET VALID-SWITCH-IS-VALID TO TRUE
+               ELSE
+                   PERFORM 1000-LOG-REJECT
+                       THRU 1000-LOG-REJECT-EXIT
+               END-IF
+           END-IF.
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      * 1000-LOG-REJECT - WRITE A STANDARD REJECT-CODE RECORD FOR *
+      * A FIELD THAT FAILED ITS EXPECTED CLASS TEST.              *
+      *-----------------------------------------------------------*
+       1000-LOG-REJECT.
+           MOVE "N" TO VALID-SWITCH.
+           OPEN EXTEND REJECT-FILE.
+           IF NOT WS-REJ-OK
+               CLOSE REJECT-FILE
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+           MOVE FIELD-CLASS TO NR-EXPECTED-CLASS.
+           MOVE FIELD-VALUE TO NR-FIELD-VALUE.
+           WRITE REJECT-RECORD.
+           CLOSE REJECT-FILE.
+       1000-LOG-REJECT-EXIT.
+           EXIT.
+
+       END PROGRAM NUMCHECK.
