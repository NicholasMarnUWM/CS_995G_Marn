@@ -1,21 +1,137 @@
-      ******************************************************************
-      * Author: Nicholas Marn
-      * Date: 9/18/2022
-      * Purpose: Revisiting original exercise from 9/10
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MarnHelloWorld.
-       DATA DIVISION.
-       FILE SECTION.
-      *Revisit these, see if they function similar to MIPS *
-      * Prior error, realized that in order to comment,
-      * ASterick must be in Inidcator Column.
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-      *MAIN-PROCEDURE I was able to comment this line out with no effect
-      *      on the code. Does this break the code into modules OR
-      *     functions like Java or C?
-            DISPLAY "Hello world"
-            STOP RUN.
-       END PROGRAM MarnHelloWorld.
+      ******************************************************************
+      * Author: Nicholas Marn
+      * Date: 9/18/2022
+      * Purpose: Revisiting original exercise from 9/10
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/09/2026  NM  REPURPOSED AS THE STANDARD RUN-HEADER STEP EVERY
+      *                 NIGHTLY JOB CHAIN BEGINS WITH.  THE RUN DATE,
+      *                 JOB NAME, AND OPERATOR ID ARE NOW READ FROM THE
+      *                 RUNHDR PARAMETER RECORD AND STAMPED TO THE JOB
+      *                 LOG SO EACH BATCH RUN IS CLEARLY BRACKETED IN
+      *                 THE SPOOL OUTPUT.
+      * 08/09/2026  NM  TODAY'S RUN DATE IS NOW CHECKED AGAINST THE
+      *                 HOLIDAY CALENDAR (HOLIDAY).  ON A HOLIDAY OR
+      *                 OTHER NON-BUSINESS DAY, RETURN-CODE IS SET TO
+      *                 8 SO THE REST OF THE NIGHTLY JOB CHAIN'S
+      *                 COND= STEPS ARE BYPASSED INSTEAD OF RUNNING
+      *                 AGAINST A DAY WITH NO NEW BUSINESS ACTIVITY.
+      * 08/09/2026  NM  THE RUNHDR READ IN 1000-LOAD-RUN-HEADER NOW
+      *                 CHECKS WS-HDR-OK BEFORE READING.  WITH NO
+      *                 RUNHDR PRESENT, THE OPEN FAILED BUT THE READ
+      *                 WAS STILL ATTEMPTED, SO THE JOB NAME AND
+      *                 OPERATOR ID CAME OUT OF THE UNSET FD AREA
+      *                 INSTEAD OF DEFAULTING TO "UNKNOWN".
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MarnHelloWorld.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-HEADER-FILE ASSIGN TO "RUNHDR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HDR-FILE-STATUS.
+           SELECT HOLIDAY-CTL-FILE ASSIGN TO "HOLIDAY"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HOL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-HEADER-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 16 CHARACTERS.
+       01  RUN-HEADER-RECORD.
+           05  RH-JOB-NAME             PIC X(08).
+           05  RH-OPERATOR-ID          PIC X(08).
+
+       FD  HOLIDAY-CTL-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 08 CHARACTERS.
+       01  HOLIDAY-CTL-RECORD.
+           05  HD-HOLIDAY-DATE         PIC X(08).
+
+       WORKING-STORAGE SECTION.
+       01  WS-HDR-FILE-STATUS          PIC X(02) VALUE SPACES.
+           88  WS-HDR-OK                         VALUE "00".
+       01  WS-HOL-FILE-STATUS          PIC X(02) VALUE SPACES.
+           88  WS-HOL-OK                         VALUE "00".
+           88  WS-HOL-EOF                        VALUE "10".
+       01  WS-HOLIDAY-SWITCH           PIC X(01) VALUE "N".
+           88  WS-IS-HOLIDAY                     VALUE "Y".
+       01  WS-JOB-NAME                 PIC X(08) VALUE "UNKNOWN".
+       01  WS-OPERATOR-ID              PIC X(08) VALUE "UNKNOWN".
+       01  WS-RUN-DATE                 PIC X(08) VALUE SPACES.
+       01  WS-RUN-TIME                 PIC X(08) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-LOAD-RUN-HEADER
+               THRU 1000-LOAD-RUN-HEADER-EXIT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM 1200-CHECK-HOLIDAY-CALENDAR
+               THRU 1200-CHECK-HOLIDAY-CALENDAR-EXIT.
+           DISPLAY "****************************************".
+           DISPLAY "* NIGHTLY BATCH RUN STARTING".
+           DISPLAY "* JOB NAME    : " WS-JOB-NAME.
+           DISPLAY "* OPERATOR ID : " WS-OPERATOR-ID.
+           DISPLAY "* RUN DATE    : " WS-RUN-DATE.
+           DISPLAY "* RUN TIME    : " WS-RUN-TIME.
+           IF WS-IS-HOLIDAY
+               DISPLAY "* " WS-RUN-DATE,
+                   " IS A HOLIDAY - REST OF CHAIN BYPASSED"
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           DISPLAY "****************************************".
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-LOAD-RUN-HEADER - READ THE JOB NAME AND OPERATOR ID  *
+      * FOR THIS RUN FROM THE RUNHDR PARAMETER RECORD.             *
+      *-----------------------------------------------------------*
+       1000-LOAD-RUN-HEADER.
+           MOVE "UNKNOWN" TO RH-JOB-NAME.
+           MOVE "UNKNOWN" TO RH-OPERATOR-ID.
+           OPEN INPUT RUN-HEADER-FILE.
+           IF WS-HDR-OK
+               READ RUN-HEADER-FILE
+                   AT END
+                       MOVE "UNKNOWN" TO RH-JOB-NAME
+                       MOVE "UNKNOWN" TO RH-OPERATOR-ID
+               END-READ
+               CLOSE RUN-HEADER-FILE
+           END-IF.
+           MOVE RH-JOB-NAME    TO WS-JOB-NAME.
+           MOVE RH-OPERATOR-ID TO WS-OPERATOR-ID.
+       1000-LOAD-RUN-HEADER-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1200-CHECK-HOLIDAY-CALENDAR - SCAN THE HOLIDAY CALENDAR   *
+      * FOR TODAY'S RUN DATE.  A MISSING CALENDAR IS TREATED AS   *
+      * NO HOLIDAYS ON RECORD AND THE RUN PROCEEDS NORMALLY.      *
+      *-----------------------------------------------------------*
+       1200-CHECK-HOLIDAY-CALENDAR.
+           OPEN INPUT HOLIDAY-CTL-FILE.
+           IF WS-HOL-OK
+               PERFORM 1210-SCAN-HOLIDAY-ENTRY
+                   THRU 1210-SCAN-HOLIDAY-ENTRY-EXIT
+                   UNTIL WS-HOL-EOF OR WS-IS-HOLIDAY
+               CLOSE HOLIDAY-CTL-FILE
+           END-IF.
+       1200-CHECK-HOLIDAY-CALENDAR-EXIT.
+           EXIT.
+
+       1210-SCAN-HOLIDAY-ENTRY.
+           READ HOLIDAY-CTL-FILE
+               AT END
+                   SET WS-HOL-EOF TO TRUE
+               NOT AT END
+                   IF HD-HOLIDAY-DATE = WS-RUN-DATE
+                       SET WS-IS-HOLIDAY TO TRUE
+                   END-IF
+           END-READ.
+       1210-SCAN-HOLIDAY-ENTRY-EXIT.
+           EXIT.
+
+       END PROGRAM MarnHelloWorld.
