@@ -1,32 +1,601 @@
-      ******************************************************************
-      * Author: Nicholas Marn
-      * Date: 11/7/2022
-      * Purpose: Demonstrate addition in Cobol
-      * Tectonics: cobc
-      * THanks to Simranjit Singh of
-      * https://www.youtube.com/watch?v=wZ_V0xR7Wr0
-      * whose videos helped me transform theory into real world
-      * application.
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBOL-ADDITION.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 Num1 PIC 9(2).
-      * Important realization -- the number after 9 determines.
-      * the number of chars.
-      * Als0 re-learned that commenting in between lines of code IS
-      * possible, by this method!
-       01 Num2 PIC 9(2).
-       01 Num3 PIC 9(3).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-       DIS.
-            DISPLAY "Enter number!".
-            ACCEPT Num1.
-            DISPLAY "Enter second number!".
-            ACCEPT Num2.
-            ADD Num1, Num2 GIVING Num3.
-            DISPLAY Num3.
-       END PROGRAM COBOL-ADDITION.
+      ******************************************************************
+      * Author: Nicholas Marn
+      * Date: 11/7/2022
+      * Purpose: Demonstrate addition in Cobol
+      * Tectonics: cobc
+      * THanks to Simranjit Singh of
+      * https://www.youtube.com/watch?v=wZ_V0xR7Wr0
+      * whose videos helped me transform theory into real world
+      * application.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/08/2026  NM  REPLACED THE ACCEPT/DISPLAY CONSOLE DIALOG WITH
+      *                 BATCH TRANSACTION-FILE PROCESSING.  ADDTRAN NOW
+      *                 SUPPLIES NUM1/NUM2 PAIRS AND ADDOUT RECEIVES THE
+      *                 NUM3 TOTALS, SO A NIGHT'S WORTH OF ADD-UPS CAN
+      *                 RUN UNATTENDED INSTEAD OF ONE PAIR AT A TIME.
+      * 08/08/2026  NM  ADDED END-OF-JOB CONTROL-TOTAL RECONCILIATION.
+      *                 RECORD COUNT AND GRAND TOTAL OF NUM3 ARE NOW
+      *                 BALANCED AGAINST AN INDEPENDENT RUN-CONTROL
+      *                 RECORD AND THE RUN IS FLAGGED OUT OF BALANCE
+      *                 WHEN THEY DO NOT TIE.
+      * 08/08/2026  NM  NUM1/NUM2 ARE NOW CLASS-TESTED FOR IS NUMERIC
+      *                 BEFORE THE ADD RUNS.  A TRANSACTION THAT FAILS
+      *                 THE TEST IS WRITTEN TO ADDEXCP WITH A REASON
+      *                 CODE INSTEAD OF BEING ADDED.
+      * 08/09/2026  NM  RETURN-CODE IS NOW SET NON-ZERO WHEN THE RUN
+      *                 IS OUT OF BALANCE OR WHEN ANY TRANSACTION WAS
+      *                 REJECTED, SO THE JOB SCHEDULER CAN DETECT A
+      *                 FAILED STEP INSTEAD OF SEEING "COMPLETE".
+      * 08/09/2026  NM  ADDTRAN NOW CARRIES A TRANSACTION CODE.  A
+      *                 CODE OF "R" REVERSES A PRIOR ADD OF THE SAME
+      *                 NUM1/NUM2 PAIR INSTEAD OF ADDING A NEW ONE --
+      *                 THE REVERSAL IS WRITTEN TO ADDOUT AND BACKED
+      *                 OUT OF THE RUNNING RECORD COUNT AND GRAND
+      *                 TOTAL SO A BAD TRANSACTION CAN BE UNDONE
+      *                 WITHOUT RERUNNING THE WHOLE BATCH.
+      * 08/09/2026  NM  ADDTRAN NOW CARRIES A CURRENCY CODE.  EACH
+      *                 TRANSACTION'S NUM3 IS CONVERTED TO A COMMON
+      *                 BASE CURRENCY USING THE RATE LOOKED UP IN THE
+      *                 CURRCTL EXCHANGE-RATE TABLE AND CARRIED ON
+      *                 ADDOUT ALONGSIDE THE NATIVE TOTAL, SO FOREIGN-
+      *                 CURRENCY ADD-UPS CAN BE COMPARED ON A COMMON
+      *                 BASIS.  AN UNRECOGNIZED OR MISSING CURRENCY
+      *                 CODE DEFAULTS TO A 1:1 RATE.
+      * 08/09/2026  NM  ADDED A YEAR-TO-DATE ARCHIVE (ADDYTD).  THIS
+      *                 RUN'S RECORD COUNT AND GRAND TOTAL ARE ADDED
+      *                 TO THE CUMULATIVE YTD FIGURES CARRIED THERE.
+      *                 A CHANGE OF YEAR ROLLS THE ARCHIVE OVER TO
+      *                 START THE NEW YEAR FROM ZERO.
+      * 08/09/2026  NM  THE NUM1 + NUM2 ADD IS NOW GUARDED WITH ON
+      *                 SIZE ERROR IN BOTH 2200-ADD-TRANSACTION AND
+      *                 2400-REVERSE-TRANSACTION.  A TRANSACTION THAT
+      *                 WOULD OVERFLOW NUM3 IS WRITTEN TO ADDEXCP WITH
+      *                 REASON "OVFL" INSTEAD OF BEING CARRIED INTO
+      *                 THE GRAND TOTAL DISPLAYED AT TERMINATION.
+      * 08/09/2026  NM  ADDOUT NOW ENDS WITH A "T" TRAILER RECORD
+      *                 CARRYING THE RUN'S FINAL RECORD COUNT AND
+      *                 GRAND TOTAL SO A DOWNSTREAM READER CAN CONFIRM
+      *                 THE FILE WAS NOT TRUNCATED IN TRANSMISSION.
+      * 08/09/2026  NM  THE NUM1/NUM2 CLASS TEST NOW CALLS THE SHARED
+      *                 NUMCHECK SUBPROGRAM INSTEAD OF TESTING IS
+      *                 NUMERIC INLINE, SO THE SAME VALIDATION IS
+      *                 AVAILABLE TO OTHER 2-DIGIT NUMERIC-EDIT FIELDS
+      *                 WITHOUT DUPLICATING THE TEST.
+      * 08/09/2026  NM  THE RECORD-COUNT/GRAND-TOTAL PAIR CARRIED ON
+      *                 ADDCTL, ADDYTD, AND THE ADDOUT TRAILER RECORD
+      *                 NOW COMES FROM THE SHARED ADDTOTAL COPYBOOK
+      *                 INSTEAD OF BEING DEFINED THREE TIMES.
+      * 08/09/2026  NM  OUT-BASE-NUM3 IS NOW PIC 9(09)V9(04), THE SAME
+      *                 SCALE AS WS-BASE-TOTAL AND CX-EXCHANGE-RATE, SO
+      *                 A CONVERTED BASE-CURRENCY TOTAL NO LONGER LOSES
+      *                 ITS FRACTIONAL PART WHEN WRITTEN TO ADDOUT.
+      * 08/09/2026  NM  THE CALLS TO NUMCHECK NOW PASS THE EXPECTED
+      *                 CLASS ("N") AS NUMCHECK'S SIGNATURE GREW TO
+      *                 SUPPORT ALPHABETIC FIELDS AS WELL AS NUMERIC.
+      * 08/09/2026  NM  THE ADDCTL READ IN 1000-INITIALIZE NOW CHECKS
+      *                 WS-CTL-OK BEFORE READING.  WITH NO ADDCTL
+      *                 PRESENT, THE OPEN FAILED BUT THE READ WAS
+      *                 STILL ATTEMPTED, SO CTL-RECORD-COUNT AND
+      *                 CTL-GRAND-TOTAL CAME OUT OF THE UNSET FD AREA
+      *                 INSTEAD OF DEFAULTING TO ZERO.
+      * 08/09/2026  NM  ADDYTD NOW CARRIES ONE APPENDED RECORD PER RUN
+      *                 DATE INSTEAD OF A SINGLE CUMULATIVE RECORD
+      *                 REWRITTEN EVERY RUN.  8500-UPDATE-YTD-ARCHIVE
+      *                 OPENS EXTEND AND WRITES ONLY TODAY'S FIGURES
+      *                 KEYED BY THE NEW AY-RUN-DATE FIELD, AND
+      *                 1200-LOAD-YTD-ARCHIVE NOW SUMS EVERY RECORD
+      *                 ALREADY ON FILE FOR THE CURRENT YEAR SO THE
+      *                 YTD DISPLAY STILL REFLECTS THE WHOLE YEAR TO
+      *                 DATE.  DAILY GRANULARITY IS PRESERVED SO A
+      *                 MONTH-END SUMMARY CAN BE PRODUCED FROM ADDYTD
+      *                 DIRECTLY, WHICH THE OLD OVERWRITE-EVERY-RUN
+      *                 DESIGN COULD NOT SUPPORT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOL-ADDITION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADDITION-TRAN-FILE ASSIGN TO "ADDTRAN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT ADDITION-OUT-FILE ASSIGN TO "ADDOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUT-FILE-STATUS.
+           SELECT ADDITION-CTL-FILE ASSIGN TO "ADDCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+           SELECT ADDITION-EXCEPTION-FILE ASSIGN TO "ADDEXCP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCP-FILE-STATUS.
+           SELECT CURRENCY-CTL-FILE ASSIGN TO "CURRCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CURRC-FILE-STATUS.
+           SELECT ADDITION-YTD-FILE ASSIGN TO "ADDYTD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-YTD-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ADDITION-TRAN-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 8 CHARACTERS.
+       01  ADDITION-TRAN-RECORD.
+           05  TR-TRAN-CODE            PIC X(01).
+               88  TR-IS-ADD                     VALUE "A".
+               88  TR-IS-REVERSAL                VALUE "R".
+           05  TR-NUM1                 PIC 9(02).
+           05  TR-NUM2                 PIC 9(02).
+           05  TR-CURRENCY-CODE        PIC X(03).
+
+       FD  ADDITION-OUT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 24 CHARACTERS.
+       01  ADDITION-OUT-RECORD.
+           05  OUT-TRAN-CODE           PIC X(01).
+           05  OUT-NUM1                PIC 9(02).
+           05  OUT-NUM2                PIC 9(02).
+           05  OUT-NUM3                PIC 9(03).
+           05  OUT-CURRENCY-CODE       PIC X(03).
+           05  OUT-BASE-NUM3           PIC 9(09)V9(04).
+       01  ADDITION-OUT-TRAILER REDEFINES ADDITION-OUT-RECORD.
+           05  OUT-TRL-CODE            PIC X(01).
+           COPY ADDTOTAL
+               REPLACING ==AT-RECORD-COUNT== BY ==OUT-TRL-RECORD-COUNT==
+                         ==AT-GRAND-TOTAL==  BY ==OUT-TRL-GRAND-TOTAL==.
+           05  FILLER                  PIC X(09).
+
+       FD  CURRENCY-CTL-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 10 CHARACTERS.
+       01  CURRENCY-CTL-RECORD.
+           05  CX-CURRENCY-CODE        PIC X(03).
+           05  CX-EXCHANGE-RATE        PIC 9(03)V9(04).
+
+       FD  ADDITION-CTL-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 14 CHARACTERS.
+       01  ADDITION-CTL-RECORD.
+           COPY ADDTOTAL
+               REPLACING ==AT-RECORD-COUNT== BY ==CTL-RECORD-COUNT==
+                         ==AT-GRAND-TOTAL==  BY ==CTL-GRAND-TOTAL==.
+
+       FD  ADDITION-EXCEPTION-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 8 CHARACTERS.
+       01  ADDITION-EXCEPTION-RECORD.
+           05  EX-NUM1                 PIC X(02).
+           05  EX-NUM2                 PIC X(02).
+           05  EX-REASON-CODE          PIC X(04).
+
+       FD  ADDITION-YTD-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 26 CHARACTERS.
+       01  ADDITION-YTD-RECORD.
+           05  AY-RUN-DATE             PIC X(08).
+           05  AY-YEAR                 PIC X(04).
+           COPY ADDTOTAL
+               REPLACING ==AT-RECORD-COUNT== BY ==AY-RECORD-COUNT==
+                         ==AT-GRAND-TOTAL==  BY ==AY-GRAND-TOTAL==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-FILE-STATUS         PIC X(02) VALUE SPACES.
+           88  WS-TRAN-OK                        VALUE "00".
+           88  WS-TRAN-EOF                       VALUE "10".
+       01  WS-OUT-FILE-STATUS          PIC X(02) VALUE SPACES.
+           88  WS-OUT-OK                         VALUE "00".
+       01  WS-CTL-FILE-STATUS          PIC X(02) VALUE SPACES.
+           88  WS-CTL-OK                         VALUE "00".
+       01  WS-EXCP-FILE-STATUS         PIC X(02) VALUE SPACES.
+           88  WS-EXCP-OK                        VALUE "00".
+       01  WS-CURRC-FILE-STATUS        PIC X(02) VALUE SPACES.
+           88  WS-CURRC-OK                       VALUE "00".
+           88  WS-CURRC-EOF                      VALUE "10".
+       01  WS-YTD-FILE-STATUS          PIC X(02) VALUE SPACES.
+           88  WS-YTD-OK                         VALUE "00".
+       01  WS-YTD-EOF-SWITCH           PIC X(01) VALUE "N".
+           88  WS-YTD-EOF                        VALUE "Y".
+       01  WS-RUN-DATE                 PIC X(08) VALUE SPACES.
+       01  WS-CURRENT-YEAR             PIC X(04) VALUE SPACES.
+       01  WS-YTD-RECORD-COUNT         PIC 9(07) VALUE ZERO.
+       01  WS-YTD-GRAND-TOTAL          PIC 9(07) VALUE ZERO.
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+               88  WS-END-OF-FILE                VALUE "Y".
+           05  WS-BALANCE-SWITCH       PIC X(01) VALUE "Y".
+               88  WS-RUN-IN-BALANCE             VALUE "Y".
+               88  WS-RUN-OUT-OF-BALANCE         VALUE "N".
+           05  WS-OVERFLOW-SWITCH      PIC X(01) VALUE "N".
+               88  WS-ADD-OVERFLOW               VALUE "Y".
+       01  WS-NUM1-VALID-SWITCH        PIC X(01) VALUE "N".
+           88  WS-NUM1-IS-NUMERIC                VALUE "Y".
+       01  WS-NUM2-VALID-SWITCH        PIC X(01) VALUE "N".
+           88  WS-NUM2-IS-NUMERIC                VALUE "Y".
+       77  WS-RECORD-COUNT             PIC 9(07) COMP VALUE ZERO.
+       77  WS-GRAND-TOTAL              PIC 9(07) COMP VALUE ZERO.
+       77  WS-EXCEPTION-COUNT          PIC 9(07) COMP VALUE ZERO.
+       77  WS-REVERSAL-COUNT           PIC 9(07) COMP VALUE ZERO.
+       01  WS-CTL-RECORD-COUNT         PIC 9(07) VALUE ZERO.
+       01  WS-CTL-GRAND-TOTAL          PIC 9(07) VALUE ZERO.
+       01  WS-CURR-TABLE.
+           05  WS-CURR-ENTRY OCCURS 20 TIMES.
+               10  WS-CURR-CODE            PIC X(03).
+               10  WS-CURR-RATE            PIC 9(03)V9(04).
+       77  WS-CURR-COUNT               PIC 9(02) COMP VALUE ZERO.
+       77  WS-CURR-IDX                 PIC 9(02) COMP VALUE ZERO.
+       01  WS-CONV-RATE                PIC 9(03)V9(04) VALUE 1.0000.
+       01  WS-BASE-TOTAL               PIC 9(09)V9(04) VALUE ZERO.
+       01  Num1 PIC 9(2).
+      * Important realization -- the number after 9 determines.
+      * the number of chars.
+      * Als0 re-learned that commenting in between lines of code IS
+      * possible, by this method!
+       01  Num2 PIC 9(2).
+       01  Num3 PIC 9(3).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-TRANSACTION
+               THRU 2000-PROCESS-TRANSACTION-EXIT
+               UNTIL WS-END-OF-FILE.
+           PERFORM 8000-RECONCILE-CONTROL-TOTALS
+               THRU 8000-RECONCILE-CONTROL-TOTALS-EXIT.
+           PERFORM 8500-UPDATE-YTD-ARCHIVE
+               THRU 8500-UPDATE-YTD-ARCHIVE-EXIT.
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - OPEN THE TRANSACTION AND OUTPUT FILES   *
+      * AND PRIME THE READ FOR THE MAIN PROCESSING LOOP.          *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  ADDITION-TRAN-FILE.
+           OPEN OUTPUT ADDITION-OUT-FILE.
+           OPEN OUTPUT ADDITION-EXCEPTION-FILE.
+           MOVE ZERO TO CTL-RECORD-COUNT.
+           MOVE ZERO TO CTL-GRAND-TOTAL.
+           OPEN INPUT  ADDITION-CTL-FILE.
+           IF WS-CTL-OK
+               READ ADDITION-CTL-FILE
+                   AT END
+                       MOVE ZERO TO CTL-RECORD-COUNT
+                       MOVE ZERO TO CTL-GRAND-TOTAL
+               END-READ
+               CLOSE ADDITION-CTL-FILE
+           END-IF.
+           MOVE CTL-RECORD-COUNT TO WS-CTL-RECORD-COUNT.
+           MOVE CTL-GRAND-TOTAL  TO WS-CTL-GRAND-TOTAL.
+
+           PERFORM 1100-LOAD-CURRENCY-TABLE
+               THRU 1100-LOAD-CURRENCY-TABLE-EXIT.
+
+           PERFORM 1200-LOAD-YTD-ARCHIVE
+               THRU 1200-LOAD-YTD-ARCHIVE-EXIT.
+
+           PERFORM 2100-READ-TRAN-RECORD
+               THRU 2100-READ-TRAN-RECORD-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1200-LOAD-YTD-ARCHIVE - SCAN EVERY DAILY RECORD ALREADY   *
+      * APPENDED TO ADDYTD THIS YEAR AND SUM THEM, SO THE YTD     *
+      * FIGURES DISPLAYED AT TERMINATION REFLECT THE WHOLE YEAR   *
+      * TO DATE EVEN THOUGH EACH DAY IS CARRIED AS ITS OWN KEYED  *
+      * RECORD.  A PRIOR YEAR'S RECORDS ARE LEFT OUT OF THE SUM;  *
+      * YEAREND ARCHIVES AND PURGES THEM SEPARATELY.              *
+      *-----------------------------------------------------------*
+       1200-LOAD-YTD-ARCHIVE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DATE(1:4) TO WS-CURRENT-YEAR.
+           MOVE ZERO TO WS-YTD-RECORD-COUNT.
+           MOVE ZERO TO WS-YTD-GRAND-TOTAL.
+           OPEN INPUT ADDITION-YTD-FILE.
+           IF WS-YTD-OK
+               MOVE "N" TO WS-YTD-EOF-SWITCH
+               PERFORM 1210-READ-YTD-RECORD
+                   THRU 1210-READ-YTD-RECORD-EXIT
+               PERFORM 1220-ACCUMULATE-YTD-RECORD
+                   THRU 1220-ACCUMULATE-YTD-RECORD-EXIT
+                   UNTIL WS-YTD-EOF
+               CLOSE ADDITION-YTD-FILE
+           END-IF.
+       1200-LOAD-YTD-ARCHIVE-EXIT.
+           EXIT.
+
+       1210-READ-YTD-RECORD.
+           READ ADDITION-YTD-FILE
+               AT END
+                   SET WS-YTD-EOF TO TRUE
+           END-READ.
+       1210-READ-YTD-RECORD-EXIT.
+           EXIT.
+
+       1220-ACCUMULATE-YTD-RECORD.
+           IF AY-YEAR = WS-CURRENT-YEAR
+               ADD AY-RECORD-COUNT TO WS-YTD-RECORD-COUNT
+               ADD AY-GRAND-TOTAL  TO WS-YTD-GRAND-TOTAL
+           END-IF.
+           PERFORM 1210-READ-YTD-RECORD
+               THRU 1210-READ-YTD-RECORD-EXIT.
+       1220-ACCUMULATE-YTD-RECORD-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1100-LOAD-CURRENCY-TABLE - LOAD THE CURRCTL EXCHANGE-RATE *
+      * TABLE INTO WORKING STORAGE.  A CURRENCY WITH NO ENTRY IN  *
+      * CURRCTL IS CONVERTED AT A DEFAULT 1:1 RATE.               *
+      *-----------------------------------------------------------*
+       1100-LOAD-CURRENCY-TABLE.
+           MOVE ZERO TO WS-CURR-COUNT.
+           OPEN INPUT CURRENCY-CTL-FILE.
+           IF WS-CURRC-OK
+               PERFORM 1110-LOAD-ONE-CURRENCY-ENTRY
+                   THRU 1110-LOAD-ONE-CURRENCY-ENTRY-EXIT
+                   UNTIL WS-CURRC-EOF
+                   OR WS-CURR-COUNT = 20
+               CLOSE CURRENCY-CTL-FILE
+           END-IF.
+       1100-LOAD-CURRENCY-TABLE-EXIT.
+           EXIT.
+
+       1110-LOAD-ONE-CURRENCY-ENTRY.
+           READ CURRENCY-CTL-FILE
+               AT END
+                   SET WS-CURRC-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CURR-COUNT
+                   MOVE CX-CURRENCY-CODE
+                       TO WS-CURR-CODE(WS-CURR-COUNT)
+                   MOVE CX-EXCHANGE-RATE
+                       TO WS-CURR-RATE(WS-CURR-COUNT)
+           END-READ.
+       1110-LOAD-ONE-CURRENCY-ENTRY-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-PROCESS-TRANSACTION - CLASS-TEST NUM1/NUM2, THEN     *
+      * ADD OR REVERSE THE PAIR ACCORDING TO TR-TRAN-CODE, REJECT *
+      * THE TRANSACTION WHEN NUM1/NUM2 ARE NOT NUMERIC, AND READ  *
+      * THE NEXT TRANSACTION.                                     *
+      *-----------------------------------------------------------*
+       2000-PROCESS-TRANSACTION.
+           MOVE "N" TO WS-NUM1-VALID-SWITCH.
+           MOVE "N" TO WS-NUM2-VALID-SWITCH.
+           CALL "NUMCHECK" USING TR-NUM1, "N", WS-NUM1-VALID-SWITCH.
+           CALL "NUMCHECK" USING TR-NUM2, "N", WS-NUM2-VALID-SWITCH.
+           IF WS-NUM1-IS-NUMERIC AND WS-NUM2-IS-NUMERIC
+               IF TR-IS-REVERSAL
+                   PERFORM 2400-REVERSE-TRANSACTION
+                       THRU 2400-REVERSE-TRANSACTION-EXIT
+               ELSE
+                   PERFORM 2200-ADD-TRANSACTION
+                       THRU 2200-ADD-TRANSACTION-EXIT
+               END-IF
+           ELSE
+               PERFORM 2300-REJECT-TRANSACTION
+                   THRU 2300-REJECT-TRANSACTION-EXIT
+           END-IF.
+           PERFORM 2100-READ-TRAN-RECORD
+               THRU 2100-READ-TRAN-RECORD-EXIT.
+       2000-PROCESS-TRANSACTION-EXIT.
+           EXIT.
+
+       2100-READ-TRAN-RECORD.
+           READ ADDITION-TRAN-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       2100-READ-TRAN-RECORD-EXIT.
+           EXIT.
+
+       2200-ADD-TRANSACTION.
+           MOVE TR-NUM1 TO Num1.
+           MOVE TR-NUM2 TO Num2.
+           MOVE "N" TO WS-OVERFLOW-SWITCH.
+           ADD Num1, Num2 GIVING Num3
+               ON SIZE ERROR
+                   SET WS-ADD-OVERFLOW TO TRUE
+           END-ADD.
+           IF WS-ADD-OVERFLOW
+               PERFORM 2350-REJECT-OVERFLOW
+                   THRU 2350-REJECT-OVERFLOW-EXIT
+           ELSE
+               PERFORM 2500-LOOKUP-CURRENCY-RATE
+                   THRU 2500-LOOKUP-CURRENCY-RATE-EXIT
+               COMPUTE WS-BASE-TOTAL = Num3 * WS-CONV-RATE
+               MOVE "A"               TO OUT-TRAN-CODE
+               MOVE Num1               TO OUT-NUM1
+               MOVE Num2               TO OUT-NUM2
+               MOVE Num3               TO OUT-NUM3
+               MOVE TR-CURRENCY-CODE   TO OUT-CURRENCY-CODE
+               MOVE WS-BASE-TOTAL      TO OUT-BASE-NUM3
+               WRITE ADDITION-OUT-RECORD
+               ADD 1 TO WS-RECORD-COUNT
+               ADD Num3 TO WS-GRAND-TOTAL
+           END-IF.
+       2200-ADD-TRANSACTION-EXIT.
+           EXIT.
+
+       2300-REJECT-TRANSACTION.
+           MOVE TR-NUM1 TO EX-NUM1.
+           MOVE TR-NUM2 TO EX-NUM2.
+           IF TR-NUM1 IS NOT NUMERIC AND TR-NUM2 IS NOT NUMERIC
+               MOVE "BOTH" TO EX-REASON-CODE
+           ELSE
+               IF TR-NUM1 IS NOT NUMERIC
+                   MOVE "NUM1" TO EX-REASON-CODE
+               ELSE
+                   MOVE "NUM2" TO EX-REASON-CODE
+               END-IF
+           END-IF.
+           WRITE ADDITION-EXCEPTION-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+       2300-REJECT-TRANSACTION-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2350-REJECT-OVERFLOW - NUM1 + NUM2 WOULD NOT FIT IN NUM3.  *
+      * WRITE THE TRANSACTION TO ADDEXCP INSTEAD OF CARRYING IT    *
+      * INTO THE RUNNING RECORD COUNT AND GRAND TOTAL.             *
+      *-----------------------------------------------------------*
+       2350-REJECT-OVERFLOW.
+           MOVE TR-NUM1 TO EX-NUM1.
+           MOVE TR-NUM2 TO EX-NUM2.
+           MOVE "OVFL" TO EX-REASON-CODE.
+           WRITE ADDITION-EXCEPTION-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+       2350-REJECT-OVERFLOW-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2400-REVERSE-TRANSACTION - UNDO A PRIOR ADD OF THIS SAME  *
+      * NUM1/NUM2 PAIR.  THE REVERSAL IS WRITTEN TO ADDOUT AND    *
+      * ITS TOTAL IS BACKED OUT OF THE RUNNING RECORD COUNT AND   *
+      * GRAND TOTAL.                                              *
+      *-----------------------------------------------------------*
+       2400-REVERSE-TRANSACTION.
+           MOVE TR-NUM1 TO Num1.
+           MOVE TR-NUM2 TO Num2.
+           MOVE "N" TO WS-OVERFLOW-SWITCH.
+           ADD Num1, Num2 GIVING Num3
+               ON SIZE ERROR
+                   SET WS-ADD-OVERFLOW TO TRUE
+           END-ADD.
+           IF WS-ADD-OVERFLOW
+               PERFORM 2350-REJECT-OVERFLOW
+                   THRU 2350-REJECT-OVERFLOW-EXIT
+           ELSE
+               PERFORM 2500-LOOKUP-CURRENCY-RATE
+                   THRU 2500-LOOKUP-CURRENCY-RATE-EXIT
+               COMPUTE WS-BASE-TOTAL = Num3 * WS-CONV-RATE
+               MOVE "R"               TO OUT-TRAN-CODE
+               MOVE Num1               TO OUT-NUM1
+               MOVE Num2               TO OUT-NUM2
+               MOVE Num3               TO OUT-NUM3
+               MOVE TR-CURRENCY-CODE   TO OUT-CURRENCY-CODE
+               MOVE WS-BASE-TOTAL      TO OUT-BASE-NUM3
+               WRITE ADDITION-OUT-RECORD
+               IF WS-RECORD-COUNT > 0
+                   SUBTRACT 1 FROM WS-RECORD-COUNT
+               END-IF
+               IF WS-GRAND-TOTAL >= Num3
+                   SUBTRACT Num3 FROM WS-GRAND-TOTAL
+               ELSE
+                   MOVE ZERO TO WS-GRAND-TOTAL
+               END-IF
+               ADD 1 TO WS-REVERSAL-COUNT
+           END-IF.
+       2400-REVERSE-TRANSACTION-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2500-LOOKUP-CURRENCY-RATE - LOOK UP TR-CURRENCY-CODE IN   *
+      * THE WS-CURR-TABLE EXCHANGE-RATE TABLE.  DEFAULTS TO A 1:1 *
+      * RATE WHEN THE CODE IS BLANK, UNRECOGNIZED, OR THE TABLE   *
+      * COULD NOT BE LOADED.                                      *
+      *-----------------------------------------------------------*
+       2500-LOOKUP-CURRENCY-RATE.
+           MOVE 1.0000 TO WS-CONV-RATE.
+           PERFORM 2510-SCAN-CURRENCY-ENTRY
+               THRU 2510-SCAN-CURRENCY-ENTRY-EXIT
+               VARYING WS-CURR-IDX FROM 1 BY 1
+               UNTIL WS-CURR-IDX > WS-CURR-COUNT.
+       2500-LOOKUP-CURRENCY-RATE-EXIT.
+           EXIT.
+
+       2510-SCAN-CURRENCY-ENTRY.
+           IF WS-CURR-CODE(WS-CURR-IDX) = TR-CURRENCY-CODE
+               MOVE WS-CURR-RATE(WS-CURR-IDX) TO WS-CONV-RATE
+           END-IF.
+       2510-SCAN-CURRENCY-ENTRY-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8000-RECONCILE-CONTROL-TOTALS - COMPARE THE RECORD COUNT  *
+      * AND GRAND TOTAL ACCUMULATED THIS RUN AGAINST THE          *
+      * INDEPENDENT RUN-CONTROL RECORD AND REPORT WHETHER THE RUN *
+      * TIES OUT.                                                 *
+      *-----------------------------------------------------------*
+       8000-RECONCILE-CONTROL-TOTALS.
+           SET WS-RUN-IN-BALANCE TO TRUE.
+           IF WS-RECORD-COUNT NOT = WS-CTL-RECORD-COUNT
+               SET WS-RUN-OUT-OF-BALANCE TO TRUE
+           END-IF.
+           IF WS-GRAND-TOTAL NOT = WS-CTL-GRAND-TOTAL
+               SET WS-RUN-OUT-OF-BALANCE TO TRUE
+           END-IF.
+           DISPLAY "COBOL-ADDITION CONTROL REPORT".
+           DISPLAY "  RECORDS PROCESSED  = " WS-RECORD-COUNT.
+           DISPLAY "  RECORDS EXPECTED   = " WS-CTL-RECORD-COUNT.
+           DISPLAY "  GRAND TOTAL NUM3   = " WS-GRAND-TOTAL.
+           DISPLAY "  CONTROL TOTAL      = " WS-CTL-GRAND-TOTAL.
+           IF WS-RUN-IN-BALANCE
+               DISPLAY "  RUN STATUS         = IN BALANCE"
+           ELSE
+               DISPLAY "  RUN STATUS         = *** OUT OF BALANCE ***"
+           END-IF.
+       8000-RECONCILE-CONTROL-TOTALS-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8500-UPDATE-YTD-ARCHIVE - APPEND TODAY'S RECORD COUNT AND *
+      * GRAND TOTAL TO ADDYTD AS ITS OWN RECORD KEYED BY RUN      *
+      * DATE, SO EACH DAY'S FIGURES SURVIVE INDEPENDENTLY FOR     *
+      * MONTH-END AND YEAR-END SUMMARIZATION INSTEAD OF BEING     *
+      * COLLAPSED INTO ONE OVERWRITTEN CUMULATIVE RECORD.         *
+      *-----------------------------------------------------------*
+       8500-UPDATE-YTD-ARCHIVE.
+           ADD WS-RECORD-COUNT TO WS-YTD-RECORD-COUNT.
+           ADD WS-GRAND-TOTAL  TO WS-YTD-GRAND-TOTAL.
+           MOVE WS-RUN-DATE     TO AY-RUN-DATE.
+           MOVE WS-CURRENT-YEAR TO AY-YEAR.
+           MOVE WS-RECORD-COUNT TO AY-RECORD-COUNT.
+           MOVE WS-GRAND-TOTAL  TO AY-GRAND-TOTAL.
+           OPEN EXTEND ADDITION-YTD-FILE.
+           IF NOT WS-YTD-OK
+               CLOSE ADDITION-YTD-FILE
+               OPEN OUTPUT ADDITION-YTD-FILE
+           END-IF.
+           WRITE ADDITION-YTD-RECORD.
+           CLOSE ADDITION-YTD-FILE.
+           DISPLAY "COBOL-ADDITION: YTD RECORDS " WS-CURRENT-YEAR
+               " = " WS-YTD-RECORD-COUNT.
+           DISPLAY "COBOL-ADDITION: YTD TOTAL   " WS-CURRENT-YEAR
+               " = " WS-YTD-GRAND-TOTAL.
+       8500-UPDATE-YTD-ARCHIVE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE - CLOSE THE FILES AND REPORT HOW MANY      *
+      * TRANSACTIONS WERE ADDED UP THIS RUN.                      *
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           MOVE SPACES          TO ADDITION-OUT-RECORD.
+           MOVE "T"             TO OUT-TRL-CODE.
+           MOVE WS-RECORD-COUNT TO OUT-TRL-RECORD-COUNT.
+           MOVE WS-GRAND-TOTAL  TO OUT-TRL-GRAND-TOTAL.
+           WRITE ADDITION-OUT-RECORD.
+           CLOSE ADDITION-TRAN-FILE.
+           CLOSE ADDITION-OUT-FILE.
+           CLOSE ADDITION-EXCEPTION-FILE.
+           DISPLAY "COBOL-ADDITION: TRANSACTIONS PROCESSED = "
+               WS-RECORD-COUNT.
+           DISPLAY "COBOL-ADDITION: TRANSACTIONS REVERSED   = "
+               WS-REVERSAL-COUNT.
+           DISPLAY "COBOL-ADDITION: TRANSACTIONS REJECTED   = "
+               WS-EXCEPTION-COUNT.
+           MOVE 0 TO RETURN-CODE.
+           IF WS-EXCEPTION-COUNT > 0
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           IF WS-RUN-OUT-OF-BALANCE
+               MOVE 12 TO RETURN-CODE
+           END-IF.
+       9000-TERMINATE-EXIT.
+           EXIT.
+
+       END PROGRAM COBOL-ADDITION.
