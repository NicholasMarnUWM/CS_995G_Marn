@@ -1,18 +1,303 @@
-      ******************************************************************
-      * Author: Nicholas Marn
-      * Date: 10/25/2022
-      * Purpose: Demonstrate input and output in COBOL.
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MARN_COBOL_INPUT_OUTPUT.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 NAME PIC X(15).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Enter your name: ".
-            ACCEPT NAME.
-            DISPLAY "Your name is ", NAME.
-       END PROGRAM MARN_COBOL_INPUT_OUTPUT.
+      ******************************************************************
+      * Author: Nicholas Marn
+      * Date: 10/25/2022
+      * Purpose: Demonstrate input and output in COBOL.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/09/2026  NM  ADDED A DUPLICATE-NAME CHECK AGAINST THE CUSTMAS
+      *                 CUSTOMER MASTER FILE BEFORE THE ENTERED NAME IS
+      *                 ACCEPTED, SO THIS INTAKE POINT STOPS CREATING
+      *                 DUPLICATE CUSTOMER RECORDS.
+      * 08/09/2026  NM  WIDENED NAME FROM 15 TO 30 CHARACTERS SO A
+      *                 LEGAL NAME STOPS BEING TRUNCATED, AND ADDED
+      *                 CUSTOMER-ADDRESS AND DATE-OF-BIRTH CAPTURE TO THE
+      *                 INTAKE SCREEN.
+      * 08/09/2026  NM  A NON-DUPLICATE INTAKE IS NOW WRITTEN TO THE
+      *                 CUSTMAS CUSTOMER MASTER FILE WITH A GENERATED
+      *                 CUSTOMER ID INSTEAD OF JUST BEING DISPLAYED.
+      *                 THE NEXT AVAILABLE ID IS KEPT ON THE CUSTSEQ
+      *                 SEQUENCE FILE.
+      * 08/09/2026  NM  ADDED A SIGN-ON CHECK AGAINST THE OPERCTL
+      *                 OPERATOR TABLE BEFORE THE INTAKE SCREEN RUNS.
+      *                 EVERY INTAKE, ACCEPTED OR REJECTED, IS LOGGED
+      *                 TO THE OPERAUDIT AUDIT TRAIL WITH THE OPERATOR
+      *                 ID ENTERED, SO THERE IS NOW ACCOUNTABILITY FOR
+      *                 EVERY CUSTOMER INTAKE.
+      * 08/09/2026  NM  CUSTMAS NOW CARRIES A SENSITIVE/CONFIDENTIAL
+      *                 FLAG PER CUSTOMER, SET AT INTAKE.  WHEN THE
+      *                 DUPLICATE-NAME CHECK MATCHES A RECORD FLAGGED
+      *                 SENSITIVE, THE NAME IS NO LONGER ECHOED BACK
+      *                 TO THE OPERATOR'S SCREEN IN THE REJECTION
+      *                 MESSAGE.
+      * 08/09/2026  NM  A SUCCESSFUL SENSITIVE INTAKE NO LONGER ECHOES
+      *                 THE NAME BACK TO THE OPERATOR'S SCREEN EITHER -
+      *                 THE SUPPRESSION NOW COVERS BOTH THE ACCEPTED AND
+      *                 THE DUPLICATE-REJECTED PATHS.  THE ENTERED NAME
+      *                 IS NOW ALSO CLASS-TESTED IS ALPHABETIC THROUGH
+      *                 THE SHARED NUMCHECK SUBPROGRAM BEFORE THE
+      *                 DUPLICATE-NAME CHECK RUNS, SO A NAME CONTAINING
+      *                 DIGITS OR PUNCTUATION IS REJECTED UP FRONT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MARN_COBOL_INPUT_OUTPUT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUST-ID
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+           SELECT CUSTOMER-SEQ-FILE ASSIGN TO "CUSTSEQ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SEQ-FILE-STATUS.
+           SELECT OPERATOR-CTL-FILE ASSIGN TO "OPERCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OPER-FILE-STATUS.
+           SELECT OPERATOR-AUDIT-FILE ASSIGN TO "OPERAUDIT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-SEQ-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 06 CHARACTERS.
+       01  CUSTOMER-SEQ-RECORD.
+           05  CS-LAST-CUST-ID         PIC 9(06).
+
+       FD  OPERATOR-CTL-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 16 CHARACTERS.
+       01  OPERATOR-CTL-RECORD.
+           05  OC-OPERATOR-ID          PIC X(08).
+           05  OC-PASSWORD             PIC X(08).
+
+       FD  OPERATOR-AUDIT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 40 CHARACTERS.
+       01  OPERATOR-AUDIT-RECORD.
+           05  OA-OPERATOR-ID          PIC X(08).
+           05  OA-RUN-DATE             PIC X(08).
+           05  OA-RUN-TIME             PIC X(08).
+           05  OA-RESULT               PIC X(16).
+
+       FD  CUSTOMER-MASTER-FILE.
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-CUST-ID              PIC 9(06).
+           05  CM-NAME                 PIC X(30).
+           05  CM-CUSTOMER-ADDRESS     PIC X(30).
+           05  CM-DATE-OF-BIRTH        PIC X(08).
+           05  CM-SENSITIVE-FLAG       PIC X(01).
+               88  CM-IS-SENSITIVE               VALUE "Y".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-FILE-STATUS         PIC X(02) VALUE SPACES.
+           88  WS-CUST-OK                        VALUE "00".
+           88  WS-CUST-EOF                       VALUE "10".
+       01  WS-SEQ-FILE-STATUS          PIC X(02) VALUE SPACES.
+           88  WS-SEQ-OK                         VALUE "00".
+       01  WS-OPER-FILE-STATUS         PIC X(02) VALUE SPACES.
+           88  WS-OPER-OK                        VALUE "00".
+           88  WS-OPER-EOF                       VALUE "10".
+       01  WS-AUDIT-FILE-STATUS        PIC X(02) VALUE SPACES.
+           88  WS-AUDIT-OK                       VALUE "00".
+       01  WS-DUP-SWITCH               PIC X(01) VALUE "N".
+           88  WS-DUPLICATE-FOUND                VALUE "Y".
+       01  WS-DUP-SENSITIVE-SWITCH     PIC X(01) VALUE "N".
+           88  WS-DUP-IS-SENSITIVE               VALUE "Y".
+       01  WS-SENSITIVE-SWITCH         PIC X(01) VALUE "N".
+           88  WS-ENTRY-IS-SENSITIVE              VALUE "Y".
+       01  WS-SIGNON-SWITCH            PIC X(01) VALUE "N".
+           88  WS-SIGNON-VALID                   VALUE "Y".
+       01  WS-NAME-VALID-SWITCH        PIC X(01) VALUE "N".
+           88  WS-NAME-IS-ALPHABETIC             VALUE "Y".
+       01  WS-NEXT-CUST-ID             PIC 9(06) VALUE ZERO.
+       01  WS-OPERATOR-ID              PIC X(08) VALUE SPACES.
+       01  WS-PASSWORD                 PIC X(08) VALUE SPACES.
+       01 NAME PIC X(30).
+       01 CUSTOMER-ADDRESS PIC X(30).
+       01 DATE-OF-BIRTH PIC X(08).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 0500-SIGN-ON
+               THRU 0500-SIGN-ON-EXIT.
+           IF NOT WS-SIGNON-VALID
+               DISPLAY "SIGN-ON REJECTED - INTAKE NOT PERFORMED."
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           DISPLAY "Enter your name: ".
+           ACCEPT NAME.
+           DISPLAY "Enter your address: ".
+           ACCEPT CUSTOMER-ADDRESS.
+           DISPLAY "Enter your date of birth (YYYYMMDD): ".
+           ACCEPT DATE-OF-BIRTH.
+           DISPLAY "Is this a sensitive/confidential record (Y/N): ".
+           ACCEPT WS-SENSITIVE-SWITCH.
+           MOVE "N" TO WS-NAME-VALID-SWITCH.
+           CALL "NUMCHECK" USING NAME, "A", WS-NAME-VALID-SWITCH.
+           IF NOT WS-NAME-IS-ALPHABETIC
+               DISPLAY "NAME IS NOT ALPHABETIC - ENTRY REJECTED."
+               MOVE 8 TO RETURN-CODE
+               PERFORM 0600-LOG-AUDIT-RECORD
+                   THRU 0600-LOG-AUDIT-RECORD-EXIT
+               STOP RUN
+           END-IF.
+           PERFORM 1000-CHECK-DUPLICATE-NAME
+               THRU 1000-CHECK-DUPLICATE-NAME-EXIT.
+           IF WS-DUPLICATE-FOUND
+               IF WS-DUP-IS-SENSITIVE
+                   DISPLAY "A customer entry already exists - ",
+                       "entry rejected."
+               ELSE
+                   DISPLAY "A customer named ", NAME,
+                       " already exists - entry rejected."
+               END-IF
+               MOVE 8 TO RETURN-CODE
+               PERFORM 0600-LOG-AUDIT-RECORD
+                   THRU 0600-LOG-AUDIT-RECORD-EXIT
+           ELSE
+               MOVE 0 TO RETURN-CODE
+               PERFORM 2000-ADD-CUSTOMER
+                   THRU 2000-ADD-CUSTOMER-EXIT
+               IF NOT WS-ENTRY-IS-SENSITIVE
+                   DISPLAY "Your name is ", NAME
+               END-IF
+               PERFORM 0600-LOG-AUDIT-RECORD
+                   THRU 0600-LOG-AUDIT-RECORD-EXIT
+           END-IF.
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 0500-SIGN-ON - PROMPT FOR AN OPERATOR ID AND PASSWORD AND *
+      * VALIDATE THEM AGAINST THE OPERCTL OPERATOR TABLE BEFORE   *
+      * THE INTAKE SCREEN IS ALLOWED TO RUN.                       *
+      *-----------------------------------------------------------*
+       0500-SIGN-ON.
+           MOVE "N" TO WS-SIGNON-SWITCH.
+           DISPLAY "Enter operator ID: ".
+           ACCEPT WS-OPERATOR-ID.
+           DISPLAY "Enter password: ".
+           ACCEPT WS-PASSWORD.
+           OPEN INPUT OPERATOR-CTL-FILE.
+           IF WS-OPER-OK
+               PERFORM 0510-SCAN-OPERATOR-RECORD
+                   THRU 0510-SCAN-OPERATOR-RECORD-EXIT
+                   UNTIL WS-OPER-EOF OR WS-SIGNON-VALID
+               CLOSE OPERATOR-CTL-FILE
+           END-IF.
+       0500-SIGN-ON-EXIT.
+           EXIT.
+
+       0510-SCAN-OPERATOR-RECORD.
+           READ OPERATOR-CTL-FILE
+               AT END
+                   SET WS-OPER-EOF TO TRUE
+               NOT AT END
+                   IF OC-OPERATOR-ID = WS-OPERATOR-ID
+                       AND OC-PASSWORD = WS-PASSWORD
+                       SET WS-SIGNON-VALID TO TRUE
+                   END-IF
+           END-READ.
+       0510-SCAN-OPERATOR-RECORD-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 0600-LOG-AUDIT-RECORD - APPEND ONE ENTRY TO THE OPERAUDIT *
+      * AUDIT TRAIL FOR THIS CUSTOMER INTAKE ATTEMPT.              *
+      *-----------------------------------------------------------*
+       0600-LOG-AUDIT-RECORD.
+           MOVE WS-OPERATOR-ID TO OA-OPERATOR-ID.
+           ACCEPT OA-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT OA-RUN-TIME FROM TIME.
+           IF WS-DUPLICATE-FOUND
+               MOVE "REJECTED-DUPLICATE" TO OA-RESULT
+           ELSE
+               MOVE "ACCEPTED"           TO OA-RESULT
+           END-IF.
+           OPEN EXTEND OPERATOR-AUDIT-FILE.
+           IF NOT WS-AUDIT-OK
+               CLOSE OPERATOR-AUDIT-FILE
+               OPEN OUTPUT OPERATOR-AUDIT-FILE
+           END-IF.
+           WRITE OPERATOR-AUDIT-RECORD.
+           CLOSE OPERATOR-AUDIT-FILE.
+       0600-LOG-AUDIT-RECORD-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1000-CHECK-DUPLICATE-NAME - SCAN THE CUSTMAS CUSTOMER      *
+      * MASTER FILE FOR A NAME MATCHING WHAT WAS JUST ENTERED.     *
+      * IF CUSTMAS DOES NOT YET EXIST THE CHECK IS SKIPPED.        *
+      *-----------------------------------------------------------*
+       1000-CHECK-DUPLICATE-NAME.
+           MOVE "N" TO WS-DUP-SWITCH.
+           OPEN INPUT CUSTOMER-MASTER-FILE.
+           IF WS-CUST-OK
+               PERFORM 1100-SCAN-MASTER-RECORD
+                   THRU 1100-SCAN-MASTER-RECORD-EXIT
+                   UNTIL WS-CUST-EOF OR WS-DUPLICATE-FOUND
+               CLOSE CUSTOMER-MASTER-FILE
+           END-IF.
+       1000-CHECK-DUPLICATE-NAME-EXIT.
+           EXIT.
+
+       1100-SCAN-MASTER-RECORD.
+           READ CUSTOMER-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-CUST-EOF TO TRUE
+               NOT AT END
+                   IF CM-NAME = NAME
+                       SET WS-DUPLICATE-FOUND TO TRUE
+                       MOVE CM-SENSITIVE-FLAG TO WS-DUP-SENSITIVE-SWITCH
+                   END-IF
+           END-READ.
+       1100-SCAN-MASTER-RECORD-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-ADD-CUSTOMER - GENERATE THE NEXT CUSTOMER ID AND      *
+      * WRITE THE NEW CUSTOMER RECORD TO THE CUSTMAS MASTER FILE.  *
+      *-----------------------------------------------------------*
+       2000-ADD-CUSTOMER.
+           PERFORM 2100-GET-NEXT-CUST-ID
+               THRU 2100-GET-NEXT-CUST-ID-EXIT.
+           OPEN I-O CUSTOMER-MASTER-FILE.
+           IF NOT WS-CUST-OK
+               OPEN OUTPUT CUSTOMER-MASTER-FILE
+           END-IF.
+           MOVE WS-NEXT-CUST-ID     TO CM-CUST-ID.
+           MOVE NAME                TO CM-NAME.
+           MOVE CUSTOMER-ADDRESS    TO CM-CUSTOMER-ADDRESS.
+           MOVE DATE-OF-BIRTH       TO CM-DATE-OF-BIRTH.
+           MOVE WS-SENSITIVE-SWITCH TO CM-SENSITIVE-FLAG.
+           WRITE CUSTOMER-MASTER-RECORD.
+           CLOSE CUSTOMER-MASTER-FILE.
+       2000-ADD-CUSTOMER-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2100-GET-NEXT-CUST-ID - READ THE LAST-ASSIGNED CUSTOMER ID *
+      * FROM CUSTSEQ, ADD ONE, AND SAVE THE NEW HIGH-WATER MARK.   *
+      *-----------------------------------------------------------*
+       2100-GET-NEXT-CUST-ID.
+           MOVE ZERO TO WS-NEXT-CUST-ID.
+           OPEN INPUT CUSTOMER-SEQ-FILE.
+           IF WS-SEQ-OK
+               READ CUSTOMER-SEQ-FILE
+                   AT END
+                       MOVE ZERO TO CS-LAST-CUST-ID
+               END-READ
+               MOVE CS-LAST-CUST-ID TO WS-NEXT-CUST-ID
+               CLOSE CUSTOMER-SEQ-FILE
+           END-IF.
+           ADD 1 TO WS-NEXT-CUST-ID.
+           OPEN OUTPUT CUSTOMER-SEQ-FILE.
+           MOVE WS-NEXT-CUST-ID TO CS-LAST-CUST-ID.
+           WRITE CUSTOMER-SEQ-RECORD.
+           CLOSE CUSTOMER-SEQ-FILE.
+       2100-GET-NEXT-CUST-ID-EXIT.
+           EXIT.
+
+       END PROGRAM MARN_COBOL_INPUT_OUTPUT.
