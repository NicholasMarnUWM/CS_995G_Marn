@@ -1,39 +1,198 @@
-      ******************************************************************
-      * Author: Nicholas Marn
-      * Date: 11/7/2022
-      * Purpose: Display usage of PARA's to understand LOOPS Part 2
-      * with PERFORM THRU used this time
-      * Tectonics: cobc
-      * Example taken from:
-      * https://www.tutorialspoint.com/cobol/cobol_loop_statements.htm
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PERFORM-THRU.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 Num1 PIC 9(2).
-       01 Num2 PIC 9(2).
-       01 Num3 PIC 9(2).
-       01 Num4 PIC 9(2).
-       01 Num5 PIC 9(2).
-       01 NumSum PIC 9(3).
-       PROCEDURE DIVISION.
-           SET Num1 to 3.
-           SET Num2 to 5.
-           SET Num3 to 8.
-           SET NumSum to 0.
-           PERFORM FIRST-PARA thru THIRD-PARA.
-           DISPLAY NumSum.
-       STOP RUN.
-       FIRST-PARA.
-           ADD Num1, NumSum, GIVING NumSum.
-       SECOND-PARA.
-           ADD Num2, NumSum, GIVING NumSum.
-       THIRD-PARA.
-           Add Num3, NumSum, GIVING NumSum.
-
-
-
-
-       END PROGRAM PERFORM-THRU.
+      ******************************************************************
+      * Author: Nicholas Marn
+      * Date: 11/7/2022
+      * Purpose: Display usage of PARA's to understand LOOPS Part 2
+      * with PERFORM THRU used this time
+      * Tectonics: cobc
+      * Example taken from:
+      * https://www.tutorialspoint.com/cobol/cobol_loop_statements.htm
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/08/2026  NM  STEP COUNT AND ADDEND VALUES ARE NOW READ FROM
+      *                 THE PERFCTL PARAMETER FILE INSTEAD OF BEING
+      *                 HARD-CODED.  FIFTH-PARA AND FOURTH-PARA WERE
+      *                 ADDED SO A FOURTH OR FIFTH ADJUSTMENT STEP CAN
+      *                 BE TURNED ON THROUGH THE PARAMETER RECORD
+      *                 WITHOUT RECOMPILING THE PROGRAM.
+      * 08/09/2026  NM  RETURN-CODE IS NOW SET TO 4 WHEN PERFCTL IS
+      *                 MISSING AND THE DEFAULT 3/5/8 STEP VALUES HAD
+      *                 TO BE USED.
+      * 08/09/2026  NM  NOW DISPLAYS THE STEP COUNT AND TOTAL ELAPSED
+      *                 TIME FOR THE RUN AT TERMINATION.
+      * 08/09/2026  NM  THE PERFCTL READ IN 1000-INITIALIZE NOW CHECKS
+      *                 WS-CTL-OK BEFORE READING.  WITH NO PERFCTL
+      *                 PRESENT, THE OPEN FAILED BUT THE READ WAS
+      *                 STILL ATTEMPTED, SO THE DOCUMENTED 3/5/8
+      *                 DEFAULT NEVER LOADED -- WS-STEP-COUNT CAME OUT
+      *                 OF THE UNSET FD AREA INSTEAD.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERFORM-THRU.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERF-CTL-FILE ASSIGN TO "PERFCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERF-CTL-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 11 CHARACTERS.
+       01  PERFCTL-RECORD.
+           05  PC-STEP-COUNT           PIC 9(01).
+           05  PC-NUM1                 PIC 9(02).
+           05  PC-NUM2                 PIC 9(02).
+           05  PC-NUM3                 PIC 9(02).
+           05  PC-NUM4                 PIC 9(02).
+           05  PC-NUM5                 PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTL-FILE-STATUS          PIC X(02) VALUE SPACES.
+           88  WS-CTL-OK                         VALUE "00".
+       01  WS-STEP-COUNT               PIC 9(01) VALUE 3.
+       01  WS-STEP-IDX                 PIC 9(01) VALUE 1.
+       01  WS-STEP-EXEC-COUNT          PIC 9(05) COMP VALUE ZERO.
+       01  WS-RUN-START-TIME           PIC X(08) VALUE SPACES.
+       01  WS-START-TIME-NUM REDEFINES WS-RUN-START-TIME.
+           05  WS-START-HH             PIC 9(02).
+           05  WS-START-MM             PIC 9(02).
+           05  WS-START-SS             PIC 9(02).
+           05  WS-START-HS             PIC 9(02).
+       01  WS-RUN-STOP-TIME            PIC X(08) VALUE SPACES.
+       01  WS-STOP-TIME-NUM REDEFINES WS-RUN-STOP-TIME.
+           05  WS-STOP-HH              PIC 9(02).
+           05  WS-STOP-MM              PIC 9(02).
+           05  WS-STOP-SS              PIC 9(02).
+           05  WS-STOP-HS              PIC 9(02).
+       01  WS-START-TOTAL-SECS         PIC 9(05) COMP VALUE ZERO.
+       01  WS-STOP-TOTAL-SECS          PIC 9(05) COMP VALUE ZERO.
+       01  WS-ELAPSED-SECONDS          PIC 9(05) COMP VALUE ZERO.
+       01 Num1 PIC 9(2).
+       01 Num2 PIC 9(2).
+       01 Num3 PIC 9(2).
+       01 Num4 PIC 9(2).
+       01 Num5 PIC 9(2).
+       01 NumSum PIC 9(3).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           ACCEPT WS-RUN-START-TIME FROM TIME.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           SET NumSum to 0.
+           PERFORM 2000-RUN-STEP
+               THRU 2000-RUN-STEP-EXIT
+               VARYING WS-STEP-IDX FROM 1 BY 1
+               UNTIL WS-STEP-IDX > WS-STEP-COUNT.
+           DISPLAY NumSum.
+           ACCEPT WS-RUN-STOP-TIME FROM TIME.
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - READ THE STEP COUNT AND ADDEND VALUES   *
+      * FOR THIS RUN FROM THE PERFCTL PARAMETER RECORD.  DEFAULT  *
+      * TO THE ORIGINAL THREE-STEP 3/5/8 RUN IF NO PARAMETER      *
+      * RECORD IS PRESENT.                                        *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE 0 TO RETURN-CODE.
+           OPEN INPUT PERF-CTL-FILE.
+           IF WS-CTL-OK
+               READ PERF-CTL-FILE
+                   AT END
+                       MOVE 3 TO PC-STEP-COUNT
+                       MOVE 3 TO PC-NUM1
+                       MOVE 5 TO PC-NUM2
+                       MOVE 8 TO PC-NUM3
+                       MOVE 0 TO PC-NUM4
+                       MOVE 0 TO PC-NUM5
+                       MOVE 4 TO RETURN-CODE
+               END-READ
+               CLOSE PERF-CTL-FILE
+           ELSE
+               MOVE 3 TO PC-STEP-COUNT
+               MOVE 3 TO PC-NUM1
+               MOVE 5 TO PC-NUM2
+               MOVE 8 TO PC-NUM3
+               MOVE 0 TO PC-NUM4
+               MOVE 0 TO PC-NUM5
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           MOVE PC-STEP-COUNT TO WS-STEP-COUNT.
+           MOVE PC-NUM1 TO Num1.
+           MOVE PC-NUM2 TO Num2.
+           MOVE PC-NUM3 TO Num3.
+           MOVE PC-NUM4 TO Num4.
+           MOVE PC-NUM5 TO Num5.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-RUN-STEP - RUN THE NTH ADJUSTMENT STEP FOR THIS      *
+      * RUN'S STEP COUNT.                                         *
+      *-----------------------------------------------------------*
+       2000-RUN-STEP.
+           EVALUATE WS-STEP-IDX
+               WHEN 1
+                   PERFORM FIRST-PARA
+               WHEN 2
+                   PERFORM SECOND-PARA
+               WHEN 3
+                   PERFORM THIRD-PARA
+               WHEN 4
+                   PERFORM FOURTH-PARA
+               WHEN 5
+                   PERFORM FIFTH-PARA
+           END-EVALUATE.
+           ADD 1 TO WS-STEP-EXEC-COUNT.
+       2000-RUN-STEP-EXIT.
+           EXIT.
+
+       FIRST-PARA.
+           ADD Num1, NumSum, GIVING NumSum.
+       SECOND-PARA.
+           ADD Num2, NumSum, GIVING NumSum.
+       THIRD-PARA.
+           Add Num3, NumSum, GIVING NumSum.
+       FOURTH-PARA.
+           ADD Num4, NumSum, GIVING NumSum.
+       FIFTH-PARA.
+           ADD Num5, NumSum, GIVING NumSum.
+
+      *-----------------------------------------------------------*
+      * 8100-COMPUTE-ELAPSED - REDUCE THE RUN START AND STOP      *
+      * TIMES TO A COUNT OF ELAPSED SECONDS FOR THE DISPLAY AT    *
+      * TERMINATION.                                              *
+      *-----------------------------------------------------------*
+       8100-COMPUTE-ELAPSED.
+           COMPUTE WS-START-TOTAL-SECS =
+               (WS-START-HH * 3600) + (WS-START-MM * 60) + WS-START-SS.
+           COMPUTE WS-STOP-TOTAL-SECS =
+               (WS-STOP-HH * 3600) + (WS-STOP-MM * 60) + WS-STOP-SS.
+           IF WS-STOP-TOTAL-SECS >= WS-START-TOTAL-SECS
+               COMPUTE WS-ELAPSED-SECONDS =
+                   WS-STOP-TOTAL-SECS - WS-START-TOTAL-SECS
+           ELSE
+               COMPUTE WS-ELAPSED-SECONDS =
+                   WS-STOP-TOTAL-SECS + 86400 - WS-START-TOTAL-SECS
+           END-IF.
+       8100-COMPUTE-ELAPSED-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE - REPORT HOW MANY STEPS RAN AND HOW LONG   *
+      * THE RUN TOOK.                                              *
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           PERFORM 8100-COMPUTE-ELAPSED
+               THRU 8100-COMPUTE-ELAPSED-EXIT.
+           DISPLAY "PERFORM-THRU: STEPS EXECUTED = "
+               WS-STEP-EXEC-COUNT.
+           DISPLAY "PERFORM-THRU: ELAPSED SECONDS = "
+               WS-ELAPSED-SECONDS.
+       9000-TERMINATE-EXIT.
+           EXIT.
+
+       END PROGRAM PERFORM-THRU.
