@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Author: Nicholas Marn
+      * Installation: OPERATIONS
+      * Date-Written: 08/09/2026
+      * Purpose: Shared record-count/grand-total pair used by every
+      * ADDITION control, archive, and trailer record that carries a
+      * running count and total (ADDCTL, ADDYTD, and the ADDOUT trailer
+      * record).  COPY this member inside the enclosing 01-level record
+      * and REPLACE the AT- prefix with the record's own prefix so the
+      * field names read naturally in context.
+      *
+      * Example:
+      *     01  ADDITION-CTL-RECORD.
+      *         COPY ADDTOTAL
+      *             REPLACING ==AT-RECORD-COUNT== BY ==CTL-RECORD-COUNT==
+      *                       ==AT-GRAND-TOTAL==  BY ==CTL-GRAND-TOTAL==.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/09/2026  NM  INITIAL VERSION.
+      ******************************************************************
+           05  AT-RECORD-COUNT         PIC 9(07).
+           05  AT-GRAND-TOTAL          PIC 9(07).
