@@ -0,0 +1,157 @@
+      ******************************************************************
+      * Author: Nicholas Marn
+      * Installation: OPERATIONS
+      * Date-Written: 08/09/2026
+      * Date-Compiled: 08/09/2026
+      * Purpose: Run as the last step of the nightly batch chain,
+      * regardless of whether an earlier step was bypassed, and
+      * display a one-screen summary of which steps actually
+      * produced output so operations does not have to page back
+      * through the whole job log to see what happened overnight.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/09/2026  NM  INITIAL VERSION.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHSUM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADDOUT-CHECK-FILE ASSIGN TO "ADDOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ADD-FILE-STATUS.
+           SELECT PRIME-CHECK-FILE ASSIGN TO "PRIMECACHE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRIME-FILE-STATUS.
+           SELECT TIER-CHECK-FILE ASSIGN TO "TIERCSV"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TIER-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ADDOUT-CHECK-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 24 CHARACTERS.
+       01  ADDOUT-CHECK-RECORD            PIC X(24).
+
+       FD  PRIME-CHECK-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 12 CHARACTERS.
+       01  PRIME-CHECK-RECORD             PIC X(12).
+
+       FD  TIER-CHECK-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 40 CHARACTERS.
+       01  TIER-CHECK-RECORD              PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ADD-FILE-STATUS             PIC X(02) VALUE SPACES.
+           88  WS-ADD-OK                            VALUE "00".
+       01  WS-PRIME-FILE-STATUS           PIC X(02) VALUE SPACES.
+           88  WS-PRIME-OK                          VALUE "00".
+       01  WS-TIER-FILE-STATUS            PIC X(02) VALUE SPACES.
+           88  WS-TIER-OK                           VALUE "00".
+       01  WS-STEP-SWITCHES.
+           05  WS-ADD-SWITCH               PIC X(01) VALUE "N".
+               88  WS-ADD-RAN                        VALUE "Y".
+           05  WS-PRIME-SWITCH             PIC X(01) VALUE "N".
+               88  WS-PRIME-RAN                      VALUE "Y".
+           05  WS-TIER-SWITCH              PIC X(01) VALUE "N".
+               88  WS-TIER-RAN                       VALUE "Y".
+       01  WS-MISSING-COUNT                PIC 9(01) VALUE ZERO.
+       01  WS-RUN-DATE                     PIC X(08) VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM 1000-CHECK-ADD-OUTPUT
+               THRU 1000-CHECK-ADD-OUTPUT-EXIT.
+           PERFORM 1100-CHECK-PRIME-OUTPUT
+               THRU 1100-CHECK-PRIME-OUTPUT-EXIT.
+           PERFORM 1200-CHECK-TIER-OUTPUT
+               THRU 1200-CHECK-TIER-OUTPUT-EXIT.
+           PERFORM 8000-PRINT-SUMMARY
+               THRU 8000-PRINT-SUMMARY-EXIT.
+           IF WS-MISSING-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-CHECK-ADD-OUTPUT - THE ADD-UP STEP'S OUTPUT FILE IS  *
+      * OPENABLE ONLY WHEN THAT STEP ACTUALLY RAN.                *
+      *-----------------------------------------------------------*
+       1000-CHECK-ADD-OUTPUT.
+           OPEN INPUT ADDOUT-CHECK-FILE.
+           IF WS-ADD-OK
+               SET WS-ADD-RAN TO TRUE
+               CLOSE ADDOUT-CHECK-FILE
+           ELSE
+               ADD 1 TO WS-MISSING-COUNT
+           END-IF.
+       1000-CHECK-ADD-OUTPUT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1100-CHECK-PRIME-OUTPUT - THE PRIME CHECK-DIGIT STEP'S    *
+      * CACHE FILE IS REWRITTEN EVERY TIME IT RUNS IN PRODUCTION  *
+      * MODE, SO ITS PRESENCE STANDS IN FOR THAT STEP HAVING RUN. *
+      *-----------------------------------------------------------*
+       1100-CHECK-PRIME-OUTPUT.
+           OPEN INPUT PRIME-CHECK-FILE.
+           IF WS-PRIME-OK
+               SET WS-PRIME-RAN TO TRUE
+               CLOSE PRIME-CHECK-FILE
+           ELSE
+               ADD 1 TO WS-MISSING-COUNT
+           END-IF.
+       1100-CHECK-PRIME-OUTPUT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1200-CHECK-TIER-OUTPUT - THE TIER-CLASSIFICATION STEP'S   *
+      * CSV EXTRACT IS OPENABLE ONLY WHEN THAT STEP ACTUALLY RAN. *
+      *-----------------------------------------------------------*
+       1200-CHECK-TIER-OUTPUT.
+           OPEN INPUT TIER-CHECK-FILE.
+           IF WS-TIER-OK
+               SET WS-TIER-RAN TO TRUE
+               CLOSE TIER-CHECK-FILE
+           ELSE
+               ADD 1 TO WS-MISSING-COUNT
+           END-IF.
+       1200-CHECK-TIER-OUTPUT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8000-PRINT-SUMMARY - DISPLAY THE NIGHTLY CHAIN'S RESULTS  *
+      * SO OPERATIONS CAN SEE AT A GLANCE WHAT RAN AND WHAT WAS   *
+      * SKIPPED OR FAILED, WITHOUT PAGING THROUGH THE JOB LOG.    *
+      *-----------------------------------------------------------*
+       8000-PRINT-SUMMARY.
+           DISPLAY "****************************************".
+           DISPLAY "* NIGHTLY BATCH RUN SUMMARY".
+           DISPLAY "* RUN DATE    : " WS-RUN-DATE.
+           IF WS-ADD-RAN
+               DISPLAY "* ADD-UP STEP        : COMPLETED"
+           ELSE
+               DISPLAY "* ADD-UP STEP        : NOT RUN"
+           END-IF.
+           IF WS-PRIME-RAN
+               DISPLAY "* PRIME CHECK STEP   : COMPLETED"
+           ELSE
+               DISPLAY "* PRIME CHECK STEP   : NOT RUN"
+           END-IF.
+           IF WS-TIER-RAN
+               DISPLAY "* TIER CLASSIFY STEP : COMPLETED"
+           ELSE
+               DISPLAY "* TIER CLASSIFY STEP : NOT RUN"
+           END-IF.
+           IF WS-MISSING-COUNT > 0
+               DISPLAY "* ALERT: ONE OR MORE STEPS DID NOT RUN"
+           END-IF.
+           DISPLAY "****************************************".
+       8000-PRINT-SUMMARY-EXIT.
+           EXIT.
+
+       END PROGRAM BATCHSUM.
