@@ -0,0 +1,52 @@
+//NIGHTLY  JOB (ACCTNO,ROOM),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,COND=(4,LT)
+//*
+//*****************************************************************
+//* NIGHTLY BATCH JOB STREAM
+//* RUNS THE STANDARD RUN-HEADER, ADD-UP, PRIME CHECK-DIGIT, AND
+//* TIER-CLASSIFICATION PROGRAMS IN SEQUENCE SO OPERATIONS NO
+//* LONGER HAS TO LAUNCH EACH PROGRAM BY HAND EVERY NIGHT.  EACH
+//* STEP AFTER THE FIRST IS BYPASSED IF ANY PRIOR STEP ENDED WITH
+//* A CONDITION CODE OF 4 OR HIGHER.  THE RUN-HEADER STEP CHECKS
+//* TODAY'S DATE AGAINST THE HOLIDAY CALENDAR AND ENDS WITH A
+//* CONDITION CODE OF 8 ON A HOLIDAY, BYPASSING THE REST OF THE
+//* CHAIN FOR THE DAY.  THE FINAL STEP RUNS REGARDLESS OF WHETHER
+//* AN EARLIER STEP WAS BYPASSED AND DISPLAYS A ONE-SCREEN SUMMARY
+//* OF WHICH STEPS ACTUALLY PRODUCED OUTPUT.
+//*****************************************************************
+//*
+//HDR      EXEC PGM=MARNHELLOWORLD
+//RUNHDR   DD DSN=PROD.NIGHTLY.RUNHDR,DISP=SHR
+//HOLIDAY  DD DSN=PROD.NIGHTLY.HOLIDAY,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//ADDSTEP  EXEC PGM=COBOL-ADDITION,COND=(4,LT,HDR)
+//ADDTRAN  DD DSN=PROD.NIGHTLY.ADDTRAN,DISP=SHR
+//ADDOUT   DD DSN=PROD.NIGHTLY.ADDOUT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ADDCTL   DD DSN=PROD.NIGHTLY.ADDCTL,DISP=SHR
+//ADDEXCP  DD DSN=PROD.NIGHTLY.ADDEXCP,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//PRIMSTEP EXEC PGM=FIND-PRIMES,COND=(4,LT,ADDSTEP)
+//PRIMECTL DD DSN=PROD.NIGHTLY.PRIMECTL,DISP=SHR
+//PRIMEOUT DD DSN=PROD.NIGHTLY.PRIMEOUT,DISP=SHR
+//PRIMECACHE DD DSN=PROD.NIGHTLY.PRIMECACHE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//TIERSTEP EXEC PGM=CONDITIONAL-BRANCHING-EXAMPLE,
+//             COND=(4,LT,PRIMSTEP)
+//TIERCTL  DD DSN=PROD.NIGHTLY.TIERCTL,DISP=SHR
+//TIERIN   DD DSN=PROD.NIGHTLY.TIERIN,DISP=SHR
+//TIERCSV  DD DSN=PROD.NIGHTLY.TIERCSV,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//SUMSTEP  EXEC PGM=BATCHSUM,COND=EVEN
+//ADDOUT   DD DSN=PROD.NIGHTLY.ADDOUT,DISP=SHR
+//PRIMECACHE DD DSN=PROD.NIGHTLY.PRIMECACHE,DISP=SHR
+//TIERCSV  DD DSN=PROD.NIGHTLY.TIERCSV,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
