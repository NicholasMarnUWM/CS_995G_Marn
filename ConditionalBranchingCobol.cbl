@@ -1,47 +1,301 @@
-      ******************************************************************
-      * Author:Nicholas Marn
-      * Date: 11/1/2022
-      * Purpose: SHOW conditional branching in a cobol program
-      * Tectonics: cobc
-      * The following is my own work, with help on implementation from
-      * https://www.tutorialbrain.com/mainframe/cobol_if_else_statement/
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONDITIONAL-BRANCHING-EXAMPLE.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 LOWERBOUND PIC 9(1).
-       01 MIDDLERANGE PIC 9(1).
-       01 UPPERBOUND PIC 9(3).
-       01 USERINPUT PIC 9(3).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           SET LOWERBOUND TO 3.
-           SET MIDDLERANGE TO 6.
-           SET UPPERBOUND TO 999.
-           DISPLAY "Please choose a number between 1-999: ".
-           ACCEPT USERINPUT.
-           DISPLAY "You have entered ", USERINPUT, ".".
-      * Discovering that IF-ELSE is not an option, used NESTED IFS
-           IF USERINPUT < LOWERBOUND
-               DISPLAY USERINPUT, " is less than ", LOWERBOUND
-           ELSE
-               IF USERINPUT < MIDDLERANGE
-                   DISPLAY USERINPUT, " is greater than or equal to ",
-                   LOWERBOUND, " but less than ", MIDDLERANGE
-               ELSE
-                   DISPLAY USERINPUT, " is greater than both ",
-                   LOWERBOUND, " and greater than or equal to ",
-                   MIDDLERANGE
-               END-IF
-
-           END-IF
-
-
-
-
-
-            STOP RUN.
-       END PROGRAM CONDITIONAL-BRANCHING-EXAMPLE.
+      ******************************************************************
+      * Author:Nicholas Marn
+      * Date: 11/1/2022
+      * Purpose: SHOW conditional branching in a cobol program
+      * Tectonics: cobc
+      * The following is my own work, with help on implementation from
+      * https://www.tutorialbrain.com/mainframe/cobol_if_else_statement/
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/09/2026  NM  USERINPUT IS NOW SIGNED SO A NEGATIVE ACCOUNT
+      *                 ADJUSTMENT CAN BE ENTERED, AND A FOURTH BRANCH
+      *                 WAS ADDED TO CLASSIFY ANY VALUE BELOW ZERO
+      *                 INSTEAD OF FALLING THROUGH TO THE LOWERBOUND
+      *                 BUCKET.
+      * 08/09/2026  NM  LOWERBOUND, MIDDLERANGE, AND UPPERBOUND ARE NOW
+      *                 READ FROM THE TIERCTL PARAMETER RECORD INSTEAD
+      *                 OF BEING SET IN THE PROGRAM, SO BUSINESS CAN
+      *                 CHANGE TIER BOUNDARIES WITHOUT A RECOMPILE.
+      * 08/09/2026  NM  A VALUE ABOVE UPPERBOUND NO LONGER FALLS INTO
+      *                 THE SAME BUCKET AS A VALUE ABOVE MIDDLERANGE.
+      *                 IT NOW GETS ITS OWN BRANCH AND MESSAGE, SINCE
+      *                 TRANSACTIONS ABOVE 999 ARE NOW BEING SEEN.
+      * 08/09/2026  NM  REPLACED THE SINGLE ACCEPT USERINPUT DIALOG
+      *                 WITH BATCH PROCESSING OF THE TIERIN TRANSACTION
+      *                 FILE.  EACH RECORD IS STILL CLASSIFIED AND
+      *                 DISPLAYED, AND AN END-OF-RUN SUMMARY REPORT
+      *                 NOW GIVES A COUNT PER BUCKET FOR THE DAILY
+      *                 TIER-DISTRIBUTION REPORT.
+      * 08/09/2026  NM  RETURN-CODE IS NOW SET TO 4 WHEN TIERCTL IS
+      *                 MISSING AND THE DEFAULT TIER BOUNDS HAD TO BE
+      *                 USED, SO THE JOB SCHEDULER CAN TELL A DEFAULTED
+      *                 RUN FROM A NORMAL ONE.
+      * 08/09/2026  NM  EACH CLASSIFIED RECORD IS NOW ALSO WRITTEN TO
+      *                 TIERCSV AS A USERINPUT,BUCKET COMMA-SEPARATED
+      *                 LINE SO THE TIER DISTRIBUTION CAN BE LOADED
+      *                 INTO A SPREADSHEET.
+      * 08/09/2026  NM  TIERCSV NOW ENDS WITH A TRAILER,COUNT LINE
+      *                 CARRYING THE FINAL RECORD COUNT SO A DOWNSTREAM
+      *                 READER CAN CONFIRM THE FILE WAS NOT TRUNCATED.
+      * 08/09/2026  NM  TIERCTL CAN NOW CARRY MORE THAN ONE TIER-BOUND
+      *                 RECORD, EACH GOOD FOR AN EFFECTIVE-DATE RANGE.
+      *                 THE RECORD WHOSE RANGE COVERS TODAY'S RUN DATE
+      *                 IS THE ONE USED, SO A NEW BOUND SET CAN BE
+      *                 STAGED AHEAD OF THE DATE IT TAKES EFFECT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONDITIONAL-BRANCHING-EXAMPLE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TIER-CTL-FILE ASSIGN TO "TIERCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+           SELECT TIER-IN-FILE ASSIGN TO "TIERIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-IN-FILE-STATUS.
+           SELECT TIER-CSV-FILE ASSIGN TO "TIERCSV"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CSV-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TIER-CTL-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 23 CHARACTERS.
+       01  TIER-CTL-RECORD.
+           05  TC-EFF-DATE             PIC 9(08).
+           05  TC-END-DATE             PIC 9(08).
+           05  TC-LOWERBOUND           PIC 9(01).
+           05  TC-MIDDLERANGE          PIC 9(03).
+           05  TC-UPPERBOUND           PIC 9(03).
+
+       FD  TIER-IN-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 04 CHARACTERS.
+       01  TIER-IN-RECORD.
+           05  TR-USERINPUT            PIC S9(03)
+                   SIGN IS LEADING SEPARATE CHARACTER.
+
+       FD  TIER-CSV-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 40 CHARACTERS.
+       01  TIER-CSV-RECORD             PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTL-FILE-STATUS          PIC X(02) VALUE SPACES.
+           88  WS-CTL-OK                         VALUE "00".
+       01  WS-IN-FILE-STATUS           PIC X(02) VALUE SPACES.
+           88  WS-IN-OK                          VALUE "00".
+       01  WS-CSV-FILE-STATUS          PIC X(02) VALUE SPACES.
+           88  WS-CSV-OK                         VALUE "00".
+       01  WS-BUCKET-LABEL             PIC X(16) VALUE SPACES.
+       01  WS-CSV-NUM                  PIC ---9.
+       01  WS-CSV-TRAILER-COUNT        PIC Z(06)9.
+       01  WS-RUN-DATE                 PIC 9(08) VALUE ZERO.
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+               88  WS-END-OF-FILE                VALUE "Y".
+           05  WS-CTL-EOF-SWITCH       PIC X(01) VALUE "N".
+               88  WS-CTL-END-OF-FILE            VALUE "Y".
+           05  WS-TIER-FOUND-SWITCH    PIC X(01) VALUE "N".
+               88  WS-TIER-FOUND                 VALUE "Y".
+       77  WS-NEGATIVE-COUNT           PIC 9(07) COMP VALUE ZERO.
+       77  WS-LOWER-COUNT              PIC 9(07) COMP VALUE ZERO.
+       77  WS-MIDDLE-COUNT             PIC 9(07) COMP VALUE ZERO.
+       77  WS-UPPER-COUNT              PIC 9(07) COMP VALUE ZERO.
+       77  WS-ABOVE-UPPER-COUNT        PIC 9(07) COMP VALUE ZERO.
+       77  WS-TOTAL-COUNT              PIC 9(07) COMP VALUE ZERO.
+       01 LOWERBOUND PIC 9(1).
+       01 MIDDLERANGE PIC 9(3).
+       01 UPPERBOUND PIC 9(3).
+       01 USERINPUT PIC S9(3).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-CLASSIFY-RECORD
+               THRU 2000-CLASSIFY-RECORD-EXIT
+               UNTIL WS-END-OF-FILE.
+           PERFORM 8000-PRINT-SUMMARY
+               THRU 8000-PRINT-SUMMARY-EXIT.
+           PERFORM 8200-WRITE-CSV-TRAILER
+               THRU 8200-WRITE-CSV-TRAILER-EXIT.
+           CLOSE TIER-IN-FILE.
+           CLOSE TIER-CSV-FILE.
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - LOAD THE TIER BREAK POINTS AND OPEN THE *
+      * TIERIN TRANSACTION FILE, PRIMING THE READ.                *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-TIER-BOUNDS
+               THRU 1100-LOAD-TIER-BOUNDS-EXIT.
+           OPEN INPUT TIER-IN-FILE.
+           OPEN OUTPUT TIER-CSV-FILE.
+           PERFORM 2100-READ-IN-RECORD
+               THRU 2100-READ-IN-RECORD-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1100-LOAD-TIER-BOUNDS - TIERCTL MAY CARRY MORE THAN ONE   *
+      * TIER-BOUND RECORD, EACH GOOD FOR AN EFFECTIVE-DATE RANGE. *
+      * SCAN FOR THE RECORD WHOSE RANGE COVERS TODAY'S RUN DATE   *
+      * AND LOAD ITS BOUNDS.  DEFAULT TO THE ORIGINAL 3/6/999     *
+      * BOUNDS IF NO RECORD COVERS TODAY.                          *
+      *-----------------------------------------------------------*
+       1100-LOAD-TIER-BOUNDS.
+           MOVE 0 TO RETURN-CODE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT TIER-CTL-FILE.
+           PERFORM 1110-READ-CTL-RECORD
+               THRU 1110-READ-CTL-RECORD-EXIT.
+           PERFORM 1120-SEARCH-CTL-RECORD
+               THRU 1120-SEARCH-CTL-RECORD-EXIT
+               UNTIL WS-CTL-END-OF-FILE OR WS-TIER-FOUND.
+           CLOSE TIER-CTL-FILE.
+           IF WS-TIER-FOUND
+               MOVE TC-LOWERBOUND  TO LOWERBOUND
+               MOVE TC-MIDDLERANGE TO MIDDLERANGE
+               MOVE TC-UPPERBOUND  TO UPPERBOUND
+           ELSE
+               MOVE 3   TO LOWERBOUND
+               MOVE 6   TO MIDDLERANGE
+               MOVE 999 TO UPPERBOUND
+               MOVE 4   TO RETURN-CODE
+           END-IF.
+       1100-LOAD-TIER-BOUNDS-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1110-READ-CTL-RECORD - READ THE NEXT TIER-BOUND RECORD.   *
+      *-----------------------------------------------------------*
+       1110-READ-CTL-RECORD.
+           READ TIER-CTL-FILE
+               AT END
+                   SET WS-CTL-END-OF-FILE TO TRUE
+           END-READ.
+       1110-READ-CTL-RECORD-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1120-SEARCH-CTL-RECORD - TEST WHETHER THE CURRENT RECORD  *
+      * IS EFFECTIVE FOR TODAY'S RUN DATE; IF NOT, READ ON.       *
+      *-----------------------------------------------------------*
+       1120-SEARCH-CTL-RECORD.
+           IF WS-RUN-DATE >= TC-EFF-DATE AND WS-RUN-DATE <= TC-END-DATE
+               SET WS-TIER-FOUND TO TRUE
+           ELSE
+               PERFORM 1110-READ-CTL-RECORD
+                   THRU 1110-READ-CTL-RECORD-EXIT
+           END-IF.
+       1120-SEARCH-CTL-RECORD-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-CLASSIFY-RECORD - CLASSIFY ONE USERINPUT VALUE INTO  *
+      * ITS BUCKET, DISPLAY IT, AND READ THE NEXT RECORD.          *
+      *-----------------------------------------------------------*
+       2000-CLASSIFY-RECORD.
+           MOVE TR-USERINPUT TO USERINPUT.
+           DISPLAY "You have entered ", USERINPUT, ".".
+           ADD 1 TO WS-TOTAL-COUNT.
+      * Discovering that IF-ELSE is not an option, used NESTED IFS
+           IF USERINPUT < 0
+               DISPLAY USERINPUT, " is a negative adjustment."
+               ADD 1 TO WS-NEGATIVE-COUNT
+               MOVE "NEGATIVE" TO WS-BUCKET-LABEL
+           ELSE
+               IF USERINPUT < LOWERBOUND
+                   DISPLAY USERINPUT, " is less than ", LOWERBOUND
+                   ADD 1 TO WS-LOWER-COUNT
+                   MOVE "BELOW-LOWER" TO WS-BUCKET-LABEL
+               ELSE
+                   IF USERINPUT < MIDDLERANGE
+                       DISPLAY USERINPUT,
+                           " is greater than or equal to ",
+                           LOWERBOUND, " but less than ", MIDDLERANGE
+                       ADD 1 TO WS-MIDDLE-COUNT
+                       MOVE "LOWER-MIDDLE" TO WS-BUCKET-LABEL
+                   ELSE
+                       IF USERINPUT > UPPERBOUND
+                           DISPLAY USERINPUT,
+                               " is greater than the upper bound of ",
+                               UPPERBOUND
+                           ADD 1 TO WS-ABOVE-UPPER-COUNT
+                           MOVE "ABOVE-UPPER" TO WS-BUCKET-LABEL
+                       ELSE
+                           DISPLAY USERINPUT,
+                               " is greater than both ", LOWERBOUND,
+                               " and greater than or equal to ",
+                               MIDDLERANGE
+                           ADD 1 TO WS-UPPER-COUNT
+                           MOVE "MIDDLE-UPPER" TO WS-BUCKET-LABEL
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM 8100-WRITE-CSV-RECORD
+               THRU 8100-WRITE-CSV-RECORD-EXIT.
+           PERFORM 2100-READ-IN-RECORD
+               THRU 2100-READ-IN-RECORD-EXIT.
+       2000-CLASSIFY-RECORD-EXIT.
+           EXIT.
+
+       2100-READ-IN-RECORD.
+           READ TIER-IN-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       2100-READ-IN-RECORD-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8100-WRITE-CSV-RECORD - WRITE THIS RECORD'S USERINPUT AND *
+      * BUCKET LABEL TO TIERCSV AS A COMMA-SEPARATED LINE.        *
+      *-----------------------------------------------------------*
+       8100-WRITE-CSV-RECORD.
+           MOVE USERINPUT TO WS-CSV-NUM.
+           MOVE SPACES TO TIER-CSV-RECORD.
+           STRING WS-CSV-NUM   DELIMITED BY SIZE
+                  ","          DELIMITED BY SIZE
+                  WS-BUCKET-LABEL DELIMITED BY SPACE
+               INTO TIER-CSV-RECORD.
+           WRITE TIER-CSV-RECORD.
+       8100-WRITE-CSV-RECORD-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8200-WRITE-CSV-TRAILER - WRITE A TRAILER LINE TO TIERCSV  *
+      * CARRYING THE RUN'S FINAL RECORD COUNT SO A DOWNSTREAM     *
+      * READER CAN CONFIRM THE FILE WAS NOT TRUNCATED.            *
+      *-----------------------------------------------------------*
+       8200-WRITE-CSV-TRAILER.
+           MOVE WS-TOTAL-COUNT TO WS-CSV-TRAILER-COUNT.
+           MOVE SPACES TO TIER-CSV-RECORD.
+           STRING "TRAILER"            DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-CSV-TRAILER-COUNT DELIMITED BY SIZE
+               INTO TIER-CSV-RECORD.
+           WRITE TIER-CSV-RECORD.
+       8200-WRITE-CSV-TRAILER-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8000-PRINT-SUMMARY - PRINT THE END-OF-RUN BUCKET-COUNT    *
+      * SUMMARY FOR THE DAILY TIER-DISTRIBUTION REPORT.            *
+      *-----------------------------------------------------------*
+       8000-PRINT-SUMMARY.
+           DISPLAY "CONDITIONAL-BRANCHING-EXAMPLE TIER SUMMARY".
+           DISPLAY "  RECORDS PROCESSED     = " WS-TOTAL-COUNT.
+           DISPLAY "  NEGATIVE              = " WS-NEGATIVE-COUNT.
+           DISPLAY "  BELOW LOWERBOUND      = " WS-LOWER-COUNT.
+           DISPLAY "  LOWERBOUND-MIDDLE     = " WS-MIDDLE-COUNT.
+           DISPLAY "  MIDDLE-UPPERBOUND     = " WS-UPPER-COUNT.
+           DISPLAY "  ABOVE UPPERBOUND      = " WS-ABOVE-UPPER-COUNT.
+       8000-PRINT-SUMMARY-EXIT.
+           EXIT.
+
+       END PROGRAM CONDITIONAL-BRANCHING-EXAMPLE.
