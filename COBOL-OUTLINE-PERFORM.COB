@@ -1,37 +1,186 @@
-      ******************************************************************
-      * Author: Nicholas Marn
-      * Date: 11/7/2022
-      * Purpose: Display usage of PARA's to understand LOOPS
-      * EXECUTION
-      * Tectonics: cobc
-      * Example taken from:
-      * https://www.tutorialspoint.com/cobol/cobol_loop_statements.htm
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. OUTLINE-PERFORM.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 Num1 PIC 9(2).
-       01 Num2 PIC 9(2).
-       01 Num3 PIC 9(2).
-       01 Num4 PIC 9(2).
-       01 Num5 PIC 9(2).
-       01 NumSum PIC 9(3).
-       PROCEDURE DIVISION.
-           SET Num1 to 3.
-           SET Num2 to 5.
-           SET NumSum to 0.
-           PERFORM FIRST-PARA.
-           PERFORM SECOND-PARA.
-           DISPLAY NumSum.
-       STOP RUN.
-       FIRST-PARA.
-           ADD Num1, NumSum, GIVING NumSum.
-       SECOND-PARA.
-           ADD Num2, NumSum, GIVING Numsum.
-
-
-
-
-       END PROGRAM OUTLINE-PERFORM.
+      ******************************************************************
+      * Author: Nicholas Marn
+      * Date: 11/7/2022
+      * Purpose: Display usage of PARA's to understand LOOPS
+      * EXECUTION
+      * Tectonics: cobc
+      * Example taken from:
+      * https://www.tutorialspoint.com/cobol/cobol_loop_statements.htm
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/08/2026  NM  FIRST-PARA AND SECOND-PARA NOW LOG THEIR START
+      *                 TIME, STOP TIME, AND RETURN CODE TO THE
+      *                 STEPLOG FILE SO OPERATIONS CAN SEE WHICH STEP
+      *                 WAS RUNNING AND HOW LONG IT TOOK.
+      * 08/08/2026  NM  SECOND-PARA NO LONGER RUNS BLINDLY AFTER
+      *                 FIRST-PARA.  FIRST-PARA NOW TRAPS AN ADD
+      *                 OVERFLOW WITH ON SIZE ERROR, AND WHEN IT
+      *                 FAILS, THIRD-PARA RUNS A DIAGNOSTIC INSTEAD
+      *                 OF SECOND-PARA.
+      * 08/09/2026  NM  TERMINATION NOW DISPLAYS THE TOTAL NUMBER OF
+      *                 STEPS EXECUTED AND THE TOTAL ELAPSED TIME FOR
+      *                 THE RUN, TIMED FROM 1000-INITIALIZE THROUGH
+      *                 9000-TERMINATE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OUTLINE-PERFORM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STEP-LOG-FILE ASSIGN TO "STEPLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STEP-LOG-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 30 CHARACTERS.
+       01  STEP-LOG-RECORD.
+           05  SL-STEP-NAME            PIC X(10).
+           05  SL-START-TIME           PIC X(08).
+           05  SL-STOP-TIME            PIC X(08).
+           05  SL-RETURN-CODE          PIC 9(04).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-FILE-STATUS          PIC X(02) VALUE SPACES.
+           88  WS-LOG-OK                         VALUE "00".
+       01  WS-STEP-NAME                PIC X(10) VALUE SPACES.
+       01  WS-START-TIME               PIC X(08) VALUE SPACES.
+       01  WS-STOP-TIME                PIC X(08) VALUE SPACES.
+       01  WS-FIRST-PARA-STATUS        PIC X(01) VALUE "N".
+           88  WS-FIRST-PARA-FAILED               VALUE "Y".
+           88  WS-FIRST-PARA-OK                   VALUE "N".
+       01  WS-STEP-EXEC-COUNT          PIC 9(05) COMP VALUE ZERO.
+       01  WS-RUN-START-TIME           PIC X(08) VALUE SPACES.
+       01  WS-START-TIME-NUM REDEFINES WS-RUN-START-TIME.
+           05  WS-START-HH             PIC 9(02).
+           05  WS-START-MM             PIC 9(02).
+           05  WS-START-SS             PIC 9(02).
+           05  WS-START-HS             PIC 9(02).
+       01  WS-RUN-STOP-TIME            PIC X(08) VALUE SPACES.
+       01  WS-STOP-TIME-NUM REDEFINES WS-RUN-STOP-TIME.
+           05  WS-STOP-HH              PIC 9(02).
+           05  WS-STOP-MM              PIC 9(02).
+           05  WS-STOP-SS              PIC 9(02).
+           05  WS-STOP-HS              PIC 9(02).
+       01  WS-START-TOTAL-SECS         PIC 9(05) COMP VALUE ZERO.
+       01  WS-STOP-TOTAL-SECS          PIC 9(05) COMP VALUE ZERO.
+       01  WS-ELAPSED-SECONDS          PIC 9(05) COMP VALUE ZERO.
+       01 Num1 PIC 9(2).
+       01 Num2 PIC 9(2).
+       01 Num3 PIC 9(2).
+       01 Num4 PIC 9(2).
+       01 Num5 PIC 9(2).
+       01 NumSum PIC 9(3).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           ACCEPT WS-RUN-START-TIME FROM TIME.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           SET Num1 to 3.
+           SET Num2 to 5.
+           SET NumSum to 0.
+
+           MOVE "FIRST-PARA" TO WS-STEP-NAME.
+           ACCEPT WS-START-TIME FROM TIME.
+           PERFORM FIRST-PARA.
+           ADD 1 TO WS-STEP-EXEC-COUNT.
+           ACCEPT WS-STOP-TIME FROM TIME.
+           PERFORM 8000-LOG-STEP
+               THRU 8000-LOG-STEP-EXIT.
+
+           IF WS-FIRST-PARA-FAILED
+               MOVE "THIRD-PARA" TO WS-STEP-NAME
+               ACCEPT WS-START-TIME FROM TIME
+               PERFORM THIRD-PARA
+               ADD 1 TO WS-STEP-EXEC-COUNT
+               ACCEPT WS-STOP-TIME FROM TIME
+               PERFORM 8000-LOG-STEP
+                   THRU 8000-LOG-STEP-EXIT
+           ELSE
+               MOVE "SECOND-PARA" TO WS-STEP-NAME
+               ACCEPT WS-START-TIME FROM TIME
+               PERFORM SECOND-PARA
+               ADD 1 TO WS-STEP-EXEC-COUNT
+               ACCEPT WS-STOP-TIME FROM TIME
+               PERFORM 8000-LOG-STEP
+                   THRU 8000-LOG-STEP-EXIT
+           END-IF.
+
+           DISPLAY NumSum.
+           ACCEPT WS-RUN-STOP-TIME FROM TIME.
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+           STOP RUN.
+
+       FIRST-PARA.
+           SET WS-FIRST-PARA-OK TO TRUE.
+           ADD Num1, NumSum GIVING NumSum
+               ON SIZE ERROR
+                   SET WS-FIRST-PARA-FAILED TO TRUE
+                   MOVE 16 TO RETURN-CODE
+           END-ADD.
+       SECOND-PARA.
+           ADD Num2, NumSum, GIVING Numsum.
+       THIRD-PARA.
+           DISPLAY "OUTLINE-PERFORM: FIRST-PARA OVERFLOWED - ",
+               "SECOND-PARA SKIPPED.".
+           MOVE 16 TO RETURN-CODE.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - OPEN THE STEP LOG FILE FOR THIS RUN.    *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN OUTPUT STEP-LOG-FILE.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8000-LOG-STEP - WRITE ONE STEP'S START TIME, STOP TIME,   *
+      * AND RETURN CODE TO THE STEP LOG FILE.                     *
+      *-----------------------------------------------------------*
+       8000-LOG-STEP.
+           MOVE WS-STEP-NAME  TO SL-STEP-NAME.
+           MOVE WS-START-TIME TO SL-START-TIME.
+           MOVE WS-STOP-TIME  TO SL-STOP-TIME.
+           MOVE RETURN-CODE   TO SL-RETURN-CODE.
+           WRITE STEP-LOG-RECORD.
+       8000-LOG-STEP-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8100-COMPUTE-ELAPSED - REDUCE THE RUN START AND STOP      *
+      * TIMES TO A COUNT OF ELAPSED SECONDS FOR THE DISPLAY AT    *
+      * TERMINATION.                                              *
+      *-----------------------------------------------------------*
+       8100-COMPUTE-ELAPSED.
+           COMPUTE WS-START-TOTAL-SECS =
+               (WS-START-HH * 3600) + (WS-START-MM * 60) + WS-START-SS.
+           COMPUTE WS-STOP-TOTAL-SECS =
+               (WS-STOP-HH * 3600) + (WS-STOP-MM * 60) + WS-STOP-SS.
+           IF WS-STOP-TOTAL-SECS >= WS-START-TOTAL-SECS
+               COMPUTE WS-ELAPSED-SECONDS =
+                   WS-STOP-TOTAL-SECS - WS-START-TOTAL-SECS
+           ELSE
+               COMPUTE WS-ELAPSED-SECONDS =
+                   WS-STOP-TOTAL-SECS + 86400 - WS-START-TOTAL-SECS
+           END-IF.
+       8100-COMPUTE-ELAPSED-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE - CLOSE THE STEP LOG FILE AND REPORT HOW   *
+      * MANY STEPS RAN AND HOW LONG THE RUN TOOK.                 *
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE STEP-LOG-FILE.
+           PERFORM 8100-COMPUTE-ELAPSED
+               THRU 8100-COMPUTE-ELAPSED-EXIT.
+           DISPLAY "OUTLINE-PERFORM: STEPS EXECUTED = "
+               WS-STEP-EXEC-COUNT.
+           DISPLAY "OUTLINE-PERFORM: ELAPSED SECONDS = "
+               WS-ELAPSED-SECONDS.
+       9000-TERMINATE-EXIT.
+           EXIT.
+
+       END PROGRAM OUTLINE-PERFORM.
