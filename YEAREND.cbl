@@ -0,0 +1,542 @@
+      ******************************************************************
+      * Author: Nicholas Marn
+      * Installation: OPERATIONS
+      * Date-Written: 08/09/2026
+      * Date-Compiled: 08/09/2026
+      * Purpose: Run once, at the true calendar year-end boundary, to
+      * permanently archive the completed year's cumulative ADDYTD
+      * record-count/grand-total figures to YTDARCH and then purge
+      * ADDYTD.  ADDYTD itself only ever holds the current year's
+      * figures (COBOL-ADDITION rewrites it every run), so without this
+      * step a completed year's final totals would be lost the moment
+      * the first transaction of the new year rolled ADDYTD over.
+      * Also archives the completed year's FIBAUDIT transaction log
+      * (purging it the same way as ADDYTD) and the standard trailer
+      * record carried on every other nightly output file - ADDOUT,
+      * PRIMEOUT, and TIERCSV.  Those three trailers are refreshed by
+      * their own program on every run rather than accumulated year
+      * over year, so their year-end figures are archived for history
+      * but the source files themselves are left alone.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/09/2026  NM  INITIAL VERSION.
+      * 08/09/2026  NM  ADDED ARCHIVE-AND-PURGE OF THE FIBAUDIT LOG, AND
+      *                 ARCHIVE (WITHOUT PURGE) OF THE STANDARD TRAILER
+      *                 RECORD CARRIED ON ADDOUT, PRIMEOUT, AND TIERCSV,
+      *                 SO EVERY NIGHTLY OUTPUT FILE HAS A YEAR-END
+      *                 HISTORY TRAIL, NOT JUST ADDYTD.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YEAREND.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADDITION-YTD-FILE ASSIGN TO "ADDYTD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-YTD-FILE-STATUS.
+           SELECT YTD-ARCHIVE-FILE ASSIGN TO "YTDARCH"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ARCH-FILE-STATUS.
+           SELECT FIB-AUDIT-FILE ASSIGN TO "FIBAUDIT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FIBAUD-FILE-STATUS.
+           SELECT FIB-AUDIT-ARCHIVE-FILE ASSIGN TO "FIBAUDARC"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FIBARC-FILE-STATUS.
+           SELECT ADDITION-OUT-FILE ASSIGN TO "ADDOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ADDOUT-FILE-STATUS.
+           SELECT ADDOUT-ARCHIVE-FILE ASSIGN TO "ADDOUTARC"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ADDARC-FILE-STATUS.
+           SELECT PRIME-OUT-FILE ASSIGN TO "PRIMEOUT"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS PO-KEY
+               FILE STATUS IS WS-PRMOUT-FILE-STATUS.
+           SELECT PRIME-ARCHIVE-FILE ASSIGN TO "PRIMEARC"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRMARC-FILE-STATUS.
+           SELECT TIER-CSV-FILE ASSIGN TO "TIERCSV"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TIERCSV-FILE-STATUS.
+           SELECT TIER-ARCHIVE-FILE ASSIGN TO "TIERARC"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TIERARC-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ADDITION-YTD-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 18 CHARACTERS.
+       01  ADDITION-YTD-RECORD.
+           05  AY-YEAR                 PIC X(04).
+           COPY ADDTOTAL
+               REPLACING ==AT-RECORD-COUNT== BY ==AY-RECORD-COUNT==
+                         ==AT-GRAND-TOTAL==  BY ==AY-GRAND-TOTAL==.
+
+       FD  YTD-ARCHIVE-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 18 CHARACTERS.
+       01  YTD-ARCHIVE-RECORD.
+           05  YA-YEAR                 PIC X(04).
+           COPY ADDTOTAL
+               REPLACING ==AT-RECORD-COUNT== BY ==YA-RECORD-COUNT==
+                         ==AT-GRAND-TOTAL==  BY ==YA-GRAND-TOTAL==.
+
+       FD  FIB-AUDIT-FILE
+           RECORD CONTAINS 06 CHARACTERS.
+       01  FIB-AUDIT-RECORD.
+           05  AU-INPUT-VALUE          PIC 9(03).
+           05  AU-OUTPUT-VALUE         PIC 9(03).
+
+       FD  FIB-AUDIT-ARCHIVE-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 10 CHARACTERS.
+       01  FIB-AUDIT-ARCHIVE-RECORD.
+           05  FA-YEAR                 PIC X(04).
+           05  FA-INPUT-VALUE          PIC 9(03).
+           05  FA-OUTPUT-VALUE         PIC 9(03).
+
+       FD  ADDITION-OUT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 24 CHARACTERS.
+       01  ADDITION-OUT-RECORD.
+           05  OUT-TRAN-CODE           PIC X(01).
+           05  OUT-NUM1                PIC 9(02).
+           05  OUT-NUM2                PIC 9(02).
+           05  OUT-NUM3                PIC 9(03).
+           05  OUT-CURRENCY-CODE       PIC X(03).
+           05  OUT-BASE-NUM3           PIC 9(09)V9(04).
+       01  ADDITION-OUT-TRAILER REDEFINES ADDITION-OUT-RECORD.
+           05  OUT-TRL-CODE            PIC X(01).
+           COPY ADDTOTAL
+               REPLACING ==AT-RECORD-COUNT== BY ==OUT-TRL-RECORD-COUNT==
+                         ==AT-GRAND-TOTAL==  BY ==OUT-TRL-GRAND-TOTAL==.
+           05  FILLER                  PIC X(09).
+
+       FD  ADDOUT-ARCHIVE-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 18 CHARACTERS.
+       01  ADDOUT-ARCHIVE-RECORD.
+           05  OA-YEAR                 PIC X(04).
+           COPY ADDTOTAL
+               REPLACING ==AT-RECORD-COUNT== BY ==OA-RECORD-COUNT==
+                         ==AT-GRAND-TOTAL==  BY ==OA-GRAND-TOTAL==.
+
+       FD  PRIME-OUT-FILE.
+       01  PRIME-OUT-RECORD.
+           05  PO-KEY.
+               10  PO-RECORD-TYPE      PIC X(01).
+               10  PO-NUMBERS-CHECK    PIC 9(05).
+           05  PO-RUN-DATE             PIC X(08).
+           05  PO-PROGRAM-VERSION      PIC 9(04).
+           05  PO-PRIME-FLAG           PIC X(01).
+           05  PO-TOTAL-COUNT          PIC 9(07).
+           05  PO-RUN-SEQUENCE         PIC 9(05).
+
+       FD  PRIME-ARCHIVE-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 20 CHARACTERS.
+       01  PRIME-ARCHIVE-RECORD.
+           05  PA-YEAR                 PIC X(04).
+           05  PA-PROGRAM-VERSION      PIC 9(04).
+           05  PA-RUN-SEQUENCE         PIC 9(05).
+           05  PA-TOTAL-COUNT          PIC 9(07).
+
+       FD  TIER-CSV-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 40 CHARACTERS.
+       01  TIER-CSV-RECORD             PIC X(40).
+
+       FD  TIER-ARCHIVE-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 44 CHARACTERS.
+       01  TIER-ARCHIVE-RECORD.
+           05  TA-YEAR                 PIC X(04).
+           05  TA-CSV-LINE             PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-YTD-FILE-STATUS          PIC X(02) VALUE SPACES.
+           88  WS-YTD-OK                         VALUE "00".
+       01  WS-ARCH-FILE-STATUS         PIC X(02) VALUE SPACES.
+           88  WS-ARCH-OK                        VALUE "00".
+       01  WS-YTD-FOUND-SWITCH         PIC X(01) VALUE "N".
+           88  WS-YTD-FOUND                      VALUE "Y".
+       01  WS-FIBAUD-FILE-STATUS       PIC X(02) VALUE SPACES.
+           88  WS-FIBAUD-OK                      VALUE "00".
+       01  WS-FIBARC-FILE-STATUS       PIC X(02) VALUE SPACES.
+           88  WS-FIBARC-OK                      VALUE "00".
+       01  WS-FIBAUD-EOF-SWITCH        PIC X(01) VALUE "N".
+           88  WS-FIBAUD-END-OF-FILE             VALUE "Y".
+       01  WS-ADDOUT-FILE-STATUS       PIC X(02) VALUE SPACES.
+           88  WS-ADDOUT-OK                      VALUE "00".
+       01  WS-ADDARC-FILE-STATUS       PIC X(02) VALUE SPACES.
+           88  WS-ADDARC-OK                      VALUE "00".
+       01  WS-ADDOUT-EOF-SWITCH        PIC X(01) VALUE "N".
+           88  WS-ADDOUT-END-OF-FILE             VALUE "Y".
+       01  WS-ADDOUT-TRL-FOUND-SWITCH  PIC X(01) VALUE "N".
+           88  WS-ADDOUT-TRL-FOUND               VALUE "Y".
+       01  WS-PRMOUT-FILE-STATUS       PIC X(02) VALUE SPACES.
+           88  WS-PRMOUT-OK                      VALUE "00".
+       01  WS-PRMARC-FILE-STATUS       PIC X(02) VALUE SPACES.
+           88  WS-PRMARC-OK                      VALUE "00".
+       01  WS-PRMOUT-TRL-FOUND-SWITCH  PIC X(01) VALUE "N".
+           88  WS-PRMOUT-TRL-FOUND               VALUE "Y".
+       01  WS-TIERCSV-FILE-STATUS      PIC X(02) VALUE SPACES.
+           88  WS-TIERCSV-OK                     VALUE "00".
+       01  WS-TIERARC-FILE-STATUS      PIC X(02) VALUE SPACES.
+           88  WS-TIERARC-OK                     VALUE "00".
+       01  WS-TIERCSV-EOF-SWITCH       PIC X(01) VALUE "N".
+           88  WS-TIERCSV-END-OF-FILE            VALUE "Y".
+       01  WS-TIERCSV-TRL-FOUND-SWITCH PIC X(01) VALUE "N".
+           88  WS-TIERCSV-TRL-FOUND              VALUE "Y".
+       01  WS-TIERCSV-LAST-LINE        PIC X(40) VALUE SPACES.
+       01  WS-CURRENT-DATE             PIC 9(08) VALUE ZERO.
+       01  WS-CURRENT-YEAR REDEFINES WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR-DIGITS  PIC 9(04).
+           05  FILLER                  PIC 9(04).
+       01  WS-ARCHIVE-YEAR             PIC X(04) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-ARCHIVE-AND-PURGE
+               THRU 2000-ARCHIVE-AND-PURGE-EXIT.
+           PERFORM 3000-ARCHIVE-AND-PURGE-FIBAUDIT
+               THRU 3000-ARCHIVE-AND-PURGE-FIBAUDIT-EXIT.
+           PERFORM 4000-ARCHIVE-ADDOUT-TRAILER
+               THRU 4000-ARCHIVE-ADDOUT-TRAILER-EXIT.
+           PERFORM 5000-ARCHIVE-PRIME-TRAILER
+               THRU 5000-ARCHIVE-PRIME-TRAILER-EXIT.
+           PERFORM 6000-ARCHIVE-TIERCSV-TRAILER
+               THRU 6000-ARCHIVE-TIERCSV-TRAILER-EXIT.
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - SET THE DEFAULT RETURN-CODE AND SWITCH, *
+      * AND DERIVE THE ARCHIVE YEAR STAMP FROM TODAY'S DATE FOR    *
+      * THE ARCHIVE RECORDS THAT DO NOT CARRY THEIR OWN YEAR.      *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE 0   TO RETURN-CODE.
+           MOVE "N" TO WS-YTD-FOUND-SWITCH.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-YEAR-DIGITS TO WS-ARCHIVE-YEAR.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-ARCHIVE-AND-PURGE - READ THE CURRENT ADDYTD RECORD;   *
+      * IF ONE EXISTS, APPEND IT TO YTDARCH AND THEN PURGE ADDYTD  *
+      * SO THE NEW YEAR STARTS CLEAN.  NO ADDYTD RECORD MEANS      *
+      * THERE IS NOTHING TO ARCHIVE THIS RUN.                      *
+      *-----------------------------------------------------------*
+       2000-ARCHIVE-AND-PURGE.
+           OPEN INPUT ADDITION-YTD-FILE.
+           IF WS-YTD-OK
+               READ ADDITION-YTD-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET WS-YTD-FOUND TO TRUE
+                       MOVE AY-YEAR         TO YA-YEAR
+                       MOVE AY-RECORD-COUNT TO YA-RECORD-COUNT
+                       MOVE AY-GRAND-TOTAL  TO YA-GRAND-TOTAL
+               END-READ
+               CLOSE ADDITION-YTD-FILE
+           END-IF.
+           IF WS-YTD-FOUND
+               PERFORM 2100-WRITE-ARCHIVE-RECORD
+                   THRU 2100-WRITE-ARCHIVE-RECORD-EXIT
+               PERFORM 2200-PURGE-YTD
+                   THRU 2200-PURGE-YTD-EXIT
+               DISPLAY "YEAREND: ARCHIVED AND PURGED ADDYTD FOR YEAR ",
+                   YA-YEAR
+           ELSE
+               DISPLAY "YEAREND: NO ADDYTD RECORD FOUND - ",
+                   "NOTHING TO ARCHIVE."
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+       2000-ARCHIVE-AND-PURGE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2100-WRITE-ARCHIVE-RECORD - APPEND THIS YEAR'S FINAL       *
+      * FIGURES TO THE PERMANENT YTDARCH HISTORY FILE.             *
+      *-----------------------------------------------------------*
+       2100-WRITE-ARCHIVE-RECORD.
+           OPEN EXTEND YTD-ARCHIVE-FILE.
+           IF NOT WS-ARCH-OK
+               CLOSE YTD-ARCHIVE-FILE
+               OPEN OUTPUT YTD-ARCHIVE-FILE
+           END-IF.
+           WRITE YTD-ARCHIVE-RECORD.
+           CLOSE YTD-ARCHIVE-FILE.
+       2100-WRITE-ARCHIVE-RECORD-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2200-PURGE-YTD - REPLACE ADDYTD WITH AN EMPTY PLACEHOLDER  *
+      * RECORD SO COBOL-ADDITION'S OWN YEAR-CHANGE CHECK SEES A    *
+      * BLANK YEAR AND STARTS THE NEW YEAR'S FIGURES FROM ZERO.    *
+      *-----------------------------------------------------------*
+       2200-PURGE-YTD.
+           OPEN OUTPUT ADDITION-YTD-FILE.
+           MOVE SPACES TO AY-YEAR.
+           MOVE ZERO   TO AY-RECORD-COUNT.
+           MOVE ZERO   TO AY-GRAND-TOTAL.
+           WRITE ADDITION-YTD-RECORD.
+           CLOSE ADDITION-YTD-FILE.
+       2200-PURGE-YTD-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3000-ARCHIVE-AND-PURGE-FIBAUDIT - COPY EVERY FIBAUDIT     *
+      * TRANSACTION RECORD FORWARD TO FIBAUDARC, THEN PURGE       *
+      * FIBAUDIT SO THE NEW YEAR'S LOG STARTS EMPTY.  NO FIBAUDIT *
+      * FILE MEANS THERE IS NOTHING TO ARCHIVE THIS RUN.          *
+      *-----------------------------------------------------------*
+       3000-ARCHIVE-AND-PURGE-FIBAUDIT.
+           OPEN INPUT FIB-AUDIT-FILE.
+           IF WS-FIBAUD-OK
+               MOVE "N" TO WS-FIBAUD-EOF-SWITCH
+               PERFORM 3100-READ-FIBAUDIT-RECORD
+                   THRU 3100-READ-FIBAUDIT-RECORD-EXIT
+               PERFORM 3200-COPY-FIBAUDIT-RECORD
+                   THRU 3200-COPY-FIBAUDIT-RECORD-EXIT
+                   UNTIL WS-FIBAUD-END-OF-FILE
+               CLOSE FIB-AUDIT-FILE
+               OPEN OUTPUT FIB-AUDIT-FILE
+               CLOSE FIB-AUDIT-FILE
+               DISPLAY "YEAREND: ARCHIVED AND PURGED FIBAUDIT FOR YEAR ",
+                   WS-ARCHIVE-YEAR
+           ELSE
+               DISPLAY "YEAREND: NO FIBAUDIT FILE FOUND - ",
+                   "NOTHING TO ARCHIVE."
+           END-IF.
+       3000-ARCHIVE-AND-PURGE-FIBAUDIT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3100-READ-FIBAUDIT-RECORD - READ-AHEAD THE NEXT FIBAUDIT  *
+      * RECORD, SETTING THE END-OF-FILE SWITCH AT THE LAST ONE.   *
+      *-----------------------------------------------------------*
+       3100-READ-FIBAUDIT-RECORD.
+           READ FIB-AUDIT-FILE
+               AT END
+                   SET WS-FIBAUD-END-OF-FILE TO TRUE
+           END-READ.
+       3100-READ-FIBAUDIT-RECORD-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3200-COPY-FIBAUDIT-RECORD - APPEND THE CURRENT FIBAUDIT   *
+      * RECORD TO FIBAUDARC AND READ THE NEXT ONE.                *
+      *-----------------------------------------------------------*
+       3200-COPY-FIBAUDIT-RECORD.
+           MOVE WS-ARCHIVE-YEAR TO FA-YEAR.
+           MOVE AU-INPUT-VALUE  TO FA-INPUT-VALUE.
+           MOVE AU-OUTPUT-VALUE TO FA-OUTPUT-VALUE.
+           OPEN EXTEND FIB-AUDIT-ARCHIVE-FILE.
+           IF NOT WS-FIBARC-OK
+               CLOSE FIB-AUDIT-ARCHIVE-FILE
+               OPEN OUTPUT FIB-AUDIT-ARCHIVE-FILE
+           END-IF.
+           WRITE FIB-AUDIT-ARCHIVE-RECORD.
+           CLOSE FIB-AUDIT-ARCHIVE-FILE.
+           PERFORM 3100-READ-FIBAUDIT-RECORD
+               THRU 3100-READ-FIBAUDIT-RECORD-EXIT.
+       3200-COPY-FIBAUDIT-RECORD-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 4000-ARCHIVE-ADDOUT-TRAILER - SCAN ADDOUT TO ITS LAST     *
+      * RECORD, THE "T" TRAILER CARRYING THE RUN'S RECORD COUNT   *
+      * AND GRAND TOTAL, AND APPEND IT TO ADDOUTARC.  ADDOUT ITSELF*
+      * IS LEFT ALONE SINCE COBOL-ADDITION REFRESHES IT EVERY RUN. *
+      *-----------------------------------------------------------*
+       4000-ARCHIVE-ADDOUT-TRAILER.
+           OPEN INPUT ADDITION-OUT-FILE.
+           IF WS-ADDOUT-OK
+               MOVE "N" TO WS-ADDOUT-EOF-SWITCH
+               MOVE "N" TO WS-ADDOUT-TRL-FOUND-SWITCH
+               PERFORM 4100-SCAN-ADDOUT-RECORD
+                   THRU 4100-SCAN-ADDOUT-RECORD-EXIT
+                   UNTIL WS-ADDOUT-END-OF-FILE
+               CLOSE ADDITION-OUT-FILE
+               IF WS-ADDOUT-TRL-FOUND
+                   PERFORM 4200-WRITE-ADDOUT-ARCHIVE
+                       THRU 4200-WRITE-ADDOUT-ARCHIVE-EXIT
+                   DISPLAY "YEAREND: ARCHIVED ADDOUT TRAILER FOR YEAR ",
+                       WS-ARCHIVE-YEAR
+               ELSE
+                   DISPLAY "YEAREND: NO ADDOUT TRAILER RECORD FOUND - ",
+                       "NOTHING TO ARCHIVE."
+               END-IF
+           ELSE
+               DISPLAY "YEAREND: NO ADDOUT FILE FOUND - ",
+                   "NOTHING TO ARCHIVE."
+           END-IF.
+       4000-ARCHIVE-ADDOUT-TRAILER-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 4100-SCAN-ADDOUT-RECORD - READ THE NEXT ADDOUT RECORD AND *
+      * REMEMBER IT IF IT IS THE "T" TRAILER RECORD.              *
+      *-----------------------------------------------------------*
+       4100-SCAN-ADDOUT-RECORD.
+           READ ADDITION-OUT-FILE
+               AT END
+                   SET WS-ADDOUT-END-OF-FILE TO TRUE
+               NOT AT END
+                   IF OUT-TRL-CODE = "T"
+                       SET WS-ADDOUT-TRL-FOUND TO TRUE
+                       MOVE OUT-TRL-RECORD-COUNT TO OA-RECORD-COUNT
+                       MOVE OUT-TRL-GRAND-TOTAL  TO OA-GRAND-TOTAL
+                   END-IF
+           END-READ.
+       4100-SCAN-ADDOUT-RECORD-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 4200-WRITE-ADDOUT-ARCHIVE - APPEND THE ADDOUT TRAILER     *
+      * FIGURES CAPTURED ABOVE TO THE PERMANENT ADDOUTARC HISTORY *
+      * FILE.                                                      *
+      *-----------------------------------------------------------*
+       4200-WRITE-ADDOUT-ARCHIVE.
+           MOVE WS-ARCHIVE-YEAR TO OA-YEAR.
+           OPEN EXTEND ADDOUT-ARCHIVE-FILE.
+           IF NOT WS-ADDARC-OK
+               CLOSE ADDOUT-ARCHIVE-FILE
+               OPEN OUTPUT ADDOUT-ARCHIVE-FILE
+           END-IF.
+           WRITE ADDOUT-ARCHIVE-RECORD.
+           CLOSE ADDOUT-ARCHIVE-FILE.
+       4200-WRITE-ADDOUT-ARCHIVE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 5000-ARCHIVE-PRIME-TRAILER - DIRECTLY KEY-READ THE "T"    *
+      * TRAILER RECORD ON PRIMEOUT (THE SAME WAY PRIMEINQ LOOKS   *
+      * UP A NUMBER) AND APPEND ITS RUN FIGURES TO PRIMEARC.      *
+      * PRIMEOUT ITSELF IS LEFT ALONE SINCE FIND-PRIMES REFRESHES *
+      * IT EVERY RUN.                                              *
+      *-----------------------------------------------------------*
+       5000-ARCHIVE-PRIME-TRAILER.
+           MOVE "N" TO WS-PRMOUT-TRL-FOUND-SWITCH.
+           OPEN INPUT PRIME-OUT-FILE.
+           IF WS-PRMOUT-OK
+               MOVE "T"   TO PO-RECORD-TYPE
+               MOVE 99999 TO PO-NUMBERS-CHECK
+               READ PRIME-OUT-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET WS-PRMOUT-TRL-FOUND TO TRUE
+                       MOVE PO-PROGRAM-VERSION TO PA-PROGRAM-VERSION
+                       MOVE PO-RUN-SEQUENCE    TO PA-RUN-SEQUENCE
+                       MOVE PO-TOTAL-COUNT     TO PA-TOTAL-COUNT
+               END-READ
+               CLOSE PRIME-OUT-FILE
+               IF WS-PRMOUT-TRL-FOUND
+                   PERFORM 5100-WRITE-PRIME-ARCHIVE
+                       THRU 5100-WRITE-PRIME-ARCHIVE-EXIT
+                   DISPLAY "YEAREND: ARCHIVED PRIMEOUT TRAILER FOR ",
+                       "YEAR ", WS-ARCHIVE-YEAR
+               ELSE
+                   DISPLAY "YEAREND: NO PRIMEOUT TRAILER RECORD FOUND -",
+                       " NOTHING TO ARCHIVE."
+               END-IF
+           ELSE
+               DISPLAY "YEAREND: NO PRIMEOUT FILE FOUND - ",
+                   "NOTHING TO ARCHIVE."
+           END-IF.
+       5000-ARCHIVE-PRIME-TRAILER-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 5100-WRITE-PRIME-ARCHIVE - APPEND THE PRIMEOUT TRAILER    *
+      * FIGURES CAPTURED ABOVE TO THE PERMANENT PRIMEARC HISTORY  *
+      * FILE.                                                      *
+      *-----------------------------------------------------------*
+       5100-WRITE-PRIME-ARCHIVE.
+           MOVE WS-ARCHIVE-YEAR TO PA-YEAR.
+           OPEN EXTEND PRIME-ARCHIVE-FILE.
+           IF NOT WS-PRMARC-OK
+               CLOSE PRIME-ARCHIVE-FILE
+               OPEN OUTPUT PRIME-ARCHIVE-FILE
+           END-IF.
+           WRITE PRIME-ARCHIVE-RECORD.
+           CLOSE PRIME-ARCHIVE-FILE.
+       5100-WRITE-PRIME-ARCHIVE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 6000-ARCHIVE-TIERCSV-TRAILER - SCAN TIERCSV TO ITS LAST   *
+      * LINE, THE "TRAILER,nnnnnnn" RECORD CARRYING THE RUN'S     *
+      * RECORD COUNT, AND APPEND IT TO TIERARC.  TIERCSV ITSELF   *
+      * IS LEFT ALONE SINCE THE TIER PROGRAM REFRESHES IT EVERY   *
+      * RUN.                                                       *
+      *-----------------------------------------------------------*
+       6000-ARCHIVE-TIERCSV-TRAILER.
+           OPEN INPUT TIER-CSV-FILE.
+           IF WS-TIERCSV-OK
+               MOVE "N" TO WS-TIERCSV-EOF-SWITCH
+               MOVE "N" TO WS-TIERCSV-TRL-FOUND-SWITCH
+               PERFORM 6100-SCAN-TIERCSV-RECORD
+                   THRU 6100-SCAN-TIERCSV-RECORD-EXIT
+                   UNTIL WS-TIERCSV-END-OF-FILE
+               CLOSE TIER-CSV-FILE
+               IF WS-TIERCSV-TRL-FOUND
+                   PERFORM 6200-WRITE-TIERCSV-ARCHIVE
+                       THRU 6200-WRITE-TIERCSV-ARCHIVE-EXIT
+                   DISPLAY "YEAREND: ARCHIVED TIERCSV TRAILER FOR YEAR ",
+                       WS-ARCHIVE-YEAR
+               ELSE
+                   DISPLAY "YEAREND: NO TIERCSV TRAILER RECORD FOUND - ",
+                       "NOTHING TO ARCHIVE."
+               END-IF
+           ELSE
+               DISPLAY "YEAREND: NO TIERCSV FILE FOUND - ",
+                   "NOTHING TO ARCHIVE."
+           END-IF.
+       6000-ARCHIVE-TIERCSV-TRAILER-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 6100-SCAN-TIERCSV-RECORD - READ THE NEXT TIERCSV LINE AND *
+      * REMEMBER IT IF IT IS THE "TRAILER," RECORD.               *
+      *-----------------------------------------------------------*
+       6100-SCAN-TIERCSV-RECORD.
+           READ TIER-CSV-FILE
+               AT END
+                   SET WS-TIERCSV-END-OF-FILE TO TRUE
+               NOT AT END
+                   IF TIER-CSV-RECORD(1:8) = "TRAILER,"
+                       SET WS-TIERCSV-TRL-FOUND TO TRUE
+                       MOVE TIER-CSV-RECORD TO WS-TIERCSV-LAST-LINE
+                   END-IF
+           END-READ.
+       6100-SCAN-TIERCSV-RECORD-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 6200-WRITE-TIERCSV-ARCHIVE - APPEND THE TIERCSV TRAILER   *
+      * LINE CAPTURED ABOVE TO THE PERMANENT TIERARC HISTORY      *
+      * FILE.                                                      *
+      *-----------------------------------------------------------*
+       6200-WRITE-TIERCSV-ARCHIVE.
+           MOVE WS-ARCHIVE-YEAR      TO TA-YEAR.
+           MOVE WS-TIERCSV-LAST-LINE TO TA-CSV-LINE.
+           OPEN EXTEND TIER-ARCHIVE-FILE.
+           IF NOT WS-TIERARC-OK
+               CLOSE TIER-ARCHIVE-FILE
+               OPEN OUTPUT TIER-ARCHIVE-FILE
+           END-IF.
+           WRITE TIER-ARCHIVE-RECORD.
+           CLOSE TIER-ARCHIVE-FILE.
+       6200-WRITE-TIERCSV-ARCHIVE-EXIT.
+           EXIT.
+
+       END PROGRAM YEAREND.
