@@ -0,0 +1,194 @@
+      ******************************************************************
+      * Author: Nicholas Marn
+      * Installation: OPERATIONS
+      * Date-Written: 08/09/2026
+      * Date-Compiled: 08/09/2026
+      * Purpose: Reconcile the recursive FIB-RECURSE CALL chain against
+      * a plain iterative computation of the same holder value.  Reads
+      * a list of holder values from FIBRECIN, computes each one both
+      * ways, and writes a HOLDER/ITERATIVE-RESULT/RECURSIVE-RESULT/
+      * MATCH-FLAG line to FIBRECOUT for every one, so a mismatch
+      * introduced by a future change to the recursive logic (or by the
+      * memoization cache) is caught by comparing against a method that
+      * cannot get the answer wrong.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/09/2026  NM  INITIAL VERSION.
+      * 08/09/2026  NM  FRI-HOLDER ACCEPTS VALUES UP TO 999, BUT
+      *                 FIB-RECURSE REFUSES TO RECURSE PAST HOLDER 45
+      *                 AND RETURNS RETURN-CODE 16 AS AN OVERFLOW
+      *                 SENTINEL INSTEAD OF A FIBONACCI VALUE.  HOLDERS
+      *                 ABOVE THAT LIMIT ARE NOW SKIPPED RATHER THAN
+      *                 CALLED AND COMPARED, SINCE THE SENTINEL COULD
+      *                 NEVER MATCH THE TRUE ITERATIVE RESULT AND WAS
+      *                 BEING REPORTED AS A FALSE RECONCILIATION
+      *                 MISMATCH.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIBRECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIB-RECON-IN-FILE ASSIGN TO "FIBRECIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-IN-FILE-STATUS.
+           SELECT FIB-RECON-OUT-FILE ASSIGN TO "FIBRECOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIB-RECON-IN-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 3 CHARACTERS.
+       01  FIB-RECON-IN-RECORD.
+           05  FRI-HOLDER              PIC 9(03).
+
+       FD  FIB-RECON-OUT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 20 CHARACTERS.
+       01  FIB-RECON-OUT-RECORD.
+           05  FRO-HOLDER              PIC 9(03).
+           05  FRO-ITERATIVE-RESULT    PIC 9(08).
+           05  FRO-RECURSIVE-RESULT    PIC 9(08).
+           05  FRO-MATCH-FLAG          PIC X(01).
+               88  FRO-VALUES-MATCH              VALUE "Y".
+               88  FRO-VALUE-SKIPPED              VALUE "S".
+
+       WORKING-STORAGE SECTION.
+       01  WS-IN-FILE-STATUS           PIC X(02) VALUE SPACES.
+           88  WS-IN-OK                          VALUE "00".
+       01  WS-OUT-FILE-STATUS          PIC X(02) VALUE SPACES.
+           88  WS-OUT-OK                         VALUE "00".
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+               88  WS-END-OF-FILE                VALUE "Y".
+       01  WS-HOLDER                   USAGE IS BINARY-LONG.
+       01  WS-RECURSIVE-RESULT         USAGE IS BINARY-LONG.
+       01  WS-ITER-PREV                USAGE IS BINARY-LONG.
+       01  WS-ITER-CURR                USAGE IS BINARY-LONG.
+       01  WS-ITER-TEMP                USAGE IS BINARY-LONG.
+       01  WS-ITER-IDX                 USAGE IS BINARY-LONG.
+       01  WS-ITER-RESULT              USAGE IS BINARY-LONG.
+       01  WS-MAX-HOLDER               USAGE IS BINARY-LONG VALUE 45.
+       77  WS-MISMATCH-COUNT           PIC 9(05) COMP VALUE ZERO.
+       77  WS-SKIP-COUNT               PIC 9(05) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-RECONCILE-ONE-HOLDER
+               THRU 2000-RECONCILE-ONE-HOLDER-EXIT
+               UNTIL WS-END-OF-FILE.
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - OPEN THE INPUT LIST OF HOLDER VALUES AND *
+      * THE RECONCILIATION REPORT, AND PRIME THE READ.             *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE 0 TO RETURN-CODE.
+           MOVE 0 TO WS-MISMATCH-COUNT.
+           OPEN INPUT FIB-RECON-IN-FILE.
+           OPEN OUTPUT FIB-RECON-OUT-FILE.
+           PERFORM 2100-READ-IN-RECORD
+               THRU 2100-READ-IN-RECORD-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-RECONCILE-ONE-HOLDER - COMPUTE THIS HOLDER VALUE BOTH *
+      * ITERATIVELY AND BY CALLING THE RECURSIVE FIB-RECURSE       *
+      * PROGRAM, AND WRITE A LINE COMPARING THE TWO RESULTS.       *
+      *-----------------------------------------------------------*
+       2000-RECONCILE-ONE-HOLDER.
+           MOVE FRI-HOLDER TO WS-HOLDER.
+           MOVE FRI-HOLDER TO FRO-HOLDER.
+           IF WS-HOLDER > WS-MAX-HOLDER
+               MOVE 0 TO FRO-ITERATIVE-RESULT
+               MOVE 0 TO FRO-RECURSIVE-RESULT
+               SET FRO-VALUE-SKIPPED TO TRUE
+               ADD 1 TO WS-SKIP-COUNT
+               DISPLAY "FIBRECON: *** SKIPPED *** HOLDER = ", WS-HOLDER,
+                   " EXCEEDS FIB-RECURSE MAXIMUM OF ", WS-MAX-HOLDER
+           ELSE
+               PERFORM 2200-COMPUTE-ITERATIVE
+                   THRU 2200-COMPUTE-ITERATIVE-EXIT
+               CALL "FIB-RECURSE" USING BY VALUE WS-HOLDER
+                   RETURNING WS-RECURSIVE-RESULT
+               MOVE WS-ITER-RESULT      TO FRO-ITERATIVE-RESULT
+               MOVE WS-RECURSIVE-RESULT TO FRO-RECURSIVE-RESULT
+               IF WS-ITER-RESULT = WS-RECURSIVE-RESULT
+                   SET FRO-VALUES-MATCH TO TRUE
+               ELSE
+                   MOVE "N" TO FRO-MATCH-FLAG
+                   ADD 1 TO WS-MISMATCH-COUNT
+                   DISPLAY "FIBRECON: *** MISMATCH *** HOLDER = ",
+                       WS-HOLDER, " ITERATIVE = ", WS-ITER-RESULT,
+                       " RECURSIVE = ", WS-RECURSIVE-RESULT
+               END-IF
+           END-IF.
+           WRITE FIB-RECON-OUT-RECORD.
+           PERFORM 2100-READ-IN-RECORD
+               THRU 2100-READ-IN-RECORD-EXIT.
+       2000-RECONCILE-ONE-HOLDER-EXIT.
+           EXIT.
+
+       2100-READ-IN-RECORD.
+           READ FIB-RECON-IN-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       2100-READ-IN-RECORD-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2200-COMPUTE-ITERATIVE - COMPUTE FIBONACCI(WS-HOLDER)      *
+      * WITHOUT RECURSION, AS THE INDEPENDENT CHECK FIGURE.        *
+      *-----------------------------------------------------------*
+       2200-COMPUTE-ITERATIVE.
+           IF WS-HOLDER = 0
+               MOVE 0 TO WS-ITER-RESULT
+           ELSE
+               IF WS-HOLDER = 1
+                   MOVE 1 TO WS-ITER-RESULT
+               ELSE
+                   MOVE 0 TO WS-ITER-PREV
+                   MOVE 1 TO WS-ITER-CURR
+                   PERFORM 2210-ITERATE-STEP
+                       THRU 2210-ITERATE-STEP-EXIT
+                       VARYING WS-ITER-IDX FROM 2 BY 1
+                       UNTIL WS-ITER-IDX > WS-HOLDER
+                   MOVE WS-ITER-CURR TO WS-ITER-RESULT
+               END-IF
+           END-IF.
+       2200-COMPUTE-ITERATIVE-EXIT.
+           EXIT.
+
+       2210-ITERATE-STEP.
+           COMPUTE WS-ITER-TEMP = WS-ITER-PREV + WS-ITER-CURR.
+           MOVE WS-ITER-CURR TO WS-ITER-PREV.
+           MOVE WS-ITER-TEMP TO WS-ITER-CURR.
+       2210-ITERATE-STEP-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE - CLOSE THE FILES AND SET RETURN-CODE 12   *
+      * IF ANY HOLDER VALUE FAILED TO RECONCILE.                  *
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE FIB-RECON-IN-FILE.
+           CLOSE FIB-RECON-OUT-FILE.
+           DISPLAY "FIBRECON: MISMATCHES = " WS-MISMATCH-COUNT.
+           DISPLAY "FIBRECON: SKIPPED (HOLDER EXCEEDS MAXIMUM) = "
+               WS-SKIP-COUNT.
+           IF WS-MISMATCH-COUNT > 0
+               MOVE 12 TO RETURN-CODE
+           END-IF.
+       9000-TERMINATE-EXIT.
+           EXIT.
+
+       END PROGRAM FIBRECON.
