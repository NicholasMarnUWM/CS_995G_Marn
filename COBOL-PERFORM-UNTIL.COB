@@ -1,39 +1,326 @@
-      ******************************************************************
-      * Author: Nicholas Marn
-      * Date: 11/9/2022
-      * Purpose: Combining FOR LOOPING WITH WHILE LOOPING to create an
-      * Example of a NESTED CASE while also introducing the WHILE loop.
-      * Tectonics: cobc
-      * Example taken from:
-      * https://www.tutorialspoint.com/cobol/cobol_loop_statements.htm
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PERFORM-UNTIL.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 Num1 PIC 9(2).
-       01 Num2 PIC 9(2).
-       01 Num3 PIC 9(2).
-       01 Num4 PIC 9(2).
-       01 Num5 PIC 9(2).
-       01 NumSum PIC 9(3).
-       PROCEDURE DIVISION.
-           SET Num1 to 3.
-           SET Num2 to 5.
-           SET Num3 to 8.
-           SET NumSum to 0.
-           PERFORM FIRST-PARA thru THIRD-PARA until NumSum > 30.
-           DISPLAY NumSum.
-       STOP RUN.
-       FIRST-PARA.
-           ADD Num1, NumSum, GIVING NumSum.
-       SECOND-PARA.
-           ADD Num2, NumSum, GIVING NumSum.
-       THIRD-PARA.
-           Add Num3, NumSum, GIVING NumSum.
-
-
-
-
-       END PROGRAM PERFORM-UNTIL.
+      ******************************************************************
+      * Author: Nicholas Marn
+      * Date: 11/9/2022
+      * Purpose: Combining FOR LOOPING WITH WHILE LOOPING to create an
+      * Example of a NESTED CASE while also introducing the WHILE loop.
+      * Tectonics: cobc
+      * Example taken from:
+      * https://www.tutorialspoint.com/cobol/cobol_loop_statements.htm
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/08/2026  NM  ADDED CHECKPOINT/RESTART.  THE RUNNING NUMSUM
+      *                 AND THE NEXT CYCLE STEP TO RUN ARE WRITTEN TO
+      *                 PERFCKPT AFTER EVERY STEP, SO A RESTART PICKS
+      *                 UP WHERE THE LAST RUN LEFT OFF INSTEAD OF
+      *                 REDOING THE WHOLE ACCUMULATION FROM ZERO.
+      * 08/08/2026  NM  THE NUMSUM > 30 CUTOFF IS NOW READ FROM
+      *                 THRESHTBL, A THRESHOLD TABLE KEYED BY
+      *                 PERIOD-END DATE, SO THE REAL ACCUMULATION
+      *                 CEILING CAN CHANGE FROM ONE ACCOUNTING PERIOD
+      *                 TO THE NEXT WITHOUT A RECOMPILE.
+      * 08/09/2026  NM  RETURN-CODE IS NOW SET TO 4 WHEN THRESHTBL HAS
+      *                 NO ROW FOR TODAY'S BUSINESS DATE AND THE
+      *                 DEFAULT THRESHOLD OF 30 HAD TO BE USED.
+      * 08/09/2026  NM  ADDED THE PERFSEL PARAMETER CARD.  EACH OF
+      *                 FIRST/SECOND/THIRD-PARA CAN NOW BE SWITCHED
+      *                 ON OR OFF FOR THE RUN INSTEAD OF ALWAYS
+      *                 CYCLING THROUGH ALL THREE.  A MISSING PERFSEL
+      *                 CARD DEFAULTS ALL THREE STEPS ON.
+      * 08/09/2026  NM  NOW DISPLAYS THE NUMBER OF CYCLE STEPS RUN AND
+      *                 THE TOTAL ELAPSED TIME FOR THE RUN AT
+      *                 TERMINATION.
+      * 08/09/2026  NM  A PERFSEL CARD THAT SWITCHES ALL THREE STEPS
+      *                 OFF IS NO LONGER ALLOWED TO STAND -- IT WOULD
+      *                 LEAVE NUMSUM AT ZERO FOREVER AND HANG THE
+      *                 GOVERNING UNTIL LOOP.  FIRST-PARA IS FORCED
+      *                 BACK ON AND RETURN-CODE 4 IS SET SO THE
+      *                 OPERATOR KNOWS THE CARD WAS OVERRIDDEN.
+      * 08/09/2026  NM  THE PERFCKPT READ IN 1000-INITIALIZE NOW CHECKS
+      *                 WS-CKPT-OK BEFORE READING, MATCHING THRESHTBL
+      *                 AND PERFSEL BELOW IT.  WITH NO PERFCKPT PRESENT
+      *                 (A FIRST RUN), THE OPEN FAILED BUT THE READ WAS
+      *                 STILL ATTEMPTED, SO NEITHER THE AT-END NOR
+      *                 NOT-AT-END BRANCH FIRED, WS-CYCLE-STEP CAME OUT
+      *                 OF THE UNSET FD AREA, AND THE EVALUATE IN
+      *                 2000-RUN-CYCLE-STEP HAD NO MATCHING WHEN --
+      *                 HANGING THE GOVERNING UNTIL LOOP FOREVER.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERFORM-UNTIL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "PERFCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT THRESHOLD-FILE ASSIGN TO "THRESHTBL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-THRESH-FILE-STATUS.
+           SELECT STEP-SELECT-FILE ASSIGN TO "PERFSEL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SEL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 14 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CK-NUMSUM               PIC 9(03).
+           05  CK-CYCLE-STEP           PIC 9(01).
+           05  CK-LAST-PARA            PIC X(10).
+
+       FD  THRESHOLD-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 11 CHARACTERS.
+       01  THRESHOLD-RECORD.
+           05  TH-PERIOD-END-DATE      PIC X(08).
+           05  TH-LIMIT                PIC 9(03).
+
+       FD  STEP-SELECT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 3 CHARACTERS.
+       01  STEP-SELECT-RECORD.
+           05  SS-STEP1-FLAG           PIC X(01).
+           05  SS-STEP2-FLAG           PIC X(01).
+           05  SS-STEP3-FLAG           PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CKPT-FILE-STATUS         PIC X(02) VALUE SPACES.
+           88  WS-CKPT-OK                        VALUE "00".
+       01  WS-THRESH-FILE-STATUS       PIC X(02) VALUE SPACES.
+           88  WS-THRESH-OK                      VALUE "00".
+           88  WS-THRESH-EOF                     VALUE "10".
+       01  WS-THRESH-SWITCH            PIC X(01) VALUE "N".
+           88  WS-THRESHOLD-FOUND                VALUE "Y".
+       01  WS-SEL-FILE-STATUS          PIC X(02) VALUE SPACES.
+           88  WS-SEL-OK                         VALUE "00".
+       01  WS-STEP1-FLAG               PIC X(01) VALUE "Y".
+           88  WS-STEP1-ENABLED                  VALUE "Y".
+       01  WS-STEP2-FLAG               PIC X(01) VALUE "Y".
+           88  WS-STEP2-ENABLED                  VALUE "Y".
+       01  WS-STEP3-FLAG               PIC X(01) VALUE "Y".
+           88  WS-STEP3-ENABLED                  VALUE "Y".
+       01  WS-BUSINESS-DATE            PIC X(08) VALUE SPACES.
+       01  WS-THRESHOLD                PIC 9(03) VALUE 30.
+       01  WS-CYCLE-STEP               PIC 9(01) VALUE 1.
+       01  WS-LAST-PARA                PIC X(10) VALUE SPACES.
+       01  WS-STEP-EXEC-COUNT          PIC 9(05) COMP VALUE ZERO.
+       01  WS-RUN-START-TIME           PIC X(08) VALUE SPACES.
+       01  WS-START-TIME-NUM REDEFINES WS-RUN-START-TIME.
+           05  WS-START-HH             PIC 9(02).
+           05  WS-START-MM             PIC 9(02).
+           05  WS-START-SS             PIC 9(02).
+           05  WS-START-HS             PIC 9(02).
+       01  WS-RUN-STOP-TIME            PIC X(08) VALUE SPACES.
+       01  WS-STOP-TIME-NUM REDEFINES WS-RUN-STOP-TIME.
+           05  WS-STOP-HH              PIC 9(02).
+           05  WS-STOP-MM              PIC 9(02).
+           05  WS-STOP-SS              PIC 9(02).
+           05  WS-STOP-HS              PIC 9(02).
+       01  WS-START-TOTAL-SECS         PIC 9(05) COMP VALUE ZERO.
+       01  WS-STOP-TOTAL-SECS          PIC 9(05) COMP VALUE ZERO.
+       01  WS-ELAPSED-SECONDS          PIC 9(05) COMP VALUE ZERO.
+       01 Num1 PIC 9(2).
+       01 Num2 PIC 9(2).
+       01 Num3 PIC 9(2).
+       01 Num4 PIC 9(2).
+       01 Num5 PIC 9(2).
+       01 NumSum PIC 9(3).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           ACCEPT WS-RUN-START-TIME FROM TIME.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-RUN-CYCLE-STEP
+               THRU 2000-RUN-CYCLE-STEP-EXIT
+               UNTIL NumSum > WS-THRESHOLD.
+           DISPLAY NumSum.
+           ACCEPT WS-RUN-STOP-TIME FROM TIME.
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - SET THE ADDEND VALUES AND RESUME FROM    *
+      * THE PERFCKPT CHECKPOINT RECORD IF ONE WAS LEFT BY A PRIOR  *
+      * RUN THAT DID NOT FINISH.  OTHERWISE START NUMSUM AT ZERO.  *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           SET Num1 to 3.
+           SET Num2 to 5.
+           SET Num3 to 8.
+           SET NumSum to 0.
+           MOVE 1 TO WS-CYCLE-STEP.
+           MOVE ZERO   TO CK-NUMSUM.
+           MOVE 1      TO CK-CYCLE-STEP.
+           MOVE SPACES TO CK-LAST-PARA.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO  TO CK-NUMSUM
+                       MOVE 1     TO CK-CYCLE-STEP
+                       MOVE SPACES TO CK-LAST-PARA
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           MOVE CK-NUMSUM     TO NumSum.
+           MOVE CK-CYCLE-STEP TO WS-CYCLE-STEP.
+           MOVE CK-LAST-PARA  TO WS-LAST-PARA.
+
+           ACCEPT WS-BUSINESS-DATE FROM DATE YYYYMMDD.
+           MOVE 0   TO RETURN-CODE.
+           MOVE 30  TO WS-THRESHOLD.
+           MOVE "N" TO WS-THRESH-SWITCH.
+           OPEN INPUT THRESHOLD-FILE.
+           IF WS-THRESH-OK
+               PERFORM 1100-SCAN-THRESHOLD
+                   THRU 1100-SCAN-THRESHOLD-EXIT
+                   UNTIL WS-THRESH-EOF OR WS-THRESHOLD-FOUND
+               CLOSE THRESHOLD-FILE
+           ELSE
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           IF NOT WS-THRESHOLD-FOUND
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           MOVE "Y" TO WS-STEP1-FLAG.
+           MOVE "Y" TO WS-STEP2-FLAG.
+           MOVE "Y" TO WS-STEP3-FLAG.
+           OPEN INPUT STEP-SELECT-FILE.
+           IF WS-SEL-OK
+               READ STEP-SELECT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SS-STEP1-FLAG TO WS-STEP1-FLAG
+                       MOVE SS-STEP2-FLAG TO WS-STEP2-FLAG
+                       MOVE SS-STEP3-FLAG TO WS-STEP3-FLAG
+               END-READ
+               CLOSE STEP-SELECT-FILE
+           END-IF.
+           IF NOT WS-STEP1-ENABLED AND NOT WS-STEP2-ENABLED
+                   AND NOT WS-STEP3-ENABLED
+               MOVE "Y" TO WS-STEP1-FLAG
+               MOVE 4 TO RETURN-CODE
+               DISPLAY "COBOL-PERFORM-UNTIL: PERFSEL SELECTED NO ",
+                   "STEPS - FIRST-PARA FORCED ON TO AVOID A ",
+                   "NON-TERMINATING CYCLE."
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1100-SCAN-THRESHOLD - READ THE NEXT THRESHTBL RECORD AND, *
+      * ON THE FIRST PERIOD-END DATE ON OR AFTER TODAY'S BUSINESS *
+      * DATE, ADOPT ITS LIMIT AS THIS RUN'S ACCUMULATION CEILING. *
+      *-----------------------------------------------------------*
+       1100-SCAN-THRESHOLD.
+           READ THRESHOLD-FILE
+               AT END
+                   SET WS-THRESH-EOF TO TRUE
+               NOT AT END
+                   IF TH-PERIOD-END-DATE >= WS-BUSINESS-DATE
+                       MOVE TH-LIMIT TO WS-THRESHOLD
+                       SET WS-THRESHOLD-FOUND TO TRUE
+                   END-IF
+           END-READ.
+       1100-SCAN-THRESHOLD-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-RUN-CYCLE-STEP - RUN THE NEXT STEP OF THE FIRST/      *
+      * SECOND/THIRD-PARA CYCLE AND CHECKPOINT THE RESULT.         *
+      *-----------------------------------------------------------*
+       2000-RUN-CYCLE-STEP.
+           EVALUATE WS-CYCLE-STEP
+               WHEN 1
+                   IF WS-STEP1-ENABLED
+                       PERFORM FIRST-PARA
+                   END-IF
+                   MOVE "FIRST-PARA" TO WS-LAST-PARA
+                   MOVE 2 TO WS-CYCLE-STEP
+               WHEN 2
+                   IF WS-STEP2-ENABLED
+                       PERFORM SECOND-PARA
+                   END-IF
+                   MOVE "SECOND-PARA" TO WS-LAST-PARA
+                   MOVE 3 TO WS-CYCLE-STEP
+               WHEN 3
+                   IF WS-STEP3-ENABLED
+                       PERFORM THIRD-PARA
+                   END-IF
+                   MOVE "THIRD-PARA" TO WS-LAST-PARA
+                   MOVE 1 TO WS-CYCLE-STEP
+           END-EVALUATE.
+           ADD 1 TO WS-STEP-EXEC-COUNT.
+           PERFORM 8000-WRITE-CHECKPOINT
+               THRU 8000-WRITE-CHECKPOINT-EXIT.
+       2000-RUN-CYCLE-STEP-EXIT.
+           EXIT.
+
+       FIRST-PARA.
+           ADD Num1, NumSum, GIVING NumSum.
+       SECOND-PARA.
+           ADD Num2, NumSum, GIVING NumSum.
+       THIRD-PARA.
+           Add Num3, NumSum, GIVING NumSum.
+
+      *-----------------------------------------------------------*
+      * 8000-WRITE-CHECKPOINT - REFRESH THE CHECKPOINT RECORD     *
+      * WITH THE CURRENT NUMSUM, NEXT CYCLE STEP, AND LAST         *
+      * PARAGRAPH EXECUTED.                                       *
+      *-----------------------------------------------------------*
+       8000-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE NumSum        TO CK-NUMSUM.
+           MOVE WS-CYCLE-STEP TO CK-CYCLE-STEP.
+           MOVE WS-LAST-PARA  TO CK-LAST-PARA.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       8000-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8100-COMPUTE-ELAPSED - REDUCE THE RUN START AND STOP      *
+      * TIMES TO A COUNT OF ELAPSED SECONDS FOR THE DISPLAY AT    *
+      * TERMINATION.                                              *
+      *-----------------------------------------------------------*
+       8100-COMPUTE-ELAPSED.
+           COMPUTE WS-START-TOTAL-SECS =
+               (WS-START-HH * 3600) + (WS-START-MM * 60) + WS-START-SS.
+           COMPUTE WS-STOP-TOTAL-SECS =
+               (WS-STOP-HH * 3600) + (WS-STOP-MM * 60) + WS-STOP-SS.
+           IF WS-STOP-TOTAL-SECS >= WS-START-TOTAL-SECS
+               COMPUTE WS-ELAPSED-SECONDS =
+                   WS-STOP-TOTAL-SECS - WS-START-TOTAL-SECS
+           ELSE
+               COMPUTE WS-ELAPSED-SECONDS =
+                   WS-STOP-TOTAL-SECS + 86400 - WS-START-TOTAL-SECS
+           END-IF.
+       8100-COMPUTE-ELAPSED-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE - THE ACCUMULATION FINISHED NORMALLY, SO   *
+      * RESET THE CHECKPOINT FOR THE NEXT FRESH RUN, AND REPORT   *
+      * HOW MANY CYCLE STEPS RAN AND HOW LONG THE RUN TOOK.       *
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE ZERO   TO CK-NUMSUM.
+           MOVE 1      TO CK-CYCLE-STEP.
+           MOVE SPACES TO CK-LAST-PARA.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           PERFORM 8100-COMPUTE-ELAPSED
+               THRU 8100-COMPUTE-ELAPSED-EXIT.
+           DISPLAY "PERFORM-UNTIL: STEPS EXECUTED = "
+               WS-STEP-EXEC-COUNT.
+           DISPLAY "PERFORM-UNTIL: ELAPSED SECONDS = "
+               WS-ELAPSED-SECONDS.
+       9000-TERMINATE-EXIT.
+           EXIT.
+
+       END PROGRAM PERFORM-UNTIL.
