@@ -1,23 +1,121 @@
-  ******************************************************************
-      * Author: Nicholas Marn
-      * Date: 12/14/2022
-      * Purpose: Demonstrate a recursive call
-      * Tectonics: cobc
-      * Set N to whatever value you wish to find that number in the fibonacci Sequence
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBOL-RECURSE-START.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 n   pic x(2) comp-x.
-	 01 f pic x(3) comp-x.
-	 
-	
-	 LOCAL-STORAGE SECTION.
-	 PROCEDURE DIVISION
-	 	ACCEPT n.
-	 	CALL "fib_subroute" USING BY VALUE n RETURNING f
-	 	DISPLAY f
-	 	GOBACK.
-	 end program COBOL-RECURSE-START.
+      ******************************************************************
+      * Author: Nicholas Marn
+      * Date: 12/14/2022
+      * Purpose: Demonstrate a recursive call
+      * Tectonics: cobc
+      * Set N to whatever value you wish to find that number in the fibonacci Sequence
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/08/2026  NM  THE ACCEPTED VALUE OF N IS NOW RANGE-CHECKED
+      *                 BEFORE THE CALL TO FIB_SUBROUTE.  A NEGATIVE
+      *                 OR OUT-OF-RANGE VALUE IS WRITTEN TO THE
+      *                 FIBREJ REJECT FILE INSTEAD OF BEING HANDED TO
+      *                 THE SUBROUTINE.
+      * 08/08/2026  NM  EVERY CALL TO FIB_SUBROUTE IS NOW LOGGED TO
+      *                 THE FIBAUDIT AUDIT FILE AS AN N/F PAIR SO THE
+      *                 ACTUARIAL INTEREST SCHEDULE RUN CAN BE
+      *                 RECONCILED AFTER THE FACT.
+      * 08/09/2026  NM  RETURN-CODE IS NOW SET TO 8 WHEN THE ACCEPTED
+      *                 VALUE OF N IS REJECTED, SO THE JOB SCHEDULER
+      *                 CAN DETECT THE FAILED STEP.
+      * 08/09/2026  NM  DROPPED THE N < 0 LEG OF THE RANGE CHECK.  N
+      *                 IS DECLARED PIC X(2) COMP-X TO MATCH THE
+      *                 PARAMETER FIB_SUBROUTE EXPECTS, SO A NEGATIVE
+      *                 VALUE CANNOT BE REPRESENTED IN IT ONCE
+      *                 ACCEPTED; ONLY THE UPPER-BOUND CHECK CAN EVER
+      *                 FIRE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOL-RECURSE-START.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REJECT-FILE ASSIGN TO "FIBREJ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJ-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "FIBAUDIT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REJECT-FILE
+           RECORD CONTAINS 33 CHARACTERS.
+       01  REJECT-RECORD.
+           05  RJ-INPUT-VALUE          PIC 9(03).
+           05  RJ-REASON               PIC X(30).
+
+       FD  AUDIT-FILE
+           RECORD CONTAINS 06 CHARACTERS.
+       01  AUDIT-RECORD.
+           05  AU-INPUT-VALUE          PIC 9(03).
+           05  AU-OUTPUT-VALUE         PIC 9(03).
+
+       WORKING-STORAGE SECTION.
+       01  WS-REJ-FILE-STATUS          PIC X(02) VALUE SPACES.
+           88  WS-REJ-OK                         VALUE "00".
+       01  WS-AUD-FILE-STATUS          PIC X(02) VALUE SPACES.
+           88  WS-AUD-OK                         VALUE "00".
+       01  WS-MAX-HOLDER               PIC 9(03) VALUE 045.
+       01  WS-INPUT-SWITCH             PIC X(01) VALUE "N".
+           88  WS-INPUT-REJECTED                 VALUE "Y".
+           88  WS-INPUT-ACCEPTED                 VALUE "N".
+       01 n   pic x(2) comp-x.
+       01 f pic x(3) comp-x.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           ACCEPT n.
+           PERFORM 1000-VALIDATE-INPUT
+               THRU 1000-VALIDATE-INPUT-EXIT.
+           IF WS-INPUT-ACCEPTED
+               PERFORM 2000-CALL-SUBROUTINE
+                   THRU 2000-CALL-SUBROUTINE-EXIT
+               DISPLAY f
+           END-IF.
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      * 2000-CALL-SUBROUTINE - CALL FIB_SUBROUTE AND LOG THE N/F  *
+      * PAIR TO THE FIBAUDIT AUDIT FILE.                          *
+      *-----------------------------------------------------------*
+       2000-CALL-SUBROUTINE.
+           CALL "fib_subroute" USING BY VALUE n RETURNING f.
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT WS-AUD-OK
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           MOVE n TO AU-INPUT-VALUE.
+           MOVE f TO AU-OUTPUT-VALUE.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+       2000-CALL-SUBROUTINE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1000-VALIDATE-INPUT - REJECT A NEGATIVE OR OUT-OF-RANGE   *
+      * VALUE OF N BEFORE IT IS HANDED TO FIB_SUBROUTE.  A VALUE  *
+      * THAT FAILS THE CHECK IS LOGGED TO THE FIBREJ REJECT FILE. *
+      *-----------------------------------------------------------*
+       1000-VALIDATE-INPUT.
+           MOVE 0 TO RETURN-CODE.
+           SET WS-INPUT-ACCEPTED TO TRUE.
+           IF n > WS-MAX-HOLDER
+               SET WS-INPUT-REJECTED TO TRUE
+               MOVE 8 TO RETURN-CODE
+               OPEN EXTEND REJECT-FILE
+               IF NOT WS-REJ-OK
+                   CLOSE REJECT-FILE
+                   OPEN OUTPUT REJECT-FILE
+               END-IF
+               MOVE n                  TO RJ-INPUT-VALUE
+               MOVE "N OUT OF RANGE FOR FIB_SUBROUTE" TO RJ-REASON
+               WRITE REJECT-RECORD
+               CLOSE REJECT-FILE
+               DISPLAY "COBOL-RECURSE-START: INPUT REJECTED - ",
+                   "N OUT OF RANGE."
+           END-IF.
+       1000-VALIDATE-INPUT-EXIT.
+           EXIT.
+
+       end program COBOL-RECURSE-START.
