@@ -1,36 +1,158 @@
-	 ******************************************************************
-       * Author: Nicholas Marn
-       * Date: 12/14/2022
-       * Purpose: Demonstrate recursive cobol. Thanks to IBM Doucumentation
-	 * on making recursive calls https://www.ibm.com/docs/en/cobol-zos/6.3?topic=subprograms-making-recursive-calls
-       * Tectonics: cobc
-	
-       ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FIB-RECURSE IS RECURSIVE.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 a USAGE IS BINARY-LONG.
-	 01 b USAGE IS BINARY LONG.
-	 LINKAGE SECTION.
-	 01 holder IS BINARY-LONG.
-       PROCEDURE DIVISION. USING BY VALUE holder
-       MAIN-PROCEDURE.
-            IF holder EQUAL ZERO
-			MOVE 0 TO RETURN-CODE
-			GOBACK
-		END-IF
-		IF HOLDER = 1
-			MOVE 1 to RETURN-CODE
-			GO BACK.
-		END-IF
-
-		COMPUTE HOLDER = HOLDER -1
-		CALL "FIB-RECURSE" USING BY VALUE holder RETURNING a
-		COMPUTE HOLDER = HOLDER -1
-		CALL "FIB-RECURSE" USING BY VALUE holder RETURNING b
-		COMPUTE RETURN-CODE = a + b
-		GOBACK.
-
-	 END-PROGRAM FIB-RECURSE.
+      ******************************************************************
+      * Author: Nicholas Marn
+      * Date: 12/14/2022
+      * Purpose: Demonstrate recursive cobol. Thanks to IBM Doucumentation
+      * on making recursive calls https://www.ibm.com/docs/en/cobol-zos/6.3?topic=subprograms-making-recursive-calls
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 08/09/2026  NM  ADDED A MAXIMUM-HOLDER CHECK AT ENTRY SO A BAD
+      *                 INPUT CANNOT RECURSE THOUSANDS OF LEVELS DEEP
+      *                 AND ABEND THE BATCH REGION.  RETURN-CODE 16 IS
+      *                 SET AND THE CALL RETURNS WITHOUT RECURSING WHEN
+      *                 HOLDER EXCEEDS THE LIMIT.
+      * 08/09/2026  NM  ADDED THE FIB-CACHE-TABLE, AN EXTERNAL TABLE
+      *                 SHARED BY EVERY RECURSIVE INVOCATION IN THE RUN
+      *                 UNIT, SO A HOLDER VALUE ALREADY SOLVED ELSEWHERE
+      *                 IN THE CALL TREE IS REUSED INSTEAD OF BEING
+      *                 RECOMPUTED, SINCE THE NIGHTLY COMPOUNDING RUN
+      *                 WAS RESOLVING THE SAME SUB-VALUES THOUSANDS OF
+      *                 TIMES.
+      * 08/09/2026  NM  EVERY TIME A BASE CASE (HOLDER = 0 OR 1) IS
+      *                 REACHED, THE HOLDER/RESULT PAIR IS NOW LOGGED
+      *                 TO THE FIBBASE TRACE FILE SO THE DEPTH AND
+      *                 SHAPE OF A GIVEN RUN'S RECURSION CAN BE
+      *                 RECONSTRUCTED AFTER THE FACT.
+      * 08/09/2026  NM  MOVED THE BASE-CASE CHECKS AHEAD OF THE CACHE
+      *                 LOOKUP.  THE CACHE CHECK WAS RUNNING FIRST, SO
+      *                 ONCE HOLDER 0 OR 1 WAS CACHED THE FIRST TIME,
+      *                 EVERY LATER CALL FOR THAT HOLDER RETURNED FROM
+      *                 THE CACHE WITHOUT EVER REACHING THE FIBBASE
+      *                 LOGGING ABOVE.  BASE CASES NOW LOG ON EVERY
+      *                 CALL AS INTENDED, AND ONLY SKIP THE CACHE WRITE
+      *                 IF THAT HOLDER IS ALREADY CACHED.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIB-RECURSE IS RECURSIVE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BASECASE-FILE ASSIGN TO "FIBBASE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BC-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BASECASE-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 12 CHARACTERS.
+       01  BASECASE-RECORD.
+           05  BC-HOLDER-VALUE         PIC 9(03).
+           05  BC-BASE-CASE            PIC 9(01).
+           05  BC-RESULT-VALUE         PIC 9(08).
+       WORKING-STORAGE SECTION.
+       01 a USAGE IS BINARY-LONG.
+       01 b USAGE IS BINARY-LONG.
+       01 WS-MAX-HOLDER USAGE IS BINARY-LONG VALUE 45.
+       01 FIB-CACHE-TABLE EXTERNAL.
+           05  FC-INITIALIZED          PIC X(01) VALUE "N".
+           05  FC-ENTRY OCCURS 46 TIMES.
+               10  FC-COMPUTED         PIC X(01).
+               10  FC-VALUE            USAGE IS BINARY-LONG.
+       01 WS-CACHE-IDX USAGE IS BINARY-LONG.
+       01 WS-BC-FILE-STATUS PIC X(02) VALUE SPACES.
+           88  WS-BC-OK                          VALUE "00".
+       LINKAGE SECTION.
+       01 holder USAGE IS BINARY-LONG.
+       PROCEDURE DIVISION USING BY VALUE holder.
+       MAIN-PROCEDURE.
+           IF FC-INITIALIZED NOT = "Y"
+               MOVE "Y" TO FC-INITIALIZED
+               PERFORM 1000-CLEAR-CACHE
+                   THRU 1000-CLEAR-CACHE-EXIT
+           END-IF
+           IF holder > WS-MAX-HOLDER
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF holder EQUAL ZERO
+               MOVE 0 TO RETURN-CODE
+               PERFORM 3000-LOG-BASE-CASE
+                   THRU 3000-LOG-BASE-CASE-EXIT
+               IF FC-COMPUTED(holder + 1) NOT = "Y"
+                   PERFORM 2000-SAVE-CACHE
+                       THRU 2000-SAVE-CACHE-EXIT
+               END-IF
+               GOBACK
+           END-IF
+           IF HOLDER = 1
+               MOVE 1 to RETURN-CODE
+               PERFORM 3000-LOG-BASE-CASE
+                   THRU 3000-LOG-BASE-CASE-EXIT
+               IF FC-COMPUTED(holder + 1) NOT = "Y"
+                   PERFORM 2000-SAVE-CACHE
+                       THRU 2000-SAVE-CACHE-EXIT
+               END-IF
+               GOBACK
+           END-IF
+           IF FC-COMPUTED(holder + 1) = "Y"
+               MOVE FC-VALUE(holder + 1) TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           COMPUTE HOLDER = HOLDER - 1
+           CALL "FIB-RECURSE" USING BY VALUE holder RETURNING a
+           COMPUTE HOLDER = HOLDER - 1
+           CALL "FIB-RECURSE" USING BY VALUE holder RETURNING b
+           COMPUTE HOLDER = HOLDER + 2
+           COMPUTE RETURN-CODE = a + b
+           PERFORM 2000-SAVE-CACHE
+               THRU 2000-SAVE-CACHE-EXIT
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      * 1000-CLEAR-CACHE - RESET THE SHARED MEMOIZATION TABLE AT  *
+      * THE START OF THE RUN UNIT'S FIRST CALL.                   *
+      *-----------------------------------------------------------*
+       1000-CLEAR-CACHE.
+           PERFORM 1100-CLEAR-ONE-ENTRY
+               THRU 1100-CLEAR-ONE-ENTRY-EXIT
+               VARYING WS-CACHE-IDX FROM 1 BY 1
+               UNTIL WS-CACHE-IDX > 46.
+       1000-CLEAR-CACHE-EXIT.
+           EXIT.
+
+       1100-CLEAR-ONE-ENTRY.
+           MOVE "N" TO FC-COMPUTED(WS-CACHE-IDX).
+           MOVE 0   TO FC-VALUE(WS-CACHE-IDX).
+       1100-CLEAR-ONE-ENTRY-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-SAVE-CACHE - RECORD THIS HOLDER'S RESULT IN THE      *
+      * SHARED MEMOIZATION TABLE FOR REUSE BY LATER CALLS.        *
+      *-----------------------------------------------------------*
+       2000-SAVE-CACHE.
+           MOVE "Y"        TO FC-COMPUTED(HOLDER + 1).
+           MOVE RETURN-CODE TO FC-VALUE(HOLDER + 1).
+       2000-SAVE-CACHE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3000-LOG-BASE-CASE - APPEND THE HOLDER/RESULT PAIR FOR    *
+      * THIS BASE CASE TO THE FIBBASE TRACE FILE.                 *
+      *-----------------------------------------------------------*
+       3000-LOG-BASE-CASE.
+           OPEN EXTEND BASECASE-FILE.
+           IF NOT WS-BC-OK
+               CLOSE BASECASE-FILE
+               OPEN OUTPUT BASECASE-FILE
+           END-IF.
+           MOVE HOLDER      TO BC-HOLDER-VALUE.
+           MOVE HOLDER      TO BC-BASE-CASE.
+           MOVE RETURN-CODE TO BC-RESULT-VALUE.
+           WRITE BASECASE-RECORD.
+           CLOSE BASECASE-FILE.
+       3000-LOG-BASE-CASE-EXIT.
+           EXIT.
+
+       END PROGRAM FIB-RECURSE.
